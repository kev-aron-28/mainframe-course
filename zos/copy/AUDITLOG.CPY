@@ -0,0 +1,13 @@
+      ***************************************************************** 00000010
+      * AUDITLOG - SHARED AUDIT-TRAIL RECORD LAYOUT                  *  00000020
+      * COPIED INTO THE FILE SECTION (AND, WITH REPLACING, INTO      *  00000030
+      * WORKING-STORAGE WHERE NEEDED) BY EVERY PROGRAM THAT WRITES   *  00000040
+      * TO THE SHARED AUDIT LOG, SO ONE LINE PER SIGNIFICANT ACTION  *  00000050
+      * ENDS UP IN ONE COMMON, TIMESTAMPED, PROGRAM-TAGGED TRAIL     *  00000060
+      ***************************************************************** 00000070
+       01 AUDIT-LOG-RECORD.                                             00000080
+           05 ALOG-DATE                 PIC 9(08).                      00000090
+           05 ALOG-TIME                 PIC 9(08).                      00000100
+           05 ALOG-PROGRAM-ID           PIC X(08).                      00000110
+           05 ALOG-ACTION               PIC X(12).                      00000120
+           05 ALOG-DETAIL               PIC X(40).                      00000130
