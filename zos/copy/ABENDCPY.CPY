@@ -0,0 +1,13 @@
+      ***************************************************************** 00000010
+      * ABENDCPY - SHARED RETURN-CODE VALUES AND ABEND MESSAGE AREA  *  00000020
+      * COPIED INTO WORKING-STORAGE BY EVERY PROGRAM IN THE SYSTEM   *  00000030
+      * SO A FATAL ERROR IS CODED AND REPORTED THE SAME WAY          *  00000040
+      * EVERYWHERE                                                   *  00000050
+      ***************************************************************** 00000060
+       01 WS-STD-RETURN-CODE           PIC 9(02) VALUE ZEROES.          00000070
+           88 RC-NORMAL                  VALUE 0.                       00000080
+           88 RC-WARNING                 VALUE 4.                       00000090
+           88 RC-ERROR                   VALUE 8.                       00000100
+           88 RC-SEVERE                  VALUE 12.                      00000110
+           88 RC-ABEND                   VALUE 16.                      00000120
+       01 WS-ABEND-MESSAGE             PIC X(60) VALUE SPACES.          00000130
