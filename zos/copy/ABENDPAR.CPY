@@ -0,0 +1,19 @@
+      ***************************************************************** 00000010
+      * ABENDPAR - SHARED FATAL-ERROR HANDLING PARAGRAPH              * 00000020
+      * COPIED INTO THE PROCEDURE DIVISION OF EVERY PROGRAM. MOVE A   * 00000030
+      * DESCRIPTION TO WS-ABEND-MESSAGE AND GO TO 9999-ABEND TO       * 00000040
+      * REPORT A FATAL ERROR AND END THE RUN WITH A SEVERE RETURN     * 00000050
+      * CODE. USES GOBACK RATHER THAN STOP RUN SO A PROGRAM CALLED AS * 00000060
+      * A SUBPROGRAM (E.G. FROM MAINMENU) ONLY ENDS ITSELF AND        * 00000070
+      * RETURNS RETURN-CODE TO ITS CALLER INSTEAD OF TAKING DOWN THE  * 00000080
+      * WHOLE RUN UNIT; A PROGRAM RUNNING UNDER ITS OWN JCL STEP ENDS * 00000090
+      * THE RUN JUST THE SAME SINCE IT IS ITS OWN TOP-LEVEL PROGRAM   * 00000100
+      ***************************************************************** 00000110
+       9999-ABEND.                                                      00000120
+           SET RC-SEVERE TO TRUE                                        00000130
+           DISPLAY "*** PROGRAM ABENDING *** " WS-ABEND-MESSAGE         00000140
+           MOVE WS-STD-RETURN-CODE TO RETURN-CODE                       00000150
+           DISPLAY "RETURN CODE: " RETURN-CODE                          00000160
+           GOBACK.                                                      00000170
+       9999-EXIT.                                                       00000180
+           EXIT.                                                        00000190
