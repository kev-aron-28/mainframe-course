@@ -0,0 +1,5 @@
+       01 DATE-SELECT-RECORD.                                           00000010
+           05 DSEL-DAY                  PIC 9(02).                      00000020
+           05 DSEL-MONTH                PIC 9(02).                      00000030
+           05 DSEL-YEAR                 PIC 9(04).                      00000040
+           05 DSEL-DETAIL                PIC X(72).                     00000050
