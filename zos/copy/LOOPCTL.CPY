@@ -0,0 +1,3 @@
+       01 LOOPS-CONTROL-RECORD.                                         00000010
+           05 CTL-ITERATION-COUNT      PIC 9(07).                       00000020
+           05 FILLER                   PIC X(73).                       00000030
