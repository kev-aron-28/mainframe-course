@@ -0,0 +1,8 @@
+       01 ARITH-TRAN-RECORD.                                            00000010
+           05 TRAN-ID                  PIC 9(09).                       00000020
+           05 TRAN-ACCT-NO             PIC 9(09).                       00000030
+           05 TRAN-TYPE                PIC X(04).                       00000040
+           05 TRAN-PRINCIPAL           PIC S9(09)V99 COMP-3.            00000050
+           05 TRAN-RATE                PIC S9V9999 COMP-3.              00000060
+           05 TRAN-TERM-MONTHS         PIC 9(03).                       00000070
+           05 FILLER                   PIC X(10).                       00000080
