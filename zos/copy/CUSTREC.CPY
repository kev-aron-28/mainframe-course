@@ -0,0 +1,14 @@
+      ***************************************************************** 00000010
+      * CUSTREC - CUSTOMER INTAKE RECORD LAYOUT                       * 00000020
+      * SHARED BY TEST1 AND ANY PROGRAM THAT READS THE INTAKE EXTRACT * 00000030
+      ***************************************************************** 00000040
+       01 CUST-RECORD.                                                  00000050
+           05 CUST-ID               PIC 9(09).                          00000060
+           05 CUST-FIRST-NAME       PIC X(20).                          00000070
+           05 CUST-LAST-NAME        PIC X(20).                          00000080
+           05 CUST-ADDR-LINE1       PIC X(30).                          00000090
+           05 CUST-ADDR-LINE2       PIC X(30).                          00000100
+           05 CUST-CITY             PIC X(20).                          00000110
+           05 CUST-STATE            PIC X(02).                          00000120
+           05 CUST-ZIP              PIC X(10).                          00000130
+           05 CUST-ENTRY-DATE       PIC 9(08).                          00000140
