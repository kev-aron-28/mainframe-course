@@ -0,0 +1,14 @@
+      ***************************************************************** 00000010
+      * AUDITOPN - SHARED AUDIT-LOG OPEN PARAGRAPH                   *  00000020
+      * COPIED INTO THE PROCEDURE DIVISION OF EVERY PROGRAM THAT     *  00000030
+      * WRITES TO THE SHARED AUDIT LOG. OPENS FOR EXTEND SO ENTRIES  *  00000040
+      * ACCUMULATE ACROSS THE DAY'S CHAINED RUNS; CREATES THE FILE   *  00000050
+      * ON THE FIRST RUN OF THE DAY WHEN EXTEND FINDS NOTHING THERE  *  00000060
+      ***************************************************************** 00000070
+       8800-OPEN-AUDIT-LOG.                                             00000080
+           OPEN EXTEND AUDIT-LOG-FILE                                   00000090
+           IF FS-AUDIT-LOG-FILE = "35"                                  00000100
+              OPEN OUTPUT AUDIT-LOG-FILE                                00000110
+           END-IF.                                                      00000120
+       8800-EXIT.                                                       00000130
+           EXIT.                                                        00000140
