@@ -0,0 +1,4 @@
+       01 NAME-SPLIT-EXCP-RECORD.                                       00000010
+           05 NSX-FULL-NAME             PIC X(45).                      00000020
+           05 NSX-FIELDS-FILLED         PIC 9(02).                      00000030
+           05 NSX-REASON                PIC X(30).                      00000040
