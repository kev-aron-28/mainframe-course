@@ -0,0 +1,4 @@
+       01 ATTENDANCE-RECORD.                                            00000010
+           05 ATTN-STUDENT-ID          PIC 9(05).                       00000020
+           05 ATTN-DAY-NAME            PIC X(10).                       00000030
+           05 FILLER                   PIC X(65).                       00000040
