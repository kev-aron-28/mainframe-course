@@ -0,0 +1,8 @@
+       01 DATE-SELECT-CTL-RECORD.                                       00000010
+           05 CTL-FROM-DAY              PIC 9(02).                      00000020
+           05 CTL-FROM-MONTH            PIC 9(02).                      00000030
+           05 CTL-FROM-YEAR             PIC 9(04).                      00000040
+           05 CTL-TO-DAY                PIC 9(02).                      00000050
+           05 CTL-TO-MONTH              PIC 9(02).                      00000060
+           05 CTL-TO-YEAR               PIC 9(04).                      00000070
+           05 FILLER                    PIC X(62).                      00000080
