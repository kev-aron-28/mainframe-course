@@ -0,0 +1,13 @@
+      ***************************************************************** 00000010
+      * MYFREC - MYFILE RECORD LAYOUT                                 * 00000020
+      * SHARED BY FILESHAN AND ANY REPORT PROGRAM READING MYDD        * 00000030
+      * FIXED LENGTH 100 BYTE RECORD                                  * 00000040
+      ***************************************************************** 00000050
+       01 MYFILE-RECORDS.                                               00000060
+           05 MYFREC-KEY.                                               00000070
+               10 MYFREC-ACCT-NO       PIC 9(09).                       00000080
+           05 MYFREC-TRAN-DATE         PIC 9(08).                       00000090
+           05 MYFREC-EFF-DATE          PIC 9(08).                       00000100
+           05 MYFREC-AMOUNT            PIC S9(11)V99 COMP-3.            00000110
+           05 MYFREC-DESC              PIC X(30).                       00000120
+           05 FILLER                   PIC X(38).                       00000130
