@@ -0,0 +1,41 @@
+      ***************************************************************** 00000010
+      * TEST1M - SYMBOLIC MAP FOR THE TEST1M BMS MAPSET               * 00000020
+      * ONE GROUP PER MAP FIELD: LENGTH, FLAG, ATTRIBUTE, DATA        * 00000030
+      ***************************************************************** 00000040
+       01 TEST1MI.                                                      00000050
+           05 FILLER                PIC X(12).                          00000060
+           05 FNAMEL                COMP PIC S9(4).                     00000070
+           05 FNAMEF                PIC X.                              00000080
+           05 FNAMEA                PIC X.                              00000090
+           05 FNAME                 PIC X(20).                          00000100
+           05 LNAMEL                COMP PIC S9(4).                     00000110
+           05 LNAMEF                PIC X.                              00000120
+           05 LNAMEA                PIC X.                              00000130
+           05 LNAME                 PIC X(20).                          00000140
+           05 CITYL                 COMP PIC S9(4).                     00000150
+           05 CITYF                 PIC X.                              00000160
+           05 CITYA                 PIC X.                              00000170
+           05 CITY                  PIC X(20).                          00000180
+           05 ERRMSGL               COMP PIC S9(4).                     00000190
+           05 ERRMSGF                PIC X.                             00000200
+           05 ERRMSGA                PIC X.                             00000210
+           05 ERRMSG                PIC X(79).                          00000220
+                                                                        00000230
+       01 TEST1MO REDEFINES TEST1MI.                                    00000240
+           05 FILLER                PIC X(12).                          00000250
+           05 FILLER                PIC X(02).                          00000260
+           05 FNAMEO-ATTR           PIC X.                              00000270
+           05 FILLER                PIC X.                              00000280
+           05 FNAMEO                PIC X(20).                          00000290
+           05 FILLER                PIC X(02).                          00000300
+           05 LNAMEO-ATTR           PIC X.                              00000310
+           05 FILLER                PIC X.                              00000320
+           05 LNAMEO                PIC X(20).                          00000330
+           05 FILLER                PIC X(02).                          00000340
+           05 CITYO-ATTR            PIC X.                              00000350
+           05 FILLER                PIC X.                              00000360
+           05 CITYO                 PIC X(20).                          00000370
+           05 FILLER                PIC X(02).                          00000380
+           05 ERRMSGO-ATTR          PIC X.                              00000390
+           05 FILLER                PIC X.                              00000400
+           05 ERRMSGO               PIC X(79).                          00000410
