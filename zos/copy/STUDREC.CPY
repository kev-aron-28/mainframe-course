@@ -0,0 +1,6 @@
+       01 STUDENT-MASTER-RECORD.                                        00000010
+           05 STUD-ID                  PIC 9(05).                       00000020
+           05 STUD-NAME                PIC X(15).                       00000030
+           05 STUD-SCORE OCCURS 3 TIMES                                 00000040
+                                        PIC 9(03).                      00000050
+           05 FILLER                   PIC X(10).                       00000060
