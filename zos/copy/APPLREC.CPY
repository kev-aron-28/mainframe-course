@@ -0,0 +1,8 @@
+       01 APPLICANT-RECORD.                                             00000010
+           05 APPL-ID                  PIC 9(09).                       00000020
+           05 APPL-NAME                PIC X(20).                       00000030
+           05 APPL-AGE                 PIC 9(03).                       00000040
+           05 APPL-COUNTRY             PIC X(03).                       00000050
+           05 APPL-PRODUCT-CD          PIC X(04).                       00000060
+           05 APPL-SCORE               PIC 9(03).                       00000070
+           05 FILLER                   PIC X(19).                       00000080
