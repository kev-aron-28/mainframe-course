@@ -0,0 +1,14 @@
+      ***************************************************************** 00000010
+      * PARMCPY - SHARED PARAMETER-CARD RECORD LAYOUT                *  00000020
+      * COPIED INTO THE FILE SECTION OF ANY PROGRAM THAT READS A     *  00000030
+      * PARMS DATASET INSTEAD OF HARDCODING A TUNABLE VALUE IN       *  00000040
+      * WORKING-STORAGE. EACH PROGRAM POPULATES ONLY THE FIELD(S) IT *  00000050
+      * CARES ABOUT ON ITS OWN CARD AND LEAVES THE REST BLANK/ZERO;  *  00000060
+      * A BLANK OR MISSING CARD LEAVES THE PROGRAM'S OWN COMPILED-IN *  00000070
+      * DEFAULT IN PLACE                                             *  00000080
+      ***************************************************************** 00000090
+       01 PARM-CARD-RECORD.                                             00000100
+           05 PARM-ITERATION-COUNT      PIC 9(07).                      00000110
+           05 PARM-AGE-THRESHOLD        PIC 9(03).                      00000120
+           05 PARM-RATE-THRESHOLD       PIC 9(01)V9999.                 00000130
+           05 FILLER                    PIC X(62).                      00000140
