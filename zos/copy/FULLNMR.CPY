@@ -0,0 +1,3 @@
+       01 FULL-NAME-RECORD.                                             00000010
+           05 FN-FULL-NAME              PIC X(45).                      00000020
+           05 FILLER                    PIC X(35).                      00000030
