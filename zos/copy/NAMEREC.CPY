@@ -0,0 +1,5 @@
+       01 NAME-PARTS-RECORD.                                            00000010
+           05 NP-FIRST-NAME            PIC X(20).                       00000020
+           05 NP-MIDDLE-NAME           PIC X(20).                       00000030
+           05 NP-LAST-NAME             PIC X(20).                       00000040
+           05 FILLER                   PIC X(20).                       00000050
