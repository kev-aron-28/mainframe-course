@@ -0,0 +1,22 @@
+      ***************************************************************** 00000010
+      * PARMPAR - SHARED PARAMETER-CARD READ PARAGRAPH                * 00000020
+      * COPIED INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT READS *  00000030
+      * A PARMS DATASET. IF THE CARD IS THERE, ITS FIELDS LAND IN    *  00000040
+      * PARM-CARD-RECORD FOR THE CALLING PROGRAM TO MOVE INTO ITS    *  00000050
+      * OWN WORKING-STORAGE FIELDS; IF THE DATASET IS MISSING, THE    * 00000060
+      * CALLING PROGRAM'S COMPILED-IN VALUE CLAUSE STANDS AS THE      * 00000070
+      * DEFAULT                                                       * 00000080
+      ***************************************************************** 00000090
+       8700-READ-PARM-CARD.                                             00000100
+           OPEN INPUT PARM-FILE                                         00000110
+           EVALUATE FS-PARM-FILE                                        00000120
+             WHEN "00"                                                  00000130
+               READ PARM-FILE                                           00000140
+               CLOSE PARM-FILE                                          00000150
+             WHEN "35"                                                  00000160
+               DISPLAY "NO PARAMETER CARD FOUND, USING DEFAULTS"        00000170
+             WHEN OTHER                                                 00000180
+               DISPLAY "OPEN FAILED, PARM-FILE STATUS: " FS-PARM-FILE   00000190
+           END-EVALUATE.                                                00000200
+       8700-EXIT.                                                       00000210
+           EXIT.                                                        00000220
