@@ -0,0 +1,5 @@
+       01 DATE-INPUT-RECORD.                                            00000010
+           05 DATE-LEGACY-DD           PIC 9(02).                       00000020
+           05 DATE-LEGACY-MM           PIC 9(02).                       00000030
+           05 DATE-LEGACY-YY           PIC 9(02).                       00000040
+           05 FILLER                   PIC X(74).                       00000050
