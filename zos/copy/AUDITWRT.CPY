@@ -0,0 +1,18 @@
+      ***************************************************************** 00000010
+      * AUDITWRT - SHARED AUDIT-LOG WRITE PARAGRAPH                  *  00000020
+      * COPIED INTO THE PROCEDURE DIVISION OF EVERY PROGRAM THAT     *  00000030
+      * WRITES TO THE SHARED AUDIT LOG. THE CALLING PROGRAM MOVES    *  00000040
+      * ALOG-PROGRAM-ID ONCE AT STARTUP AND SETS ALOG-ACTION AND     *  00000050
+      * ALOG-DETAIL BEFORE EACH PERFORM OF THIS PARAGRAPH; THE DATE  *  00000060
+      * AND TIME STAMP ARE FILLED IN HERE                            *  00000070
+      ***************************************************************** 00000080
+       8900-WRITE-AUDIT-LOG.                                            00000090
+           ACCEPT ALOG-DATE FROM DATE YYYYMMDD                          00000100
+           ACCEPT ALOG-TIME FROM TIME                                   00000110
+           WRITE AUDIT-LOG-RECORD                                       00000120
+           IF FS-AUDIT-LOG-FILE NOT = "00"                              00000130
+              DISPLAY "WRITE FAILED, AUDIT-LOG-FILE STATUS: "           00000140
+                 FS-AUDIT-LOG-FILE                                      00000150
+           END-IF.                                                      00000160
+       8900-EXIT.                                                       00000170
+           EXIT.                                                        00000180
