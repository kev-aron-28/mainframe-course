@@ -0,0 +1,56 @@
+*****************************************************************
+* TEST1M - CUSTOMER INTAKE MAPSET                               *
+* BMS SOURCE FOR THE CICS EQUIVALENT OF THE TEST1 BATCH INTAKE  *
+* SCREEN (FIRST-NAME / LAST-NAME / CITY)                        *
+*****************************************************************
+TEST1M   DFHMSD TYPE=MAP,                                            X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+TEST1MI  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER INTAKE SCREEN'
+*
+         DFHMDF POS=(3,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='FIRST NAME'
+FNAME    DFHMDF POS=(3,17),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='LAST NAME'
+LNAME    DFHMDF POS=(4,17),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(5,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CITY'
+CITY     DFHMDF POS=(5,17),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT)
+*
+ERRMSG   DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PF3=EXIT  ENTER=SAVE'
+*
+         DFHMSD TYPE=FINAL
+         END
