@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. TEST1CIC.                                            00000020
+       AUTHOR. KEVIN.                                                   00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. KEVIN LEARNING.                                    00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * CICS EQUIVALENT OF THE TEST1 BATCH INTAKE PROGRAM.      *       00000090
+      * PRESENTS THE TEST1M MAP SO A DATA-ENTRY CLERK CAN KEY    *      00000100
+      * FIRST NAME / LAST NAME / CITY AT A SCREEN INSTEAD OF AN  *      00000110
+      * ACCEPT INPUT CONSOLE PROMPT.  PF3 EXITS THE TRANSACTION. *      00000120
+      * WRITES THE CUSTOMER TO CUSTFILE THE SAME WAY THE BATCH   *      00000130
+      * TEST1 PROGRAM DOES, KEYED BY THE CICS TASK NUMBER SINCE  *      00000140
+      * THE SCREEN HAS NO CUSTOMER-ID FIELD OF ITS OWN.          *      00000150
+      * ********************************************************        00000160
+       ENVIRONMENT DIVISION.                                            00000170
+       DATA DIVISION.                                                   00000180
+       WORKING-STORAGE SECTION.                                         00000190
+       01 WS-RESP PIC S9(8) COMP.                                       00000200
+       01 WS-FIRST-TIME-SW PIC X(01) VALUE 'Y'.                         00000210
+           88 WS-FIRST-TIME VALUE 'Y'.                                  00000220
+       01 WS-ERROR-MSG PIC X(79).                                       00000230
+       COPY TEST1M.                                                     00000240
+       COPY CUSTREC.                                                    00000250
+                                                                        00000260
+       LINKAGE SECTION.                                                 00000270
+       01 DFHCOMMAREA PIC X(01).                                        00000280
+                                                                        00000290
+       PROCEDURE DIVISION.                                              00000300
+       0000-MAIN.                                                       00000310
+           EXEC CICS HANDLE AID                                         00000320
+               PF3(9000-END-SESSION)                                    00000330
+               CLEAR(9000-END-SESSION)                                  00000340
+           END-EXEC                                                     00000350
+                                                                        00000360
+           EXEC CICS HANDLE CONDITION                                   00000370
+               MAPFAIL(1900-HANDLE-MAPFAIL)                             00000380
+           END-EXEC                                                     00000390
+                                                                        00000400
+           IF EIBCALEN = 0                                              00000410
+              PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT              00000420
+           ELSE                                                         00000430
+              PERFORM 2000-RECEIVE-AND-VALIDATE THRU 2000-EXIT          00000440
+           END-IF                                                       00000450
+                                                                        00000460
+           EXEC CICS RETURN                                             00000470
+               TRANSID('T1CI')                                          00000480
+               COMMAREA(DFHCOMMAREA)                                    00000490
+           END-EXEC.                                                    00000500
+                                                                        00000510
+      *> ***************************************************************00000520
+      *> SEND THE BLANK MAP AND WAIT FOR THE CLERK TO KEY DATA          00000530
+      *> ***************************************************************00000540
+       1000-SEND-INITIAL-MAP.                                           00000550
+           MOVE LOW-VALUES TO TEST1MO                                   00000560
+           EXEC CICS SEND MAP('TEST1MI')                                00000570
+               MAPSET('TEST1M')                                         00000580
+               FROM(TEST1MO)                                            00000590
+               ERASE                                                    00000600
+           END-EXEC.                                                    00000610
+       1000-EXIT.                                                       00000620
+           EXIT.                                                        00000630
+                                                                        00000640
+      *> ***************************************************************00000650
+      *> RE-DISPLAY THE MAP WITH A VALIDATION ERROR MESSAGE.  THE MAP   00000660
+      *> MUST BE CLEARED FIRST AND THE ERROR TEXT MOVED IN AFTERWARD,   00000670
+      *> OR THE MOVE LOW-VALUES WIPES OUT THE MESSAGE WE JUST SET.      00000680
+      *> ***************************************************************00000690
+       1100-SEND-ERROR-MAP.                                             00000700
+           MOVE LOW-VALUES TO TEST1MO                                   00000710
+           MOVE WS-ERROR-MSG TO ERRMSGO                                 00000720
+           EXEC CICS SEND MAP('TEST1MI')                                00000730
+               MAPSET('TEST1M')                                         00000740
+               FROM(TEST1MO)                                            00000750
+               ERASE                                                    00000760
+           END-EXEC.                                                    00000770
+       1100-EXIT.                                                       00000780
+           EXIT.                                                        00000790
+                                                                        00000800
+      *> ***************************************************************00000810
+      *> RECEIVE THE KEYED SCREEN, VALIDATE REQUIRED FIELDS, AND IF     00000820
+      *> VALID STORE THE CUSTOMER THE SAME WAY THE BATCH TEST1 DOES     00000830
+      *> ***************************************************************00000840
+       2000-RECEIVE-AND-VALIDATE.                                       00000850
+           EXEC CICS RECEIVE MAP('TEST1MI')                             00000860
+               MAPSET('TEST1M')                                         00000870
+               INTO(TEST1MI)                                            00000880
+           END-EXEC                                                     00000890
+                                                                        00000900
+           MOVE SPACES TO ERRMSGO                                       00000910
+                                                                        00000920
+           IF FNAME = SPACES OR FNAMEL = 0                              00000930
+              MOVE 'FIRST NAME IS REQUIRED' TO WS-ERROR-MSG             00000940
+              PERFORM 1100-SEND-ERROR-MAP THRU 1100-EXIT                00000950
+           ELSE                                                         00000960
+              IF LNAME = SPACES OR LNAMEL = 0                           00000970
+                 MOVE 'LAST NAME IS REQUIRED' TO WS-ERROR-MSG           00000980
+                 PERFORM 1100-SEND-ERROR-MAP THRU 1100-EXIT             00000990
+              ELSE                                                      00001000
+                 IF CITY = SPACES OR CITYL = 0                          00001010
+                    MOVE 'CITY IS REQUIRED' TO WS-ERROR-MSG             00001020
+                    PERFORM 1100-SEND-ERROR-MAP THRU 1100-EXIT          00001030
+                 ELSE                                                   00001040
+                    MOVE EIBTASKN TO CUST-ID                            00001050
+                    MOVE FNAME TO CUST-FIRST-NAME                       00001060
+                    MOVE LNAME TO CUST-LAST-NAME                        00001070
+                    MOVE CITY TO CUST-CITY                              00001080
+                    ACCEPT CUST-ENTRY-DATE FROM DATE YYYYMMDD           00001090
+                    EXEC CICS WRITE FILE('CUSTFILE')                    00001100
+                        FROM(CUST-RECORD)                               00001110
+                        RIDFLD(CUST-ID)                                 00001120
+                        RESP(WS-RESP)                                   00001130
+                    END-EXEC                                            00001140
+                    MOVE SPACES TO TEST1MO                              00001150
+                    IF WS-RESP = DFHRESP(NORMAL)                        00001160
+                       MOVE 'CUSTOMER SAVED' TO ERRMSGO                 00001170
+                    ELSE                                                00001180
+                       MOVE 'ERROR SAVING CUSTOMER RECORD' TO ERRMSGO   00001190
+                    END-IF                                              00001200
+                    EXEC CICS SEND MAP('TEST1MI')                       00001210
+                        MAPSET('TEST1M')                                00001220
+                        FROM(TEST1MO)                                   00001230
+                        ERASE                                           00001240
+                    END-EXEC                                            00001250
+                 END-IF                                                 00001260
+              END-IF                                                    00001270
+           END-IF.                                                      00001280
+       2000-EXIT.                                                       00001290
+           EXIT.                                                        00001300
+                                                                        00001310
+       9000-END-SESSION.                                                00001320
+           EXEC CICS SEND TEXT                                          00001330
+               FROM('TEST1CIC SESSION ENDED')                           00001340
+               ERASE                                                    00001350
+           END-EXEC                                                     00001360
+           EXEC CICS RETURN                                             00001370
+           END-EXEC.                                                    00001380
+                                                                        00001390
+      *> ***************************************************************00001400
+      *> HANDLE CONDITION TARGET IS A GO TO, NOT A PERFORM, SO THIS     00001410
+      *> MUST BE ITS OWN SELF-CONTAINED PARAGRAPH WITH ITS OWN RETURN   00001420
+      *> RATHER THAN FALLING BACK INTO 2000-RECEIVE-AND-VALIDATE.       00001430
+      *> ***************************************************************00001440
+       1900-HANDLE-MAPFAIL.                                             00001450
+           PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT                 00001460
+           EXEC CICS RETURN                                             00001470
+               TRANSID('T1CI')                                          00001480
+               COMMAREA(DFHCOMMAREA)                                    00001490
+           END-EXEC.                                                    00001500
