@@ -0,0 +1,37 @@
+//FILESHAN JOB (ACCTNO),'FILE EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  RUNS THE FILESHAN READ/VALIDATE/EXTRACT STEP AGAINST MYFILE.
+//*  STEP010 IS THE REAL WORK.  STEP020 ONLY RUNS WHEN STEP010 DID
+//*  NOT COMPLETE WITH A ZERO RETURN CODE, SO A BAD FS-MYFILE STATUS
+//*  SHOWS UP AS AN EXECUTED (NOT FLUSHED) STEP IN THE JOB LOG RATHER
+//*  THAN JUST A QUIET STOP RUN.
+//*
+//STEP010  EXEC PGM=FILESHAN
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MYDD     DD DSN=PROD.MYFILE.DATA,DISP=SHR
+//MYDDREJ  DD DSN=PROD.MYFILE.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=144)
+//MYDDSUM  DD DSN=PROD.MYFILE.SUMMARY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=27)
+//MYDDCKPT DD DSN=PROD.MYFILE.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=18)
+//MYDDOUT  DD DSN=PROD.MYFILE.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=100)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=76)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  THIS STEP IS BYPASSED WHEN STEP010 ENDED WITH RC=0, AND RUNS
+//*  (VISIBLY) WHEN IT DID NOT, SO OPERATIONS SEES THE FAILURE.
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//SYSOUT   DD SYSOUT=*
