@@ -0,0 +1,74 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH WINDOW',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  CHAINS THE NIGHTLY PROCESSING WINDOW: FILESHAN EXTRACT, CONDI
+//*  ELIGIBILITY PASS, ARITH CALCULATION PASS, THEN THE FILERPT
+//*  PRINT STEP.  EACH STEP AFTER STEP010 CARRIES A COND PARAMETER
+//*  FOR EVERY STEP THAT RAN BEFORE IT, SO A NONZERO RETURN CODE
+//*  ANYWHERE IN THE CHAIN FLUSHES EVERY STEP AFTER IT INSTEAD OF
+//*  LETTING LATER STEPS RUN AGAINST INCOMPLETE OR BAD DATA.
+//*
+//STEP010  EXEC PGM=FILESHAN
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MYDD     DD DSN=PROD.MYFILE.DATA,DISP=SHR
+//MYDDREJ  DD DSN=PROD.MYFILE.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=144)
+//MYDDSUM  DD DSN=PROD.MYFILE.SUMMARY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=27)
+//MYDDCKPT DD DSN=PROD.MYFILE.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=18)
+//MYDDOUT  DD DSN=PROD.MYFILE.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=100)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=76)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP020 ONLY RUNS WHEN STEP010 COMPLETED WITH RC=0.
+//*
+//STEP020  EXEC PGM=CONDI,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//APPLIN   DD DSN=PROD.APPLICANT.DATA,DISP=SHR
+//CONDPARM DD DSN=PROD.CONDI.PARM,DISP=SHR
+//CONDAUD  DD DSN=PROD.CONDI.AUDIT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=75)
+//CONDSUM  DD DSN=PROD.CONDI.SUMMARY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=76)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP030 ONLY RUNS WHEN BOTH STEP010 AND STEP020 COMPLETED WITH
+//*  RC=0.
+//*
+//STEP030  EXEC PGM=ARITH,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARITHIN  DD DSN=PROD.ARITH.TRAN,DISP=SHR
+//ARITHPRM DD DSN=PROD.ARITH.PARM,DISP=SHR
+//GLRPT    DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=76)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP040 (THE PRINT STEP) ONLY RUNS WHEN STEP010, STEP020 AND
+//*  STEP030 ALL COMPLETED WITH RC=0.
+//*
+//STEP040  EXEC PGM=FILERPT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MYDD     DD DSN=PROD.MYFILE.DATA,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
