@@ -1,36 +1,363 @@
-       IDENTIFICATION DIVISION.                                         00010001
-       PROGRAM-ID. FILESHAN.                                            00020001
-                                                                        00030001
-       ENVIRONMENT DIVISION.                                            00040001
-      *> IDENTIFY THE FILE                                              00050001
-       INPUT-OUTPUT SECTION.                                            00060002
-       FILE-CONTROL.                                                    00070002
-           SELECT MYFILE                                                00080002
-           ASSIGN TO MYDD                                               00090002
-           ORGANIZATION IS SEQUENTIAL                                   00091004
-           FILE STATUS IS FS-MYFILE.                                    00093003
-       DATA DIVISION.                                                   00100001
-       FILE SECTION.                                                    00101001
-       FD MYFILE.                                                       00102002
-       01 MYFILE-RECORDS PIC X(100).                                    00103002
-                                                                        00104001
-       WORKING-STORAGE SECTION.                                         00110002
-       01 WS-RECORD PIC X(100).                                         00120001
-       01 FS-MYFILE PIC XX.                                             00121003
-                                                                        00122003
-       PROCEDURE DIVISION.                                              00130001
-      *> OPEN FILE                                                      00140001
-           OPEN INPUT MYFILE                                            00150001
-           IF FS-MYFILE NOT = "00"                                      00151003
-              DISPLAY "OPEN FAILED: " FS-MYFILE                         00151103
-             STOP RUN                                                   00151203
-           END-IF                                                       00152003
-      *> OPERATION READ/WRITE                                           00160001
-           READ MYFILE                                                  00162001
-             INTO WS-RECORD                                             00163002
-           END-READ                                                     00164001
-           DISPLAY WS-RECORD                                            00165001
-      *> CLOSE FILE                                                     00170001
-           CLOSE MYFILE                                                 00171001
-                                                                        00172001
-           STOP RUN.                                                    00180001
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. FILESHAN.                                            00000020
+                                                                        00000030
+       ENVIRONMENT DIVISION.                                            00000040
+      *> IDENTIFY THE FILE                                              00000050
+       INPUT-OUTPUT SECTION.                                            00000060
+       FILE-CONTROL.                                                    00000070
+           SELECT MYFILE                                                00000080
+           ASSIGN TO MYDD                                               00000090
+           ORGANIZATION IS INDEXED                                      00000100
+           ACCESS MODE IS SEQUENTIAL                                    00000110
+           RECORD KEY IS MYFREC-KEY OF MYFILE-RECORDS                   00000120
+           FILE STATUS IS FS-MYFILE.                                    00000130
+           SELECT MYFILE-REJ                                            00000140
+           ASSIGN TO MYDDREJ                                            00000150
+           ORGANIZATION IS SEQUENTIAL                                   00000160
+           FILE STATUS IS FS-MYFILE-REJ.                                00000170
+           SELECT MYFILE-SUM                                            00000180
+           ASSIGN TO MYDDSUM                                            00000190
+           ORGANIZATION IS SEQUENTIAL                                   00000200
+           FILE STATUS IS FS-MYFILE-SUM.                                00000210
+           SELECT CKPT-FILE                                             00000220
+           ASSIGN TO MYDDCKPT                                           00000230
+           ORGANIZATION IS SEQUENTIAL                                   00000240
+           FILE STATUS IS FS-CKPT-FILE.                                 00000250
+           SELECT MYFILE-OUT                                            00000260
+           ASSIGN TO MYDDOUT                                            00000270
+           ORGANIZATION IS SEQUENTIAL                                   00000280
+           FILE STATUS IS FS-MYFILE-OUT.                                00000290
+           SELECT AUDIT-LOG-FILE                                        00000300
+           ASSIGN TO AUDITLOG                                           00000310
+           ORGANIZATION IS SEQUENTIAL                                   00000320
+           FILE STATUS IS FS-AUDIT-LOG-FILE.                            00000330
+       DATA DIVISION.                                                   00000340
+       FILE SECTION.                                                    00000350
+       FD MYFILE.                                                       00000360
+       COPY MYFREC.                                                     00000370
+                                                                        00000380
+       FD MYFILE-REJ.                                                   00000390
+       01 MYFILE-REJ-REC.                                               00000400
+           05 MYREJ-ORIG-REC        PIC X(100).                         00000410
+           05 MYREJ-REASON-CD       PIC X(04).                          00000420
+           05 MYREJ-REASON-TXT      PIC X(40).                          00000430
+                                                                        00000440
+       FD MYFILE-SUM.                                                   00000450
+       01 MYFILE-SUM-REC.                                               00000460
+           05 MYSUM-RECS-READ       PIC 9(09).                          00000470
+           05 MYSUM-RECS-REJECTED   PIC 9(09).                          00000480
+           05 MYSUM-RECS-WRITTEN    PIC 9(09).                          00000490
+                                                                        00000500
+       FD CKPT-FILE.                                                    00000510
+       01 CKPT-REC.                                                     00000520
+           05 CKPT-LAST-KEY         PIC 9(09).                          00000530
+           05 CKPT-RECS-PROCESSED   PIC 9(09).                          00000540
+                                                                        00000550
+       FD MYFILE-OUT.                                                   00000560
+       COPY MYFREC REPLACING ==MYFILE-RECORDS== BY ==MYFILE-OUT-REC==.  00000570
+                                                                        00000580
+       FD AUDIT-LOG-FILE.                                               00000590
+       COPY AUDITLOG.                                                   00000600
+                                                                        00000610
+       WORKING-STORAGE SECTION.                                         00000620
+       COPY MYFREC REPLACING ==MYFILE-RECORDS== BY ==WS-MYFILE-REC==.   00000630
+       01 FS-MYFILE PIC XX.                                             00000640
+       01 FS-MYFILE-REJ PIC XX.                                         00000650
+       01 FS-MYFILE-SUM PIC XX.                                         00000660
+       01 FS-CKPT-FILE PIC XX.                                          00000670
+       01 FS-MYFILE-OUT PIC XX.                                         00000680
+       01 FS-AUDIT-LOG-FILE PIC XX.                                     00000690
+       01 WS-SVC-CHARGE-RATE PIC SV999 COMP-3 VALUE .020.               00000700
+       01 WS-RECS-READ PIC 9(09) VALUE ZEROES.                          00000710
+       01 WS-RECS-REJECTED PIC 9(09) VALUE ZEROES.                      00000720
+       01 WS-RECS-WRITTEN PIC 9(09) VALUE ZEROES.                       00000730
+       01 WS-CKPT-INTERVAL PIC 9(05) VALUE 1000.                        00000740
+       01 WS-CKPT-QUOT PIC 9(05) VALUE ZEROES.                          00000750
+       01 WS-CKPT-REM PIC 9(05) VALUE ZEROES.                           00000760
+       01 WS-CKPT-KEY PIC 9(09) VALUE ZEROES.                           00000770
+       01 WS-CKPT-EOF-SW PIC X(01) VALUE 'N'.                           00000780
+           88 WS-CKPT-EOF VALUE 'Y'.                                    00000790
+       01 WS-RESTART-SW PIC X(01) VALUE 'N'.                            00000800
+           88 WS-RESTARTING VALUE 'Y'.                                  00000810
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.                                00000820
+           88 WS-EOF VALUE 'Y'.                                         00000830
+       01 WS-IO-ERROR-SW PIC X(01) VALUE 'N'.                           00000840
+           88 WS-IO-ERROR VALUE 'Y'.                                    00000850
+       01 WS-VALID-SW PIC X(01) VALUE 'Y'.                              00000860
+           88 WS-RECORD-VALID VALUE 'Y'.                                00000870
+       01 WS-REASON-CD PIC X(04) VALUE SPACES.                          00000880
+       01 WS-REASON-TXT PIC X(40) VALUE SPACES.                         00000890
+       01 WS-SCRUB-LEN PIC 9(02) VALUE ZEROES.                          00000900
+       COPY ABENDCPY.                                                   00000910
+                                                                        00000920
+       PROCEDURE DIVISION.                                              00000930
+       0000-MAIN.                                                       00000940
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000950
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000960
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000970
+           IF WS-IO-ERROR                                               00000980
+              MOVE 12 TO RETURN-CODE                                    00000990
+           END-IF                                                       00001000
+           GOBACK.                                                      00001010
+                                                                        00001020
+      *> ***************************************************************00001030
+      *> OPEN THE INPUT AND REJECT FILES                                00001040
+      *> ***************************************************************00001050
+       1000-INITIALIZE.                                                 00001060
+           OPEN INPUT MYFILE                                            00001070
+           EVALUATE FS-MYFILE                                           00001080
+             WHEN "00"                                                  00001090
+               CONTINUE                                                 00001100
+             WHEN "35"                                                  00001110
+               MOVE "MYFILE NOT FOUND" TO WS-ABEND-MESSAGE              00001120
+               GO TO 9999-ABEND                                         00001130
+             WHEN OTHER                                                 00001140
+               MOVE "OPEN FAILED ON MYFILE" TO WS-ABEND-MESSAGE         00001150
+               GO TO 9999-ABEND                                         00001160
+           END-EVALUATE                                                 00001170
+           OPEN OUTPUT MYFILE-REJ                                       00001180
+           EVALUATE FS-MYFILE-REJ                                       00001190
+             WHEN "00"                                                  00001200
+               CONTINUE                                                 00001210
+             WHEN OTHER                                                 00001220
+               MOVE "OPEN FAILED ON MYFILE-REJ" TO WS-ABEND-MESSAGE     00001230
+               GO TO 9999-ABEND                                         00001240
+           END-EVALUATE                                                 00001250
+           OPEN OUTPUT MYFILE-SUM                                       00001260
+           IF FS-MYFILE-SUM NOT = "00"                                  00001270
+              MOVE "OPEN FAILED ON MYFILE-SUM" TO WS-ABEND-MESSAGE      00001280
+              GO TO 9999-ABEND                                          00001290
+           END-IF                                                       00001300
+           PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT                  00001310
+           OPEN OUTPUT MYFILE-OUT                                       00001320
+           IF FS-MYFILE-OUT NOT = "00"                                  00001330
+              MOVE "OPEN FAILED ON MYFILE-OUT" TO WS-ABEND-MESSAGE      00001340
+              GO TO 9999-ABEND                                          00001350
+           END-IF                                                       00001360
+           MOVE "FILESHAN" TO ALOG-PROGRAM-ID                           00001370
+           PERFORM 8800-OPEN-AUDIT-LOG THRU 8800-EXIT.                  00001380
+       1000-EXIT.                                                       00001390
+           EXIT.                                                        00001400
+                                                                        00001410
+      *> ***************************************************************00001420
+      *> READ THE CHECKPOINT LOG, IF ANY, TO FIND THE LAST KEY          00001430
+      *> PROCESSED ON A PRIOR RUN THAT DID NOT COMPLETE, THEN REOPEN    00001440
+      *> THE LOG FOR EXTEND SO NEW CHECKPOINTS ARE APPENDED             00001450
+      *> ***************************************************************00001460
+       1100-OPEN-CHECKPOINT.                                            00001470
+           OPEN INPUT CKPT-FILE                                         00001480
+           EVALUATE FS-CKPT-FILE                                        00001490
+             WHEN "00"                                                  00001500
+               PERFORM UNTIL WS-CKPT-EOF                                00001510
+                 READ CKPT-FILE                                         00001520
+                   AT END                                               00001530
+                     SET WS-CKPT-EOF TO TRUE                            00001540
+                   NOT AT END                                           00001550
+                     MOVE CKPT-LAST-KEY TO WS-CKPT-KEY                  00001560
+                 END-READ                                               00001570
+               END-PERFORM                                              00001580
+               CLOSE CKPT-FILE                                          00001590
+               IF WS-CKPT-KEY > 0                                       00001600
+                  SET WS-RESTARTING TO TRUE                             00001610
+                  DISPLAY "RESTARTING FILESHAN AFTER KEY: " WS-CKPT-KEY 00001620
+               END-IF                                                   00001630
+               OPEN EXTEND CKPT-FILE                                    00001640
+             WHEN "35"                                                  00001650
+               OPEN OUTPUT CKPT-FILE                                    00001660
+             WHEN OTHER                                                 00001670
+               MOVE "OPEN FAILED ON CKPT-FILE" TO WS-ABEND-MESSAGE      00001680
+               GO TO 9999-ABEND                                         00001690
+           END-EVALUATE.                                                00001700
+       1100-EXIT.                                                       00001710
+           EXIT.                                                        00001720
+                                                                        00001730
+      *> ***************************************************************00001740
+      *> READ EVERY RECORD AND VALIDATE IT                              00001750
+      *> ***************************************************************00001760
+       2000-PROCESS-FILE.                                               00001770
+           PERFORM UNTIL WS-EOF                                         00001780
+             READ MYFILE                                                00001790
+               INTO WS-MYFILE-REC                                       00001800
+             END-READ                                                   00001810
+             PERFORM 2050-CHECK-READ-STATUS THRU 2050-EXIT              00001820
+             IF NOT WS-EOF                                              00001830
+                PERFORM 2075-APPLY-RESTART-SKIP THRU 2075-EXIT          00001840
+                IF NOT WS-RESTARTING                                    00001850
+                   PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT          00001860
+                   PERFORM 2200-CHECK-CHECKPOINT THRU 2200-EXIT         00001870
+                END-IF                                                  00001880
+             END-IF                                                     00001890
+           END-PERFORM.                                                 00001900
+       2000-EXIT.                                                       00001910
+           EXIT.                                                        00001920
+                                                                        00001930
+      *> ***************************************************************00001940
+      *> ON A RESTARTED RUN, SILENTLY SKIP RECORDS ALREADY PROCESSED    00001950
+      *> BEFORE THE LAST CHECKPOINTED KEY SO WE DON'T REPROCESS THEM    00001960
+      *> ***************************************************************00001970
+       2075-APPLY-RESTART-SKIP.                                         00001980
+           IF WS-RESTARTING                                             00001990
+              IF MYFREC-ACCT-NO OF WS-MYFILE-REC > WS-CKPT-KEY          00002000
+                 MOVE 'N' TO WS-RESTART-SW                              00002010
+              END-IF                                                    00002020
+           END-IF.                                                      00002030
+       2075-EXIT.                                                       00002040
+           EXIT.                                                        00002050
+                                                                        00002060
+      *> ***************************************************************00002070
+      *> EVERY WS-CKPT-INTERVAL RECORDS, DROP A NEW CHECKPOINT RECORD   00002080
+      *> SO A RESTART DOESN'T HAVE TO REPROCESS THE WHOLE FILE          00002090
+      *> ***************************************************************00002100
+       2200-CHECK-CHECKPOINT.                                           00002110
+           DIVIDE WS-RECS-READ BY WS-CKPT-INTERVAL                      00002120
+             GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM                  00002130
+           IF WS-CKPT-REM = 0                                           00002140
+              MOVE MYFREC-ACCT-NO OF WS-MYFILE-REC TO CKPT-LAST-KEY     00002150
+              MOVE WS-RECS-READ TO CKPT-RECS-PROCESSED                  00002160
+              WRITE CKPT-REC                                            00002170
+           END-IF.                                                      00002180
+       2200-EXIT.                                                       00002190
+           EXIT.                                                        00002200
+                                                                        00002210
+      *> ***************************************************************00002220
+      *> EVALUATE THE FILE STATUS RETURNED BY THE LAST READ             00002230
+      *> AT END (10), DUPLICATE KEY (22) AND RECORD NOT FOUND (23) ARE  00002240
+      *> TREATED AS END OF PROCESSING; ANYTHING ELSE IS A GENUINE I/O   00002250
+      *> ERROR AND STOPS THE RUN                                        00002260
+      *> ***************************************************************00002270
+       2050-CHECK-READ-STATUS.                                          00002280
+           EVALUATE FS-MYFILE                                           00002290
+             WHEN "00"                                                  00002300
+               ADD 1 TO WS-RECS-READ                                    00002310
+             MOVE "RECORD READ  " TO ALOG-ACTION                        00002320
+             MOVE "MYFILE RECORD READ" TO ALOG-DETAIL                   00002330
+             PERFORM 8900-WRITE-AUDIT-LOG THRU 8900-EXIT                00002340
+             WHEN "10"                                                  00002350
+               SET WS-EOF TO TRUE                                       00002360
+             WHEN "22"                                                  00002370
+               DISPLAY "DUPLICATE KEY ON READ, STATUS: " FS-MYFILE      00002380
+               SET WS-EOF TO TRUE                                       00002390
+             WHEN "23"                                                  00002400
+               DISPLAY "RECORD NOT FOUND, STATUS: " FS-MYFILE           00002410
+               SET WS-EOF TO TRUE                                       00002420
+             WHEN OTHER                                                 00002430
+               DISPLAY "I/O ERROR ON MYFILE READ, STATUS: " FS-MYFILE   00002440
+               SET WS-EOF TO TRUE                                       00002450
+               SET WS-IO-ERROR TO TRUE                                  00002460
+           END-EVALUATE.                                                00002470
+       2050-EXIT.                                                       00002480
+           EXIT.                                                        00002490
+                                                                        00002500
+      *> ***************************************************************00002510
+      *> REJECT MALFORMED OR OUT OF RANGE RECORDS WITH A REASON CODE    00002520
+      *> ***************************************************************00002530
+       2100-VALIDATE-RECORD.                                            00002540
+           SET WS-RECORD-VALID TO TRUE                                  00002550
+           MOVE SPACES TO WS-REASON-CD                                  00002560
+           MOVE SPACES TO WS-REASON-TXT                                 00002570
+                                                                        00002580
+           IF MYFREC-ACCT-NO OF WS-MYFILE-REC = ZEROES                  00002590
+              MOVE 'N' TO WS-VALID-SW                                   00002600
+              MOVE "R001" TO WS-REASON-CD                               00002610
+              MOVE "ACCOUNT NUMBER IS ZERO" TO WS-REASON-TXT            00002620
+           END-IF                                                       00002630
+                                                                        00002640
+           IF WS-RECORD-VALID                                           00002650
+              AND MYFREC-AMOUNT OF WS-MYFILE-REC = ZEROES               00002660
+              MOVE 'N' TO WS-VALID-SW                                   00002670
+              MOVE "R002" TO WS-REASON-CD                               00002680
+              MOVE "AMOUNT IS ZERO" TO WS-REASON-TXT                    00002690
+           END-IF                                                       00002700
+                                                                        00002710
+           IF WS-RECORD-VALID                                           00002720
+              DISPLAY "ACCT: " MYFREC-ACCT-NO OF WS-MYFILE-REC          00002730
+                " TRAN-DT: " MYFREC-TRAN-DATE OF WS-MYFILE-REC          00002740
+                " AMT: " MYFREC-AMOUNT OF WS-MYFILE-REC                 00002750
+              PERFORM 2150-TRANSFORM-AND-WRITE THRU 2150-EXIT           00002760
+              ADD 1 TO WS-RECS-WRITTEN                                  00002770
+           ELSE                                                         00002780
+              MOVE WS-MYFILE-REC TO MYREJ-ORIG-REC                      00002790
+              MOVE WS-REASON-CD TO MYREJ-REASON-CD                      00002800
+              MOVE WS-REASON-TXT TO MYREJ-REASON-TXT                    00002810
+              WRITE MYFILE-REJ-REC                                      00002820
+              ADD 1 TO WS-RECS-REJECTED                                 00002830
+           END-IF.                                                      00002840
+       2100-EXIT.                                                       00002850
+           EXIT.                                                        00002860
+                                                                        00002870
+      *> ***************************************************************00002880
+      *> APPLY THE SERVICE CHARGE RECALCULATION AND WRITE THE           00002890
+      *> TRANSFORMED RECORD TO THE EXTRACT DATASET                      00002900
+      *> ***************************************************************00002910
+       2150-TRANSFORM-AND-WRITE.                                        00002920
+           MOVE WS-MYFILE-REC TO MYFILE-OUT-REC                         00002930
+           COMPUTE MYFREC-AMOUNT OF MYFILE-OUT-REC ROUNDED =            00002940
+              MYFREC-AMOUNT OF WS-MYFILE-REC *                          00002950
+              (1 - WS-SVC-CHARGE-RATE)                                  00002960
+              ON SIZE ERROR                                             00002970
+                 DISPLAY "SIZE ERROR RECALCULATING AMOUNT FOR ACCT: "   00002980
+                    MYFREC-ACCT-NO OF WS-MYFILE-REC                     00002990
+                 MOVE MYFREC-AMOUNT OF WS-MYFILE-REC                    00003000
+                    TO MYFREC-AMOUNT OF MYFILE-OUT-REC                  00003010
+           END-COMPUTE                                                  00003020
+           MOVE 30 TO WS-SCRUB-LEN                                      00003030
+           CALL "SCRUB" USING MYFREC-DESC OF MYFILE-OUT-REC             00003040
+              WS-SCRUB-LEN                                              00003050
+           WRITE MYFILE-OUT-REC.                                        00003060
+       2150-EXIT.                                                       00003070
+           EXIT.                                                        00003080
+                                                                        00003090
+      *> ***************************************************************00003100
+      *> CLOSE ALL FILES                                                00003110
+      *> ***************************************************************00003120
+       9000-TERMINATE.                                                  00003130
+           PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT                    00003140
+           CLOSE MYFILE                                                 00003150
+           IF FS-MYFILE NOT = "00"                                      00003160
+              DISPLAY "CLOSE FAILED ON MYFILE, STATUS: " FS-MYFILE      00003170
+           END-IF                                                       00003180
+           CLOSE MYFILE-REJ                                             00003190
+           IF FS-MYFILE-REJ NOT = "00"                                  00003200
+              DISPLAY "CLOSE FAILED, MYFILE-REJ STATUS: " FS-MYFILE-REJ 00003210
+           END-IF                                                       00003220
+           CLOSE MYFILE-SUM                                             00003230
+           IF FS-MYFILE-SUM NOT = "00"                                  00003240
+              DISPLAY "CLOSE FAILED, MYFILE-SUM STATUS: " FS-MYFILE-SUM 00003250
+           END-IF                                                       00003260
+           CLOSE CKPT-FILE                                              00003270
+           IF FS-CKPT-FILE NOT = "00"                                   00003280
+              DISPLAY "CLOSE FAILED, CKPT-FILE STATUS: " FS-CKPT-FILE   00003290
+           END-IF                                                       00003300
+           CLOSE MYFILE-OUT                                             00003310
+           IF FS-MYFILE-OUT NOT = "00"                                  00003320
+              DISPLAY "CLOSE FAILED, MYFILE-OUT STATUS: " FS-MYFILE-OUT 00003330
+           END-IF                                                       00003340
+           CLOSE AUDIT-LOG-FILE                                         00003350
+           IF FS-AUDIT-LOG-FILE NOT = "00"                              00003360
+              DISPLAY "CLOSE FAILED, AUDIT-LOG-FILE STATUS: "           00003370
+                FS-AUDIT-LOG-FILE                                       00003380
+           END-IF.                                                      00003390
+       9000-EXIT.                                                       00003400
+           EXIT.                                                        00003410
+                                                                        00003420
+      *> ***************************************************************00003430
+      *> DISPLAY AND WRITE THE RUN'S CONTROL TOTALS SO OPERATIONS CAN   00003440
+      *> RECONCILE THIS RUN AGAINST THE SOURCE SYSTEM'S RECORD COUNT    00003450
+      *> ***************************************************************00003460
+       9100-WRITE-SUMMARY.                                              00003470
+           DISPLAY "===== FILESHAN RUN SUMMARY ====="                   00003480
+           DISPLAY "RECORDS READ    : " WS-RECS-READ                    00003490
+           DISPLAY "RECORDS REJECTED: " WS-RECS-REJECTED                00003500
+           DISPLAY "RECORDS WRITTEN : " WS-RECS-WRITTEN                 00003510
+           MOVE WS-RECS-READ TO MYSUM-RECS-READ                         00003520
+           MOVE WS-RECS-REJECTED TO MYSUM-RECS-REJECTED                 00003530
+           MOVE WS-RECS-WRITTEN TO MYSUM-RECS-WRITTEN                   00003540
+           WRITE MYFILE-SUM-REC.                                        00003550
+       9100-EXIT.                                                       00003560
+           EXIT.                                                        00003570
+                                                                        00003580
+                                                                        00003590
+       COPY AUDITOPN.                                                   00003600
+       COPY AUDITWRT.                                                   00003610
+       COPY ABENDPAR.                                                   00003620
+                                                                        00003630
