@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. ATTNRPT.                                             00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * WEEKLY ATTENDANCE REPORT.                                *      00000090
+      * READS AN ATTENDANCE TRANSACTION FILE, LOOKS UP EACH      *      00000100
+      * TRANSACTION'S DAY NAME IN AN ALPHABETICALLY SORTED,      *      00000110
+      * BINARY-SEARCHABLE WEEK TABLE, ACCUMULATES AN ATTENDANCE  *      00000120
+      * COUNT PER DAY, AND PRINTS A WEEKLY SUMMARY REPORT.       *      00000130
+      * ********************************************************        00000140
+       ENVIRONMENT DIVISION.                                            00000150
+       INPUT-OUTPUT SECTION.                                            00000160
+       FILE-CONTROL.                                                    00000170
+           SELECT ATTENDANCE-FILE                                       00000180
+           ASSIGN TO ATTNIN                                             00000190
+           ORGANIZATION IS SEQUENTIAL                                   00000200
+           FILE STATUS IS FS-ATTENDANCE-FILE.                           00000210
+                                                                        00000220
+           SELECT ATTENDANCE-RPT-FILE                                   00000230
+           ASSIGN TO ATTNOUT                                            00000240
+           ORGANIZATION IS SEQUENTIAL                                   00000250
+           FILE STATUS IS FS-RPT-FILE.                                  00000260
+                                                                        00000270
+       DATA DIVISION.                                                   00000280
+       FILE SECTION.                                                    00000290
+       FD ATTENDANCE-FILE.                                              00000300
+       COPY ATTNREC.                                                    00000310
+                                                                        00000320
+       FD ATTENDANCE-RPT-FILE.                                          00000330
+       01 ATTENDANCE-RPT-LINE          PIC X(133).                      00000340
+                                                                        00000350
+       WORKING-STORAGE SECTION.                                         00000360
+       01 FS-ATTENDANCE-FILE           PIC XX.                          00000370
+       01 FS-RPT-FILE                  PIC XX.                          00000380
+                                                                        00000390
+       01 WS-EOF-SW                    PIC X(01) VALUE 'N'.             00000400
+           88 WS-EOF                    VALUE 'Y'.                      00000410
+                                                                        00000420
+      *> ***************************************************************00000430
+      *> WEEK TABLE IS HELD IN ALPHABETICAL ORDER SO SEARCH ALL CAN DO  00000440
+      *> A BINARY LOOKUP OF THE DAY NAME ON EACH ATTENDANCE TRANSACTION 00000450
+      *> ***************************************************************00000460
+       01 WEEK-TABLE-INIT.                                              00000470
+           05 FILLER PIC X(10) VALUE 'FRIDAY'.                          00000480
+           05 FILLER PIC X(10) VALUE 'MONDAY'.                          00000490
+           05 FILLER PIC X(10) VALUE 'SATURDAY'.                        00000500
+           05 FILLER PIC X(10) VALUE 'SUNDAY'.                          00000510
+           05 FILLER PIC X(10) VALUE 'THURSDAY'.                        00000520
+           05 FILLER PIC X(10) VALUE 'TUESDAY'.                         00000530
+           05 FILLER PIC X(10) VALUE 'WEDNESDAY'.                       00000540
+       01 WEEK-TABLE REDEFINES WEEK-TABLE-INIT.                         00000550
+           05 WEEK-ENTRY OCCURS 7 TIMES                                 00000560
+              ASCENDING KEY IS DAY-NAME                                 00000570
+              INDEXED BY DAY-IDX.                                       00000580
+               10 DAY-NAME             PIC X(10).                       00000590
+                                                                        00000600
+       01 ATTENDANCE-COUNTS.                                            00000610
+           05 DAY-ATTN-COUNT OCCURS 7 TIMES PIC 9(07) VALUE ZEROES.     00000620
+                                                                        00000630
+       01 WS-NOT-FOUND-SW              PIC X(01) VALUE 'N'.             00000640
+           88 WS-DAY-NOT-FOUND           VALUE 'Y'.                     00000650
+       01 WS-UNMATCHED-COUNT           PIC 9(07) VALUE ZEROES.          00000660
+       COPY ABENDCPY.                                                   00000670
+                                                                        00000680
+       01 WS-DTL-LINE.                                                  00000690
+           05 FILLER                   PIC X(01) VALUE SPACES.          00000700
+           05 DTL-DAY-NAME              PIC X(12).                      00000710
+           05 FILLER                   PIC X(05) VALUE SPACES.          00000720
+           05 DTL-ATTN-COUNT            PIC ZZZ,ZZ9.                    00000730
+                                                                        00000740
+       01 WS-HDR-LINE-1.                                                00000750
+           05 FILLER                   PIC X(01) VALUE '1'.             00000760
+           05 FILLER                   PIC X(24)                        00000770
+              VALUE 'WEEKLY ATTENDANCE REPORT'.                         00000780
+                                                                        00000790
+       01 WS-HDR-LINE-2.                                                00000800
+           05 FILLER                   PIC X(01) VALUE SPACES.          00000810
+           05 FILLER                   PIC X(12) VALUE 'DAY'.           00000820
+           05 FILLER                   PIC X(05) VALUE SPACES.          00000830
+           05 FILLER                   PIC X(10) VALUE 'COUNT'.         00000840
+                                                                        00000850
+       PROCEDURE DIVISION.                                              00000860
+       0000-MAIN.                                                       00000870
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000880
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000890
+              UNTIL WS-EOF                                              00000900
+           PERFORM 5000-PRINT-REPORT THRU 5000-EXIT                     00000910
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000920
+           GOBACK.                                                      00000930
+                                                                        00000940
+       1000-INITIALIZE.                                                 00000950
+           OPEN INPUT ATTENDANCE-FILE                                   00000960
+           IF FS-ATTENDANCE-FILE NOT = "00"                             00000970
+              MOVE "OPEN FAILED ON ATTENDANCE-FILE" TO                  00000980
+                 WS-ABEND-MESSAGE                                       00000990
+              GO TO 9999-ABEND                                          00001000
+           END-IF                                                       00001010
+                                                                        00001020
+           OPEN OUTPUT ATTENDANCE-RPT-FILE                              00001030
+           IF FS-RPT-FILE NOT = "00"                                    00001040
+              MOVE "OPEN FAILED ON ATTENDANCE-RPT-FILE" TO              00001050
+                 WS-ABEND-MESSAGE                                       00001060
+              GO TO 9999-ABEND                                          00001070
+           END-IF                                                       00001080
+                                                                        00001090
+           PERFORM 2900-READ-ATTENDANCE THRU 2900-EXIT.                 00001100
+       1000-EXIT.                                                       00001110
+           EXIT.                                                        00001120
+                                                                        00001130
+      *> ***************************************************************00001140
+      *> BINARY SEARCH THE WEEK TABLE FOR THE TRANSACTION'S DAY NAME    00001150
+      *> AND BUMP THAT DAY'S ATTENDANCE COUNT                           00001160
+      *> ***************************************************************00001170
+       2000-PROCESS-FILE.                                               00001180
+           MOVE 'N' TO WS-NOT-FOUND-SW                                  00001190
+           SEARCH ALL WEEK-ENTRY                                        00001200
+             AT END                                                     00001210
+               SET WS-DAY-NOT-FOUND TO TRUE                             00001220
+             WHEN DAY-NAME (DAY-IDX) = ATTN-DAY-NAME                    00001230
+               ADD 1 TO DAY-ATTN-COUNT (DAY-IDX)                        00001240
+           END-SEARCH                                                   00001250
+                                                                        00001260
+           IF WS-DAY-NOT-FOUND                                          00001270
+              ADD 1 TO WS-UNMATCHED-COUNT                               00001280
+              DISPLAY "UNKNOWN DAY NAME ON TRANSACTION: " ATTN-DAY-NAME 00001290
+           END-IF                                                       00001300
+                                                                        00001310
+           PERFORM 2900-READ-ATTENDANCE THRU 2900-EXIT.                 00001320
+       2000-EXIT.                                                       00001330
+           EXIT.                                                        00001340
+                                                                        00001350
+       2900-READ-ATTENDANCE.                                            00001360
+           READ ATTENDANCE-FILE                                         00001370
+           EVALUATE FS-ATTENDANCE-FILE                                  00001380
+             WHEN "00"                                                  00001390
+               CONTINUE                                                 00001400
+             WHEN "10"                                                  00001410
+               SET WS-EOF TO TRUE                                       00001420
+             WHEN OTHER                                                 00001430
+               DISPLAY "READ FAILED, ATTENDANCE-FILE STATUS: "          00001440
+                 FS-ATTENDANCE-FILE                                     00001450
+               SET WS-EOF TO TRUE                                       00001460
+           END-EVALUATE.                                                00001470
+       2900-EXIT.                                                       00001480
+           EXIT.                                                        00001490
+                                                                        00001500
+       5000-PRINT-REPORT.                                               00001510
+           WRITE ATTENDANCE-RPT-LINE FROM WS-HDR-LINE-1                 00001520
+           WRITE ATTENDANCE-RPT-LINE FROM WS-HDR-LINE-2                 00001530
+           PERFORM VARYING DAY-IDX FROM 1 BY 1 UNTIL DAY-IDX > 7        00001540
+             MOVE DAY-NAME (DAY-IDX) TO DTL-DAY-NAME                    00001550
+             MOVE DAY-ATTN-COUNT (DAY-IDX) TO DTL-ATTN-COUNT            00001560
+             WRITE ATTENDANCE-RPT-LINE FROM WS-DTL-LINE                 00001570
+           END-PERFORM.                                                 00001580
+       5000-EXIT.                                                       00001590
+           EXIT.                                                        00001600
+                                                                        00001610
+       9000-TERMINATE.                                                  00001620
+           DISPLAY "UNMATCHED DAY NAME TRANS: " WS-UNMATCHED-COUNT      00001630
+           CLOSE ATTENDANCE-FILE                                        00001640
+           CLOSE ATTENDANCE-RPT-FILE.                                   00001650
+       9000-EXIT.                                                       00001660
+           EXIT.                                                        00001670
+                                                                        00001680
+       COPY ABENDPAR.                                                   00001690
