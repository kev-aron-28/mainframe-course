@@ -1,30 +1,262 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. LOOPS.                                               00020000
-      * *******************************                                 00030000
-      * LEARNING TO USE LOOPS ON COBOL*                                 00031000
-      * *******************************                                 00032000
-       ENVIRONMENT DIVISION.                                            00040000
-                                                                        00050000
-       DATA DIVISION.                                                   00060000
-       WORKING-STORAGE SECTION.                                         00070000
-       01 I PIC 9(2) VALUE ZERO.                                        00080000
-                                                                        00090000
-                                                                        00100000
-       PROCEDURE DIVISION.                                              00110000
-           PERFORM 5 TIMES                                              00111000
-             DISPLAY 'I = ' I                                           00112000
-             ADD 1 TO I                                                 00112100
-           END-PERFORM                                                  00113000
-                                                                        00113100
-           MOVE 0 TO I                                                  00114000
-                                                                        00114100
-           PERFORM UNTIL I > 5                                          00115000
-             DISPLAY 'I = ' I                                           00116000
-             ADD 1 TO I                                                 00117000
-           END-PERFORM                                                  00118000
-                                                                        00119000
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5                    00119100
-            DISPLAY 'I = 'I                                             00119200
-           END-PERFORM                                                  00119300
-                                                                        00119400
-           STOP RUN.                                                    00119500
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. LOOPS.                                               00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * LOOP CONSTRUCT TIMING BENCH.                             *      00000090
+      * RUNS THE THREE PERFORM STYLES (TIMES, UNTIL, VARYING)    *      00000100
+      * FOR A DATA-DRIVEN ITERATION COUNT READ FROM A CONTROL    *      00000110
+      * CARD, CHECKPOINTS THE VARYING-STYLE LOOP SO IT CAN       *      00000120
+      * RESTART PARTWAY THROUGH, AND DISPLAYS ELAPSED TIME AND   *      00000130
+      * ITERATIONS-PER-SECOND FOR EACH LOOP STYLE.               *      00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT LOOPS-CTL-FILE                                        00000190
+           ASSIGN TO LOOPCTL                                            00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-CTL-FILE.                                  00000220
+                                                                        00000230
+           SELECT LOOPS-CKPT-FILE                                       00000240
+           ASSIGN TO LOOPCKPT                                           00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-CKPT-FILE.                                 00000270
+                                                                        00000280
+           SELECT PARM-FILE                                             00000290
+           ASSIGN TO LOOPPARM                                           00000300
+           ORGANIZATION IS SEQUENTIAL                                   00000310
+           FILE STATUS IS FS-PARM-FILE.                                 00000320
+                                                                        00000330
+       DATA DIVISION.                                                   00000340
+       FILE SECTION.                                                    00000350
+       FD LOOPS-CTL-FILE.                                               00000360
+       COPY LOOPCTL.                                                    00000370
+                                                                        00000380
+       FD LOOPS-CKPT-FILE.                                              00000390
+       01 LOOPS-CKPT-REC.                                               00000400
+           05 CKPT-LAST-INDEX          PIC 9(07).                       00000410
+                                                                        00000420
+       FD PARM-FILE.                                                    00000430
+       COPY PARMCPY.                                                    00000440
+                                                                        00000450
+       WORKING-STORAGE SECTION.                                         00000460
+       01 FS-CTL-FILE                  PIC XX.                          00000470
+       01 FS-CKPT-FILE                 PIC XX.                          00000480
+       01 FS-PARM-FILE                 PIC XX.                          00000490
+                                                                        00000500
+       01 WS-ITERATION-COUNT           PIC 9(07) VALUE 5.               00000510
+       01 I                            PIC 9(07) VALUE ZEROES.          00000520
+                                                                        00000530
+       01 WS-CKPT-INTERVAL             PIC 9(05) VALUE 1000.            00000540
+       01 WS-CKPT-QUOT                 PIC 9(07).                       00000550
+       01 WS-CKPT-REM                  PIC 9(07).                       00000560
+       01 WS-RESTART-INDEX             PIC 9(07) VALUE 1.               00000570
+       01 WS-CKPT-EOF-SW               PIC X(01) VALUE 'N'.             00000580
+           88 WS-CKPT-EOF                VALUE 'Y'.                     00000590
+                                                                        00000600
+       01 WS-START-TIME.                                                00000610
+           05 WS-START-HH              PIC 9(02).                       00000620
+           05 WS-START-MM              PIC 9(02).                       00000630
+           05 WS-START-SS              PIC 9(02).                       00000640
+           05 WS-START-HS              PIC 9(02).                       00000650
+       01 WS-END-TIME.                                                  00000660
+           05 WS-END-HH                PIC 9(02).                       00000670
+           05 WS-END-MM                PIC 9(02).                       00000680
+           05 WS-END-SS                PIC 9(02).                       00000690
+           05 WS-END-HS                PIC 9(02).                       00000700
+       01 WS-START-TOTAL-HS            PIC 9(09).                       00000710
+       01 WS-END-TOTAL-HS              PIC 9(09).                       00000720
+       01 WS-ELAPSED-HUNDREDTHS        PIC S9(09).                      00000730
+       01 WS-ELAPSED-SECONDS           PIC 9(07)V99.                    00000740
+       01 WS-ITER-PER-SEC              PIC 9(07)V99.                    00000750
+       01 WS-ITER-THIS-RUN             PIC 9(07) VALUE ZEROES.          00000760
+                                                                        00000770
+       PROCEDURE DIVISION.                                              00000780
+       0000-MAIN.                                                       00000790
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000800
+           PERFORM 2000-RUN-TIMES-LOOP THRU 2000-EXIT                   00000810
+           PERFORM 3000-RUN-UNTIL-LOOP THRU 3000-EXIT                   00000820
+           PERFORM 4000-RUN-VARYING-LOOP THRU 4000-EXIT                 00000830
+           STOP RUN.                                                    00000840
+                                                                        00000850
+      *> ***************************************************************00000860
+      *> READ THE ITERATION COUNT FROM THE CONTROL CARD AND THE LAST    00000870
+      *> CHECKPOINTED INDEX (IF ANY) FROM THE RESTART LOG               00000880
+      *> ***************************************************************00000890
+       1000-INITIALIZE.                                                 00000900
+           OPEN INPUT LOOPS-CTL-FILE                                    00000910
+           EVALUATE FS-CTL-FILE                                         00000920
+             WHEN "00"                                                  00000930
+               READ LOOPS-CTL-FILE                                      00000940
+               IF FS-CTL-FILE = "00"                                    00000950
+                  MOVE CTL-ITERATION-COUNT TO WS-ITERATION-COUNT        00000960
+               END-IF                                                   00000970
+             WHEN "35"                                                  00000980
+               DISPLAY "NO CONTROL CARD FOUND, USING DEFAULT COUNT: "   00000990
+                 WS-ITERATION-COUNT                                     00001000
+             WHEN OTHER                                                 00001010
+               DISPLAY "OPEN FAILED, LOOPS-CTL-FILE STATUS: "           00001020
+                 FS-CTL-FILE                                            00001030
+           END-EVALUATE                                                 00001040
+           CLOSE LOOPS-CTL-FILE                                         00001050
+                                                                        00001060
+           PERFORM 8700-READ-PARM-CARD THRU 8700-EXIT                   00001070
+           IF FS-PARM-FILE = "00" AND PARM-ITERATION-COUNT > 0          00001080
+              MOVE PARM-ITERATION-COUNT TO WS-ITERATION-COUNT           00001090
+           END-IF                                                       00001100
+                                                                        00001110
+           PERFORM 4900-OPEN-CHECKPOINT THRU 4900-EXIT.                 00001120
+       1000-EXIT.                                                       00001130
+           EXIT.                                                        00001140
+                                                                        00001150
+      *> ***************************************************************00001160
+      *> PERFORM N TIMES STYLE                                          00001170
+      *> ***************************************************************00001180
+       2000-RUN-TIMES-LOOP.                                             00001190
+           ACCEPT WS-START-TIME FROM TIME                               00001200
+           MOVE ZEROES TO I                                             00001210
+           PERFORM WS-ITERATION-COUNT TIMES                             00001220
+             DISPLAY 'I = ' I                                           00001230
+             ADD 1 TO I                                                 00001240
+           END-PERFORM                                                  00001250
+           ACCEPT WS-END-TIME FROM TIME                                 00001260
+           MOVE WS-ITERATION-COUNT TO WS-ITER-THIS-RUN                  00001270
+           PERFORM 8000-CALC-ELAPSED THRU 8000-EXIT                     00001280
+           DISPLAY "TIMES LOOP ELAPSED SECONDS: " WS-ELAPSED-SECONDS    00001290
+           DISPLAY "TIMES LOOP ITERATIONS/SEC:  " WS-ITER-PER-SEC.      00001300
+       2000-EXIT.                                                       00001310
+           EXIT.                                                        00001320
+                                                                        00001330
+      *> ***************************************************************00001340
+      *> PERFORM UNTIL STYLE                                            00001350
+      *> ***************************************************************00001360
+       3000-RUN-UNTIL-LOOP.                                             00001370
+           ACCEPT WS-START-TIME FROM TIME                               00001380
+           MOVE ZEROES TO I                                             00001390
+           PERFORM UNTIL I > WS-ITERATION-COUNT                         00001400
+             DISPLAY 'I = ' I                                           00001410
+             ADD 1 TO I                                                 00001420
+           END-PERFORM                                                  00001430
+           ACCEPT WS-END-TIME FROM TIME                                 00001440
+           MOVE WS-ITERATION-COUNT TO WS-ITER-THIS-RUN                  00001450
+           PERFORM 8000-CALC-ELAPSED THRU 8000-EXIT                     00001460
+           DISPLAY "UNTIL LOOP ELAPSED SECONDS: " WS-ELAPSED-SECONDS    00001470
+           DISPLAY "UNTIL LOOP ITERATIONS/SEC:  " WS-ITER-PER-SEC.      00001480
+       3000-EXIT.                                                       00001490
+           EXIT.                                                        00001500
+                                                                        00001510
+      *> ***************************************************************00001520
+      *> PERFORM VARYING STYLE - RESUMES FROM THE LAST CHECKPOINTED     00001530
+      *> INDEX AND WRITES A NEW CHECKPOINT EVERY WS-CKPT-INTERVAL ROWS  00001540
+      *> ***************************************************************00001550
+       4000-RUN-VARYING-LOOP.                                           00001560
+           ACCEPT WS-START-TIME FROM TIME                               00001570
+           PERFORM VARYING I FROM WS-RESTART-INDEX BY 1                 00001580
+                    UNTIL I > WS-ITERATION-COUNT                        00001590
+             DISPLAY 'I = ' I                                           00001600
+             PERFORM 4100-CHECK-CHECKPOINT THRU 4100-EXIT               00001610
+           END-PERFORM                                                  00001620
+           ACCEPT WS-END-TIME FROM TIME                                 00001630
+           COMPUTE WS-ITER-THIS-RUN =                                   00001640
+              WS-ITERATION-COUNT - WS-RESTART-INDEX + 1                 00001650
+              ON SIZE ERROR                                             00001660
+                 MOVE ZEROES TO WS-ITER-THIS-RUN                        00001670
+           END-COMPUTE                                                  00001680
+           PERFORM 8000-CALC-ELAPSED THRU 8000-EXIT                     00001690
+           DISPLAY "VARYING LOOP ELAPSED SECONDS: " WS-ELAPSED-SECONDS  00001700
+           DISPLAY "VARYING LOOP ITERATIONS/SEC:  " WS-ITER-PER-SEC     00001710
+           CLOSE LOOPS-CKPT-FILE.                                       00001720
+       4000-EXIT.                                                       00001730
+           EXIT.                                                        00001740
+                                                                        00001750
+       4100-CHECK-CHECKPOINT.                                           00001760
+           DIVIDE I BY WS-CKPT-INTERVAL                                 00001770
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM                 00001780
+           IF I > 0                                                     00001790
+              AND WS-CKPT-REM = 0                                       00001800
+              MOVE I TO CKPT-LAST-INDEX                                 00001810
+              WRITE LOOPS-CKPT-REC                                      00001820
+           END-IF.                                                      00001830
+       4100-EXIT.                                                       00001840
+           EXIT.                                                        00001850
+                                                                        00001860
+      *> ***************************************************************00001870
+      *> READ THE CHECKPOINT LOG TO FIND THE LAST RESTART POINT, THEN   00001880
+      *> REOPEN FOR EXTEND SO NEW CHECKPOINTS APPEND GOING FORWARD      00001890
+      *> ***************************************************************00001900
+       4900-OPEN-CHECKPOINT.                                            00001910
+           MOVE 'N' TO WS-CKPT-EOF-SW                                   00001920
+           OPEN INPUT LOOPS-CKPT-FILE                                   00001930
+           EVALUATE FS-CKPT-FILE                                        00001940
+             WHEN "00"                                                  00001950
+               PERFORM UNTIL WS-CKPT-EOF                                00001960
+                 READ LOOPS-CKPT-FILE                                   00001970
+                 IF FS-CKPT-FILE = "00"                                 00001980
+                    COMPUTE WS-RESTART-INDEX = CKPT-LAST-INDEX + 1      00001990
+                 ELSE                                                   00002000
+                    SET WS-CKPT-EOF TO TRUE                             00002010
+                 END-IF                                                 00002020
+               END-PERFORM                                              00002030
+               CLOSE LOOPS-CKPT-FILE                                    00002040
+               OPEN EXTEND LOOPS-CKPT-FILE                              00002050
+             WHEN "35"                                                  00002060
+               OPEN OUTPUT LOOPS-CKPT-FILE                              00002070
+             WHEN OTHER                                                 00002080
+               DISPLAY "OPEN FAILED, LOOPS-CKPT-FILE STATUS: "          00002090
+                 FS-CKPT-FILE                                           00002100
+           END-EVALUATE.                                                00002110
+       4900-EXIT.                                                       00002120
+           EXIT.                                                        00002130
+                                                                        00002140
+      *> ***************************************************************00002150
+      *> CONVERT START/END TIME (HHMMSSHH) TO ELAPSED SECONDS, THEN     00002160
+      *> DERIVE ITERATIONS-PER-SECOND FOR THE LOOP JUST TIMED           00002170
+      *> ***************************************************************00002180
+       8000-CALC-ELAPSED.                                               00002190
+           COMPUTE WS-START-TOTAL-HS =                                  00002200
+              ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS) 00002210
+              * 100 + WS-START-HS                                       00002220
+              ON SIZE ERROR                                             00002230
+                 MOVE ZEROES TO WS-START-TOTAL-HS                       00002240
+           END-COMPUTE                                                  00002250
+                                                                        00002260
+           COMPUTE WS-END-TOTAL-HS =                                    00002270
+              ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)       00002280
+              * 100 + WS-END-HS                                         00002290
+              ON SIZE ERROR                                             00002300
+                 MOVE ZEROES TO WS-END-TOTAL-HS                         00002310
+           END-COMPUTE                                                  00002320
+                                                                        00002330
+           COMPUTE WS-ELAPSED-HUNDREDTHS =                              00002340
+              WS-END-TOTAL-HS - WS-START-TOTAL-HS                       00002350
+              ON SIZE ERROR                                             00002360
+                 MOVE ZEROES TO WS-ELAPSED-HUNDREDTHS                   00002370
+           END-COMPUTE                                                  00002380
+                                                                        00002390
+           IF WS-ELAPSED-HUNDREDTHS < 0                                 00002400
+              ADD 8640000 TO WS-ELAPSED-HUNDREDTHS                      00002410
+           END-IF                                                       00002420
+                                                                        00002430
+           COMPUTE WS-ELAPSED-SECONDS ROUNDED =                         00002440
+              WS-ELAPSED-HUNDREDTHS / 100                               00002450
+              ON SIZE ERROR                                             00002460
+                 MOVE ZEROES TO WS-ELAPSED-SECONDS                      00002470
+           END-COMPUTE                                                  00002480
+                                                                        00002490
+           IF WS-ELAPSED-SECONDS = ZEROES OR WS-ITER-THIS-RUN = ZEROES  00002500
+              MOVE ZEROES TO WS-ITER-PER-SEC                            00002510
+           ELSE                                                         00002520
+              COMPUTE WS-ITER-PER-SEC ROUNDED =                         00002530
+                 WS-ITER-THIS-RUN / WS-ELAPSED-SECONDS                  00002540
+                 ON SIZE ERROR                                          00002550
+                    MOVE ZEROES TO WS-ITER-PER-SEC                      00002560
+              END-COMPUTE                                               00002570
+           END-IF.                                                      00002580
+       8000-EXIT.                                                       00002590
+           EXIT.                                                        00002600
+                                                                        00002610
+       COPY PARMPAR.                                                    00002620
