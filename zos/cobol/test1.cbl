@@ -1,33 +1,176 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. TEST1.                                               00020002
-       AUTHOR. KEVIN.                                                   00030000
-       DATE-WRITTEN. 22/10/2025.                                        00040000
-       DATE-COMPILED. 22/10/2025.                                       00050000
-       INSTALLATION. KEVIN LEARNING.                                    00060000
-       SECURITY. PUBLIC.                                                00070000
-      * ********************************                                00071005
-      * LEARNING COBOL BASIC STRUCTURE *                                00080005
-      * ********************************                                00081005
-       ENVIRONMENT DIVISION.                                            00090002
-                                                                        00109102
-       DATA DIVISION.                                                   00110002
-       WORKING-STORAGE SECTION.                                         00114004
-       01 CITY PIC X(20) VALUE 'LONDON'.                                00115004
-       01 FULL-NAME.                                                    00120004
-        05 FIRST-NAME PIC X(20).                                        00121004
-        05 LAST-NAME PIC X(20).                                         00122004
-       01 INPUTD PIC X(40)                                              00123006
-       01 WS-VARX PIC X(1) VALUE SPACE.                                 00124007
-       01 WS-VAR9 PIC 9(2) VALUE ZERO.                                  00125007
-       01 UNIVAR PIC X(5).                                              00126007
-                                                                        00127007
-                                                                        00128007
-                                                                        00129007
-       PROCEDURE DIVISION.                                              00130002
-           INITIALIZE UNIVAR                                            00131007
-           MOVE 'KEVIN' TO FIRST-NAME                                   00140004
-           MOVE 'ARON' TO LAST-NAME                                     00141004
-           DISPLAY 'FULLNAME:' FULL-NAME                                00142004
-           ACCEPT INPUTD                                                00143006
-           DISPLAY 'INPUT: ' INPUTD                                     00144006
-           STOP RUN.                                                    00150002
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. TEST1.                                               00000020
+       AUTHOR. KEVIN.                                                   00000030
+       DATE-WRITTEN. 22/10/2025.                                        00000040
+       DATE-COMPILED. 22/10/2025.                                       00000050
+       INSTALLATION. KEVIN LEARNING.                                    00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************                                00000080
+      * CUSTOMER INTAKE                *                                00000090
+      * ********************************                                00000100
+       ENVIRONMENT DIVISION.                                            00000110
+       INPUT-OUTPUT SECTION.                                            00000120
+       FILE-CONTROL.                                                    00000130
+           SELECT CUST-FILE                                             00000140
+           ASSIGN TO CUSTOUT                                            00000150
+           ORGANIZATION IS SEQUENTIAL                                   00000160
+           FILE STATUS IS FS-CUST-FILE.                                 00000170
+                                                                        00000180
+       DATA DIVISION.                                                   00000190
+       FILE SECTION.                                                    00000200
+       FD CUST-FILE.                                                    00000210
+       COPY CUSTREC.                                                    00000220
+                                                                        00000230
+       WORKING-STORAGE SECTION.                                         00000240
+       01 FS-CUST-FILE PIC XX.                                          00000250
+       01 WS-MAX-CUSTOMERS PIC 9(02) VALUE 50.                          00000260
+       01 WS-CUST-COUNT PIC 9(02) VALUE ZEROES.                         00000270
+       01 WS-SUB PIC 9(02) VALUE ZEROES.                                00000280
+       01 WS-SCRUB-LEN PIC 9(02) VALUE ZEROES.                          00000290
+       COPY ABENDCPY.                                                   00000300
+       01 WS-CUST-TABLE.                                                00000310
+           05 WS-CUST-ENTRY OCCURS 50 TIMES.                            00000320
+               10 TBL-CUST-ID           PIC 9(09).                      00000330
+               10 TBL-FIRST-NAME        PIC X(20).                      00000340
+               10 TBL-LAST-NAME         PIC X(20).                      00000350
+               10 TBL-ADDR-LINE1        PIC X(30).                      00000360
+               10 TBL-ADDR-LINE2        PIC X(30).                      00000370
+               10 TBL-CITY              PIC X(20).                      00000380
+               10 TBL-STATE             PIC X(02).                      00000390
+               10 TBL-ZIP               PIC X(10).                      00000400
+               10 TBL-ENTRY-DATE        PIC 9(08).                      00000410
+                                                                        00000420
+       PROCEDURE DIVISION.                                              00000430
+       0000-MAIN.                                                       00000440
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT                       00000450
+           PERFORM 2000-CAPTURE-BATCH THRU 2000-EXIT                    00000460
+           PERFORM 3000-WRITE-BATCH THRU 3000-EXIT                      00000470
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT                      00000480
+           STOP RUN.                                                    00000490
+                                                                        00000500
+       1000-OPEN-FILES.                                                 00000510
+           OPEN OUTPUT CUST-FILE                                        00000520
+           IF FS-CUST-FILE NOT = "00"                                   00000530
+              MOVE "OPEN FAILED ON CUST-FILE" TO                        00000540
+                 WS-ABEND-MESSAGE                                       00000550
+              GO TO 9999-ABEND                                          00000560
+           END-IF.                                                      00000570
+       1000-EXIT.                                                       00000580
+           EXIT.                                                        00000590
+                                                                        00000600
+      *> ***************************************************************00000610
+      *> ASK HOW MANY CUSTOMERS ARE BEING ENTERED TODAY, THEN CAPTURE   00000620
+      *> EACH ONE INTO THE IN-MEMORY TABLE                              00000630
+      *> ***************************************************************00000640
+       2000-CAPTURE-BATCH.                                              00000650
+           DISPLAY "HOW MANY CUSTOMERS TO ENTER TODAY (1-"              00000660
+             WS-MAX-CUSTOMERS ")? "                                     00000670
+           PERFORM UNTIL WS-CUST-COUNT > 0                              00000680
+                    AND WS-CUST-COUNT NOT > WS-MAX-CUSTOMERS            00000690
+             ACCEPT WS-CUST-COUNT                                       00000700
+             IF WS-CUST-COUNT = 0 OR WS-CUST-COUNT > WS-MAX-CUSTOMERS   00000710
+                DISPLAY "ENTER A NUMBER BETWEEN 1 AND "                 00000720
+                  WS-MAX-CUSTOMERS ": "                                 00000730
+             END-IF                                                     00000740
+           END-PERFORM                                                  00000750
+           PERFORM VARYING WS-SUB FROM 1 BY 1                           00000760
+                    UNTIL WS-SUB > WS-CUST-COUNT                        00000770
+             DISPLAY "--- CUSTOMER " WS-SUB " OF " WS-CUST-COUNT " ---" 00000780
+             PERFORM 2100-CAPTURE-ONE-CUSTOMER THRU 2100-EXIT           00000790
+           END-PERFORM.                                                 00000800
+       2000-EXIT.                                                       00000810
+           EXIT.                                                        00000820
+                                                                        00000830
+      *> ***************************************************************00000840
+      *> CAPTURE ONE CUSTOMER'S NAME, ADDRESS AND ID AND STORE IT IN    00000850
+      *> THE TABLE ENTRY FOR THIS CUSTOMER                              00000860
+      *> ***************************************************************00000870
+       2100-CAPTURE-ONE-CUSTOMER.                                       00000880
+           INITIALIZE CUST-RECORD                                       00000890
+           DISPLAY "ENTER CUSTOMER ID: "                                00000900
+           PERFORM UNTIL CUST-ID > 0                                    00000910
+             ACCEPT CUST-ID                                             00000920
+             IF CUST-ID = 0                                             00000930
+                DISPLAY "CUSTOMER ID MUST BE GREATER THAN ZERO, "       00000940
+                  "RE-ENTER: "                                          00000950
+             END-IF                                                     00000960
+           END-PERFORM                                                  00000970
+                                                                        00000980
+           DISPLAY "ENTER FIRST NAME: "                                 00000990
+           PERFORM UNTIL CUST-FIRST-NAME NOT = SPACES                   00001000
+             ACCEPT CUST-FIRST-NAME                                     00001010
+             IF CUST-FIRST-NAME = SPACES                                00001020
+                DISPLAY "FIRST NAME CANNOT BE BLANK, RE-ENTER: "        00001030
+             END-IF                                                     00001040
+           END-PERFORM                                                  00001050
+                                                                        00001060
+           DISPLAY "ENTER LAST NAME: "                                  00001070
+           PERFORM UNTIL CUST-LAST-NAME NOT = SPACES                    00001080
+             ACCEPT CUST-LAST-NAME                                      00001090
+             IF CUST-LAST-NAME = SPACES                                 00001100
+                DISPLAY "LAST NAME CANNOT BE BLANK, RE-ENTER: "         00001110
+             END-IF                                                     00001120
+           END-PERFORM                                                  00001130
+                                                                        00001140
+           DISPLAY "ENTER ADDRESS LINE 1: "                             00001150
+           PERFORM UNTIL CUST-ADDR-LINE1 NOT = SPACES                   00001160
+             ACCEPT CUST-ADDR-LINE1                                     00001170
+             IF CUST-ADDR-LINE1 = SPACES                                00001180
+                DISPLAY "ADDRESS LINE 1 CANNOT BE BLANK, RE-ENTER: "    00001190
+             END-IF                                                     00001200
+           END-PERFORM                                                  00001210
+                                                                        00001220
+           DISPLAY "ENTER CITY: "                                       00001230
+           PERFORM UNTIL CUST-CITY NOT = SPACES                         00001240
+             ACCEPT CUST-CITY                                           00001250
+             IF CUST-CITY = SPACES                                      00001260
+                DISPLAY "CITY CANNOT BE BLANK, RE-ENTER: "              00001270
+             END-IF                                                     00001280
+           END-PERFORM                                                  00001290
+                                                                        00001300
+           DISPLAY "ENTER STATE: "                                      00001310
+           PERFORM UNTIL CUST-STATE NOT = SPACES                        00001320
+             ACCEPT CUST-STATE                                          00001330
+             IF CUST-STATE = SPACES                                     00001340
+                DISPLAY "STATE CANNOT BE BLANK, RE-ENTER: "             00001350
+             END-IF                                                     00001360
+           END-PERFORM                                                  00001370
+                                                                        00001380
+           DISPLAY "ENTER ZIP CODE (5 DIGITS): "                        00001390
+           PERFORM UNTIL CUST-ZIP(1:5) IS NUMERIC                       00001400
+             ACCEPT CUST-ZIP                                            00001410
+             IF CUST-ZIP(1:5) NOT NUMERIC                               00001420
+                DISPLAY "ZIP CODE MUST BE 5 NUMERIC DIGITS, RE-ENTER: " 00001430
+             END-IF                                                     00001440
+           END-PERFORM                                                  00001450
+                                                                        00001460
+           MOVE 20 TO WS-SCRUB-LEN                                      00001470
+           CALL "SCRUB" USING CUST-FIRST-NAME WS-SCRUB-LEN              00001480
+           CALL "SCRUB" USING CUST-LAST-NAME WS-SCRUB-LEN               00001490
+                                                                        00001500
+           ACCEPT CUST-ENTRY-DATE FROM DATE YYYYMMDD                    00001510
+           DISPLAY "CUSTOMER: " CUST-FIRST-NAME " " CUST-LAST-NAME      00001520
+             " ENTERED: " CUST-ENTRY-DATE                               00001530
+           MOVE CUST-RECORD TO WS-CUST-ENTRY (WS-SUB).                  00001540
+       2100-EXIT.                                                       00001550
+           EXIT.                                                        00001560
+                                                                        00001570
+      *> ***************************************************************00001580
+      *> WRITE THE WHOLE BATCH OF CAPTURED CUSTOMERS TO THE EXTRACT     00001590
+      *> ***************************************************************00001600
+       3000-WRITE-BATCH.                                                00001610
+           PERFORM VARYING WS-SUB FROM 1 BY 1                           00001620
+                    UNTIL WS-SUB > WS-CUST-COUNT                        00001630
+             MOVE WS-CUST-ENTRY (WS-SUB) TO CUST-RECORD                 00001640
+             WRITE CUST-RECORD                                          00001650
+           END-PERFORM.                                                 00001660
+       3000-EXIT.                                                       00001670
+           EXIT.                                                        00001680
+                                                                        00001690
+       9000-CLOSE-FILES.                                                00001700
+           CLOSE CUST-FILE.                                             00001710
+       9000-EXIT.                                                       00001720
+           EXIT.                                                        00001730
+                                                                        00001740
+                                                                        00001750
+       COPY ABENDPAR.                                                   00001760
