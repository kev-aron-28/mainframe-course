@@ -1,16 +1,240 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. STRS.                                                00020000
-       ENVIRONMENT DIVISION.                                            00030000
-       DATA DIVISION.                                                   00040000
-       WORKING-STORAGE SECTION.                                         00050000
-       01 CURRENT-DATE PIC 9(8) VALUE 10052019.                         00060000
-       01 DAYVAR PIC 9(2) VALUE ZEROES.                                 00061000
-       01 MONVAR PIC 9(2) VALUE ZEROES.                                 00062000
-       01 YEARVAR PIC 9(4) VALUE ZEROES.                                00063000
-                                                                        00064000
-       PROCEDURE DIVISION.                                              00070000
-           MOVE CURRENT-DATE(1:2) TO DAYVAR                             00081000
-           MOVE CURRENT-DATE(3:2) TO MONVAR                             00082000
-           MOVE CURRENT-DATE(5) TO YEARVAR                              00083000
-           DISPLAY "DAY: " DAYVAR                                       00084000
-           STOP RUN.                                                    00090000
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. STRS.                                                00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * DATE VALIDATION / CENTURY WINDOWING ROUTINE.              *     00000090
+      * READS LEGACY DD/MM/YY DATE RECORDS (A TWO-DIGIT YEAR)     *     00000100
+      * FROM AN INPUT FILE, WINDOWS THE TWO-DIGIT YEAR INTO A     *     00000110
+      * FULL CCYY CENTURY/YEAR, DECOMPOSES THE RESULT INTO        *     00000120
+      * DAYVAR/MONVAR/YEARVAR, VALIDATES THE DATE (MONTH 1-12,    *     00000130
+      * DAY IN RANGE FOR THAT MONTH INCLUDING LEAP-YEAR FEBRUARY) *     00000140
+      * AND WRITES EACH DATE'S WINDOWED RESULT AND VALID/INVALID  *     00000150
+      * STATUS TO AN OUTPUT FILE.                                 *     00000160
+      * ********************************************************        00000170
+       ENVIRONMENT DIVISION.                                            00000180
+       INPUT-OUTPUT SECTION.                                            00000190
+       FILE-CONTROL.                                                    00000200
+           SELECT DATE-INPUT-FILE                                       00000210
+           ASSIGN TO DATEIN                                             00000220
+           ORGANIZATION IS SEQUENTIAL                                   00000230
+           FILE STATUS IS FS-DATE-INPUT-FILE.                           00000240
+                                                                        00000250
+           SELECT DATE-RESULT-FILE                                      00000260
+           ASSIGN TO DATEOUT                                            00000270
+           ORGANIZATION IS SEQUENTIAL                                   00000280
+           FILE STATUS IS FS-DATE-RESULT-FILE.                          00000290
+                                                                        00000300
+       DATA DIVISION.                                                   00000310
+       FILE SECTION.                                                    00000320
+       FD DATE-INPUT-FILE.                                              00000330
+       COPY DATEREC.                                                    00000340
+                                                                        00000350
+       FD DATE-RESULT-FILE.                                             00000360
+       01 DATE-RESULT-REC               PIC X(80).                      00000370
+                                                                        00000380
+       WORKING-STORAGE SECTION.                                         00000390
+       01 FS-DATE-INPUT-FILE            PIC XX.                         00000400
+       01 FS-DATE-RESULT-FILE           PIC XX.                         00000410
+       COPY ABENDCPY.                                                   00000420
+                                                                        00000430
+       01 WS-EOF-SW                     PIC X(01) VALUE 'N'.            00000440
+           88 WS-EOF                     VALUE 'Y'.                     00000450
+                                                                        00000460
+      *> ***************************************************************00000470
+      *> CENTURY-WINDOWED DATE, BROKEN OUT INTO DAY/MONTH/YEAR FOR      00000480
+      *> VALIDATION                                                     00000490
+      *> ***************************************************************00000500
+       01 WS-WINDOWED-DATE              PIC 9(08).                      00000510
+       01 WS-WINDOWED-DATE-GROUP REDEFINES WS-WINDOWED-DATE.            00000520
+           05 DAYVAR                    PIC 9(02).                      00000530
+           05 MONVAR                    PIC 9(02).                      00000540
+           05 YEARVAR                   PIC 9(04).                      00000550
+       01 WS-CENTURY                    PIC 9(02).                      00000560
+                                                                        00000570
+       01 WS-LEAP-YEAR-SW               PIC X(01) VALUE 'N'.            00000580
+           88 WS-LEAP-YEAR                VALUE 'Y'.                    00000590
+       01 WS-VALID-SW                   PIC X(01) VALUE 'Y'.            00000600
+           88 WS-DATE-VALID                VALUE 'Y'.                   00000610
+       01 WS-REASON                     PIC X(40) VALUE SPACES.         00000620
+                                                                        00000630
+       01 DAYS-IN-MONTH-INIT.                                           00000640
+           05 FILLER                    PIC 9(02) VALUE 31.             00000650
+           05 FILLER                    PIC 9(02) VALUE 28.             00000660
+           05 FILLER                    PIC 9(02) VALUE 31.             00000670
+           05 FILLER                    PIC 9(02) VALUE 30.             00000680
+           05 FILLER                    PIC 9(02) VALUE 31.             00000690
+           05 FILLER                    PIC 9(02) VALUE 30.             00000700
+           05 FILLER                    PIC 9(02) VALUE 31.             00000710
+           05 FILLER                    PIC 9(02) VALUE 31.             00000720
+           05 FILLER                    PIC 9(02) VALUE 30.             00000730
+           05 FILLER                    PIC 9(02) VALUE 31.             00000740
+           05 FILLER                    PIC 9(02) VALUE 30.             00000750
+           05 FILLER                    PIC 9(02) VALUE 31.             00000760
+       01 DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-INIT.                   00000770
+           05 DIM-DAYS OCCURS 12 TIMES  PIC 9(02).                      00000780
+       01 WS-MAX-DAY                    PIC 9(02).                      00000790
+       01 WS-LEAP-QUOT                  PIC 9(04).                      00000800
+       01 WS-LEAP-REM                   PIC 9(04).                      00000810
+                                                                        00000820
+       01 WS-DATES-READ                 PIC 9(07) VALUE ZEROES.         00000830
+       01 WS-DATES-VALID                PIC 9(07) VALUE ZEROES.         00000840
+       01 WS-DATES-INVALID              PIC 9(07) VALUE ZEROES.         00000850
+                                                                        00000860
+       PROCEDURE DIVISION.                                              00000870
+       0000-MAIN.                                                       00000880
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000890
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000900
+              UNTIL WS-EOF                                              00000910
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000920
+           STOP RUN.                                                    00000930
+                                                                        00000940
+       1000-INITIALIZE.                                                 00000950
+           OPEN INPUT DATE-INPUT-FILE                                   00000960
+           IF FS-DATE-INPUT-FILE NOT = "00"                             00000970
+              MOVE "OPEN FAILED ON DATE-INPUT-FILE" TO                  00000980
+                 WS-ABEND-MESSAGE                                       00000990
+              GO TO 9999-ABEND                                          00001000
+           END-IF                                                       00001010
+                                                                        00001020
+           OPEN OUTPUT DATE-RESULT-FILE                                 00001030
+           IF FS-DATE-RESULT-FILE NOT = "00"                            00001040
+              MOVE "OPEN FAILED ON DATE-RESULT-FILE" TO                 00001050
+                 WS-ABEND-MESSAGE                                       00001060
+              GO TO 9999-ABEND                                          00001070
+           END-IF                                                       00001080
+                                                                        00001090
+           PERFORM 2900-READ-DATE THRU 2900-EXIT.                       00001100
+       1000-EXIT.                                                       00001110
+           EXIT.                                                        00001120
+                                                                        00001130
+       2000-PROCESS-FILE.                                               00001140
+           ADD 1 TO WS-DATES-READ                                       00001150
+           PERFORM 2100-WINDOW-CENTURY THRU 2100-EXIT                   00001160
+           PERFORM 2200-VALIDATE-DATE THRU 2200-EXIT                    00001170
+           PERFORM 2300-WRITE-RESULT THRU 2300-EXIT                     00001180
+                                                                        00001190
+           PERFORM 2900-READ-DATE THRU 2900-EXIT.                       00001200
+       2000-EXIT.                                                       00001210
+           EXIT.                                                        00001220
+                                                                        00001230
+      *> ***************************************************************00001240
+      *> WINDOW THE LEGACY TWO-DIGIT YEAR INTO A FULL CENTURY/YEAR.     00001250
+      *> YEARS 00-49 ARE TREATED AS 2000-2049, YEARS 50-99 AS           00001260
+      *> 1950-1999 - THE STANDARD SLIDING-WINDOW PIVOT                  00001270
+      *> ***************************************************************00001280
+       2100-WINDOW-CENTURY.                                             00001290
+           IF DATE-LEGACY-YY < 50                                       00001300
+              MOVE 20 TO WS-CENTURY                                     00001310
+           ELSE                                                         00001320
+              MOVE 19 TO WS-CENTURY                                     00001330
+           END-IF                                                       00001340
+                                                                        00001350
+           MOVE DATE-LEGACY-DD TO DAYVAR                                00001360
+           MOVE DATE-LEGACY-MM TO MONVAR                                00001370
+           COMPUTE YEARVAR = (WS-CENTURY * 100) + DATE-LEGACY-YY.       00001380
+       2100-EXIT.                                                       00001390
+           EXIT.                                                        00001400
+                                                                        00001410
+      *> ***************************************************************00001420
+      *> VALIDATE THE WINDOWED DATE - MONTH IN RANGE, DAY IN RANGE FOR  00001430
+      *> THAT MONTH, WITH A LEAP-YEAR ADJUSTMENT TO FEBRUARY            00001440
+      *> ***************************************************************00001450
+       2200-VALIDATE-DATE.                                              00001460
+           SET WS-DATE-VALID TO TRUE                                    00001470
+           MOVE SPACES TO WS-REASON                                     00001480
+                                                                        00001490
+           IF MONVAR < 1 OR MONVAR > 12                                 00001500
+              MOVE 'N' TO WS-VALID-SW                                   00001510
+              MOVE "MONTH NOT IN RANGE 01-12" TO WS-REASON              00001520
+           END-IF                                                       00001530
+                                                                        00001540
+           IF WS-DATE-VALID                                             00001550
+              PERFORM 2250-CHECK-LEAP-YEAR THRU 2250-EXIT               00001560
+              MOVE DIM-DAYS (MONVAR) TO WS-MAX-DAY                      00001570
+              IF MONVAR = 2 AND WS-LEAP-YEAR                            00001580
+                 MOVE 29 TO WS-MAX-DAY                                  00001590
+              END-IF                                                    00001600
+              IF DAYVAR < 1 OR DAYVAR > WS-MAX-DAY                      00001610
+                 MOVE 'N' TO WS-VALID-SW                                00001620
+                 MOVE "DAY NOT IN RANGE FOR THAT MONTH" TO WS-REASON    00001630
+              END-IF                                                    00001640
+           END-IF                                                       00001650
+                                                                        00001660
+           IF WS-DATE-VALID                                             00001670
+              ADD 1 TO WS-DATES-VALID                                   00001680
+           ELSE                                                         00001690
+              ADD 1 TO WS-DATES-INVALID                                 00001700
+           END-IF.                                                      00001710
+       2200-EXIT.                                                       00001720
+           EXIT.                                                        00001730
+                                                                        00001740
+      *> ***************************************************************00001750
+      *> A YEAR IS A LEAP YEAR IF DIVISIBLE BY 4, EXCEPT CENTURY YEARS  00001760
+      *> (DIVISIBLE BY 100) UNLESS ALSO DIVISIBLE BY 400                00001770
+      *> ***************************************************************00001780
+       2250-CHECK-LEAP-YEAR.                                            00001790
+           MOVE 'N' TO WS-LEAP-YEAR-SW                                  00001800
+           DIVIDE YEARVAR BY 4 GIVING WS-LEAP-QUOT                      00001810
+              REMAINDER WS-LEAP-REM                                     00001820
+           IF WS-LEAP-REM = 0                                           00001830
+              DIVIDE YEARVAR BY 100 GIVING WS-LEAP-QUOT                 00001840
+                 REMAINDER WS-LEAP-REM                                  00001850
+              IF WS-LEAP-REM = 0                                        00001860
+                 DIVIDE YEARVAR BY 400 GIVING WS-LEAP-QUOT              00001870
+                    REMAINDER WS-LEAP-REM                               00001880
+                 IF WS-LEAP-REM = 0                                     00001890
+                    SET WS-LEAP-YEAR TO TRUE                            00001900
+                 END-IF                                                 00001910
+              ELSE                                                      00001920
+                 SET WS-LEAP-YEAR TO TRUE                               00001930
+              END-IF                                                    00001940
+           END-IF.                                                      00001950
+       2250-EXIT.                                                       00001960
+           EXIT.                                                        00001970
+                                                                        00001980
+       2300-WRITE-RESULT.                                               00001990
+           MOVE SPACES TO DATE-RESULT-REC                               00002000
+           IF WS-DATE-VALID                                             00002010
+              STRING "DATE " DAYVAR "/" MONVAR "/" YEARVAR              00002020
+                     " IS VALID"                                        00002030
+                     DELIMITED BY SIZE                                  00002040
+                     INTO DATE-RESULT-REC                               00002050
+           ELSE                                                         00002060
+              STRING "DATE " DAYVAR "/" MONVAR "/" YEARVAR              00002070
+                     " IS INVALID - " WS-REASON                         00002080
+                     DELIMITED BY SIZE                                  00002090
+                     INTO DATE-RESULT-REC                               00002100
+           END-IF                                                       00002110
+           WRITE DATE-RESULT-REC.                                       00002120
+       2300-EXIT.                                                       00002130
+           EXIT.                                                        00002140
+                                                                        00002150
+       2900-READ-DATE.                                                  00002160
+           READ DATE-INPUT-FILE                                         00002170
+           EVALUATE FS-DATE-INPUT-FILE                                  00002180
+             WHEN "00"                                                  00002190
+               CONTINUE                                                 00002200
+             WHEN "10"                                                  00002210
+               SET WS-EOF TO TRUE                                       00002220
+             WHEN OTHER                                                 00002230
+               DISPLAY "READ FAILED, DATE-INPUT-FILE STATUS: "          00002240
+                 FS-DATE-INPUT-FILE                                     00002250
+               SET WS-EOF TO TRUE                                       00002260
+           END-EVALUATE.                                                00002270
+       2900-EXIT.                                                       00002280
+           EXIT.                                                        00002290
+                                                                        00002300
+       9000-TERMINATE.                                                  00002310
+           DISPLAY "DATES READ    : " WS-DATES-READ                     00002320
+           DISPLAY "DATES VALID   : " WS-DATES-VALID                    00002330
+           DISPLAY "DATES INVALID : " WS-DATES-INVALID                  00002340
+           CLOSE DATE-INPUT-FILE                                        00002350
+           CLOSE DATE-RESULT-FILE.                                      00002360
+       9000-EXIT.                                                       00002370
+           EXIT.                                                        00002380
+                                                                        00002390
+       COPY ABENDPAR.                                                   00002400
