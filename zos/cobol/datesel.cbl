@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. DATESEL.                                             00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * DATE-RANGE SELECTION FILTER.                             *      00000090
+      * READS A FROM/TO CONTROL CARD (EACH DATE ALREADY SPLIT    *      00000100
+      * INTO DAY/MONTH/YEAR, THE SAME DAYVAR/MONVAR/YEARVAR      *      00000110
+      * SPLIT STRS USES), THEN PASSES EACH INPUT RECORD'S DATE   *      00000120
+      * THROUGH AND SELECTS ONLY THOSE RECORDS WHOSE DATE FALLS  *      00000130
+      * ON OR BETWEEN THE FROM AND TO DATES.                     *      00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT DATE-SELECT-CTL-FILE                                  00000190
+           ASSIGN TO DSELCTL                                            00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-CTL-FILE.                                  00000220
+                                                                        00000230
+           SELECT DATE-SELECT-FILE                                      00000240
+           ASSIGN TO DSELIN                                             00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-SELECT-FILE.                               00000270
+                                                                        00000280
+           SELECT DATE-SELECTED-FILE                                    00000290
+           ASSIGN TO DSELOUT                                            00000300
+           ORGANIZATION IS SEQUENTIAL                                   00000310
+           FILE STATUS IS FS-SELECTED-FILE.                             00000320
+                                                                        00000330
+       DATA DIVISION.                                                   00000340
+       FILE SECTION.                                                    00000350
+       FD DATE-SELECT-CTL-FILE.                                         00000360
+       COPY DSELCTL.                                                    00000370
+                                                                        00000380
+       FD DATE-SELECT-FILE.                                             00000390
+       COPY DSELREC.                                                    00000400
+                                                                        00000410
+       FD DATE-SELECTED-FILE.                                           00000420
+       COPY DSELREC REPLACING ==DATE-SELECT-RECORD== BY                 00000430
+                               ==DATE-SELECTED-RECORD==.                00000440
+                                                                        00000450
+       WORKING-STORAGE SECTION.                                         00000460
+       01 FS-CTL-FILE                   PIC XX.                         00000470
+       01 FS-SELECT-FILE                PIC XX.                         00000480
+       01 FS-SELECTED-FILE              PIC XX.                         00000490
+       COPY ABENDCPY.                                                   00000500
+                                                                        00000510
+       01 WS-EOF-SW                     PIC X(01) VALUE 'N'.            00000520
+           88 WS-EOF                     VALUE 'Y'.                     00000530
+                                                                        00000540
+       01 WS-FROM-DATE-NUM              PIC 9(08) VALUE ZEROES.         00000550
+       01 WS-TO-DATE-NUM                PIC 9(08) VALUE ZEROES.         00000560
+       01 WS-REC-DATE-NUM               PIC 9(08) VALUE ZEROES.         00000570
+                                                                        00000580
+       01 WS-RECS-READ                  PIC 9(07) VALUE ZEROES.         00000590
+       01 WS-RECS-SELECTED              PIC 9(07) VALUE ZEROES.         00000600
+                                                                        00000610
+       PROCEDURE DIVISION.                                              00000620
+       0000-MAIN.                                                       00000630
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000640
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000650
+              UNTIL WS-EOF                                              00000660
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000670
+           STOP RUN.                                                    00000680
+                                                                        00000690
+      *> ***************************************************************00000700
+      *> READ THE FROM/TO CONTROL CARD AND BUILD EACH BOUNDARY INTO A   00000710
+      *> SINGLE CCYYMMDD NUMBER SO DATES CAN BE COMPARED WITH A         00000720
+      *> STRAIGHT NUMERIC TEST                                          00000730
+      *> ***************************************************************00000740
+       1000-INITIALIZE.                                                 00000750
+           OPEN INPUT DATE-SELECT-CTL-FILE                              00000760
+           IF FS-CTL-FILE NOT = "00"                                    00000770
+              MOVE "OPEN FAILED ON DATE-SELECT-CTL-FILE" TO             00000780
+                 WS-ABEND-MESSAGE                                       00000790
+              GO TO 9999-ABEND                                          00000800
+           END-IF                                                       00000810
+                                                                        00000820
+           READ DATE-SELECT-CTL-FILE                                    00000830
+           IF FS-CTL-FILE NOT = "00"                                    00000840
+              MOVE "READ FAILED ON DATE-SELECT-CTL-FILE" TO             00000850
+                 WS-ABEND-MESSAGE                                       00000860
+              GO TO 9999-ABEND                                          00000870
+           END-IF                                                       00000880
+                                                                        00000890
+           COMPUTE WS-FROM-DATE-NUM =                                   00000900
+              (CTL-FROM-YEAR * 10000) + (CTL-FROM-MONTH * 100)          00000910
+              + CTL-FROM-DAY                                            00000920
+           COMPUTE WS-TO-DATE-NUM =                                     00000930
+              (CTL-TO-YEAR * 10000) + (CTL-TO-MONTH * 100)              00000940
+              + CTL-TO-DAY                                              00000950
+           CLOSE DATE-SELECT-CTL-FILE                                   00000960
+                                                                        00000970
+           OPEN INPUT DATE-SELECT-FILE                                  00000980
+           IF FS-SELECT-FILE NOT = "00"                                 00000990
+              MOVE "OPEN FAILED ON DATE-SELECT-FILE" TO                 00001000
+                 WS-ABEND-MESSAGE                                       00001010
+              GO TO 9999-ABEND                                          00001020
+           END-IF                                                       00001030
+                                                                        00001040
+           OPEN OUTPUT DATE-SELECTED-FILE                               00001050
+           IF FS-SELECTED-FILE NOT = "00"                               00001060
+              MOVE "OPEN FAILED ON DATE-SELECTED-FILE" TO               00001070
+                 WS-ABEND-MESSAGE                                       00001080
+              GO TO 9999-ABEND                                          00001090
+           END-IF                                                       00001100
+                                                                        00001110
+           PERFORM 2900-READ-SELECT-RECORD THRU 2900-EXIT.              00001120
+       1000-EXIT.                                                       00001130
+           EXIT.                                                        00001140
+                                                                        00001150
+      *> ***************************************************************00001160
+      *> SELECT THE RECORD ONLY WHEN ITS DATE FALLS ON OR BETWEEN THE   00001170
+      *> FROM AND TO DATES FROM THE CONTROL CARD                        00001180
+      *> ***************************************************************00001190
+       2000-PROCESS-FILE.                                               00001200
+           COMPUTE WS-REC-DATE-NUM =                                    00001210
+              (DSEL-YEAR OF DATE-SELECT-RECORD * 10000)                 00001220
+              + (DSEL-MONTH OF DATE-SELECT-RECORD * 100)                00001230
+              + DSEL-DAY OF DATE-SELECT-RECORD                          00001240
+                                                                        00001250
+           IF WS-REC-DATE-NUM NOT < WS-FROM-DATE-NUM                    00001260
+              AND WS-REC-DATE-NUM NOT > WS-TO-DATE-NUM                  00001270
+              MOVE DATE-SELECT-RECORD TO DATE-SELECTED-RECORD           00001280
+              WRITE DATE-SELECTED-RECORD                                00001290
+              ADD 1 TO WS-RECS-SELECTED                                 00001300
+           END-IF                                                       00001310
+                                                                        00001320
+           PERFORM 2900-READ-SELECT-RECORD THRU 2900-EXIT.              00001330
+       2000-EXIT.                                                       00001340
+           EXIT.                                                        00001350
+                                                                        00001360
+       2900-READ-SELECT-RECORD.                                         00001370
+           READ DATE-SELECT-FILE                                        00001380
+           EVALUATE FS-SELECT-FILE                                      00001390
+             WHEN "00"                                                  00001400
+               ADD 1 TO WS-RECS-READ                                    00001410
+             WHEN "10"                                                  00001420
+               SET WS-EOF TO TRUE                                       00001430
+             WHEN OTHER                                                 00001440
+               DISPLAY "READ FAILED, DATE-SELECT-FILE STATUS: "         00001450
+                 FS-SELECT-FILE                                         00001460
+               SET WS-EOF TO TRUE                                       00001470
+           END-EVALUATE.                                                00001480
+       2900-EXIT.                                                       00001490
+           EXIT.                                                        00001500
+                                                                        00001510
+       9000-TERMINATE.                                                  00001520
+           DISPLAY "RECORDS READ     : " WS-RECS-READ                   00001530
+           DISPLAY "RECORDS SELECTED : " WS-RECS-SELECTED               00001540
+           CLOSE DATE-SELECT-FILE                                       00001550
+           CLOSE DATE-SELECTED-FILE.                                    00001560
+       9000-EXIT.                                                       00001570
+           EXIT.                                                        00001580
+                                                                        00001590
+       COPY ABENDPAR.                                                   00001600
