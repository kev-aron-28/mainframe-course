@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. NAMEBLD.                                             00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * NAME ASSEMBLY ROUTINE.                                   *      00000090
+      * READS A FILE OF FIRST/MIDDLE/LAST NAME PARTS, STRINGS    *      00000100
+      * THEM TOGETHER INTO A SINGLE FULL-NAME FIELD SEPARATED BY *      00000110
+      * SINGLE SPACES, AND WRITES THE ASSEMBLED NAME TO AN       *      00000120
+      * OUTPUT FILE. ANY NAME THAT OVERFLOWS THE FULL-NAME       *      00000130
+      * FIELD IS LOGGED TO AN EXCEPTION FILE INSTEAD.            *      00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT NAME-PARTS-FILE                                       00000190
+           ASSIGN TO NAMEIN                                             00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-NAME-PARTS-FILE.                           00000220
+                                                                        00000230
+           SELECT FULL-NAME-FILE                                        00000240
+           ASSIGN TO NAMEOUT                                            00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-FULL-NAME-FILE.                            00000270
+                                                                        00000280
+           SELECT NAME-EXCP-FILE                                        00000290
+           ASSIGN TO NAMEXCP                                            00000300
+           ORGANIZATION IS SEQUENTIAL                                   00000310
+           FILE STATUS IS FS-NAME-EXCP-FILE.                            00000320
+                                                                        00000330
+       DATA DIVISION.                                                   00000340
+       FILE SECTION.                                                    00000350
+       FD NAME-PARTS-FILE.                                              00000360
+       COPY NAMEREC.                                                    00000370
+                                                                        00000380
+       FD FULL-NAME-FILE.                                               00000390
+       COPY FULLNMR.                                                    00000400
+                                                                        00000410
+       FD NAME-EXCP-FILE.                                               00000420
+       01 NAME-EXCP-REC.                                                00000430
+           05 EXCP-FIRST-NAME          PIC X(20).                       00000440
+           05 EXCP-MIDDLE-NAME         PIC X(20).                       00000450
+           05 EXCP-LAST-NAME           PIC X(20).                       00000460
+           05 EXCP-REASON              PIC X(30).                       00000470
+                                                                        00000480
+       WORKING-STORAGE SECTION.                                         00000490
+       01 FS-NAME-PARTS-FILE           PIC XX.                          00000500
+       01 FS-FULL-NAME-FILE            PIC XX.                          00000510
+       01 FS-NAME-EXCP-FILE            PIC XX.                          00000520
+       COPY ABENDCPY.                                                   00000530
+                                                                        00000540
+       01 WS-EOF-SW                    PIC X(01) VALUE 'N'.             00000550
+           88 WS-EOF                    VALUE 'Y'.                      00000560
+       01 WS-OVERFLOW-SW               PIC X(01) VALUE 'N'.             00000570
+           88 WS-NAME-OVERFLOW          VALUE 'Y'.                      00000580
+       01 WS-POINTER                   PIC 9(03) VALUE 1.               00000590
+                                                                        00000600
+       01 WS-NAMES-READ                PIC 9(07) VALUE ZEROES.          00000610
+       01 WS-NAMES-ASSEMBLED           PIC 9(07) VALUE ZEROES.          00000620
+       01 WS-NAMES-OVERFLOWED          PIC 9(07) VALUE ZEROES.          00000630
+                                                                        00000640
+       PROCEDURE DIVISION.                                              00000650
+       0000-MAIN.                                                       00000660
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000670
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000680
+              UNTIL WS-EOF                                              00000690
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000700
+           STOP RUN.                                                    00000710
+                                                                        00000720
+       1000-INITIALIZE.                                                 00000730
+           OPEN INPUT NAME-PARTS-FILE                                   00000740
+           IF FS-NAME-PARTS-FILE NOT = "00"                             00000750
+              MOVE "OPEN FAILED ON NAME-PARTS-FILE" TO                  00000760
+                 WS-ABEND-MESSAGE                                       00000770
+              GO TO 9999-ABEND                                          00000780
+           END-IF                                                       00000790
+                                                                        00000800
+           OPEN OUTPUT FULL-NAME-FILE                                   00000810
+           IF FS-FULL-NAME-FILE NOT = "00"                              00000820
+              MOVE "OPEN FAILED ON FULL-NAME-FILE" TO                   00000830
+                 WS-ABEND-MESSAGE                                       00000840
+              GO TO 9999-ABEND                                          00000850
+           END-IF                                                       00000860
+                                                                        00000870
+           OPEN OUTPUT NAME-EXCP-FILE                                   00000880
+           IF FS-NAME-EXCP-FILE NOT = "00"                              00000890
+              MOVE "OPEN FAILED ON NAME-EXCP-FILE" TO                   00000900
+                 WS-ABEND-MESSAGE                                       00000910
+              GO TO 9999-ABEND                                          00000920
+           END-IF                                                       00000930
+                                                                        00000940
+           PERFORM 2900-READ-NAME-PARTS THRU 2900-EXIT.                 00000950
+       1000-EXIT.                                                       00000960
+           EXIT.                                                        00000970
+                                                                        00000980
+       2000-PROCESS-FILE.                                               00000990
+           ADD 1 TO WS-NAMES-READ                                       00001000
+           PERFORM 2100-ASSEMBLE-NAME THRU 2100-EXIT                    00001010
+           IF WS-NAME-OVERFLOW                                          00001020
+              PERFORM 2200-LOG-OVERFLOW THRU 2200-EXIT                  00001030
+           ELSE                                                         00001040
+              WRITE FULL-NAME-RECORD                                    00001050
+              ADD 1 TO WS-NAMES-ASSEMBLED                               00001060
+           END-IF                                                       00001070
+                                                                        00001080
+           PERFORM 2900-READ-NAME-PARTS THRU 2900-EXIT.                 00001090
+       2000-EXIT.                                                       00001100
+           EXIT.                                                        00001110
+                                                                        00001120
+      *> ***************************************************************00001130
+      *> STRING THE THREE NAME PARTS TOGETHER, ONE SPACE APART, INTO    00001140
+      *> FN-FULL-NAME. ON OVERFLOW THE NAME DID NOT FIT AND THE         00001150
+      *> CALLER MUST LOG IT RATHER THAN WRITE A TRUNCATED NAME          00001160
+      *> ***************************************************************00001170
+       2100-ASSEMBLE-NAME.                                              00001180
+           MOVE 'N' TO WS-OVERFLOW-SW                                   00001190
+           MOVE SPACES TO FULL-NAME-RECORD                              00001200
+           MOVE 1 TO WS-POINTER                                         00001210
+           STRING NP-FIRST-NAME DELIMITED BY SPACE                      00001220
+                  ' ' DELIMITED BY SIZE                                 00001230
+                  NP-MIDDLE-NAME DELIMITED BY SPACE                     00001240
+                  ' ' DELIMITED BY SIZE                                 00001250
+                  NP-LAST-NAME DELIMITED BY SPACE                       00001260
+                  INTO FN-FULL-NAME                                     00001270
+                  WITH POINTER WS-POINTER                               00001280
+                  ON OVERFLOW                                           00001290
+                     SET WS-NAME-OVERFLOW TO TRUE                       00001300
+                  NOT ON OVERFLOW                                       00001310
+                     CONTINUE                                           00001320
+           END-STRING.                                                  00001330
+       2100-EXIT.                                                       00001340
+           EXIT.                                                        00001350
+                                                                        00001360
+       2200-LOG-OVERFLOW.                                               00001370
+           MOVE NP-FIRST-NAME TO EXCP-FIRST-NAME                        00001380
+           MOVE NP-MIDDLE-NAME TO EXCP-MIDDLE-NAME                      00001390
+           MOVE NP-LAST-NAME TO EXCP-LAST-NAME                          00001400
+           MOVE "NAME TOO LONG FOR FULL-NAME FIELD" TO EXCP-REASON      00001410
+           WRITE NAME-EXCP-REC                                          00001420
+           ADD 1 TO WS-NAMES-OVERFLOWED.                                00001430
+       2200-EXIT.                                                       00001440
+           EXIT.                                                        00001450
+                                                                        00001460
+       2900-READ-NAME-PARTS.                                            00001470
+           READ NAME-PARTS-FILE                                         00001480
+           EVALUATE FS-NAME-PARTS-FILE                                  00001490
+             WHEN "00"                                                  00001500
+               CONTINUE                                                 00001510
+             WHEN "10"                                                  00001520
+               SET WS-EOF TO TRUE                                       00001530
+             WHEN OTHER                                                 00001540
+               DISPLAY "READ FAILED, NAME-PARTS-FILE STATUS: "          00001550
+                 FS-NAME-PARTS-FILE                                     00001560
+               SET WS-EOF TO TRUE                                       00001570
+           END-EVALUATE.                                                00001580
+       2900-EXIT.                                                       00001590
+           EXIT.                                                        00001600
+                                                                        00001610
+       9000-TERMINATE.                                                  00001620
+           DISPLAY "NAMES READ       : " WS-NAMES-READ                  00001630
+           DISPLAY "NAMES ASSEMBLED  : " WS-NAMES-ASSEMBLED             00001640
+           DISPLAY "NAMES OVERFLOWED : " WS-NAMES-OVERFLOWED            00001650
+           CLOSE NAME-PARTS-FILE                                        00001660
+           CLOSE FULL-NAME-FILE                                         00001670
+           CLOSE NAME-EXCP-FILE.                                        00001680
+       9000-EXIT.                                                       00001690
+           EXIT.                                                        00001700
+                                                                        00001710
+       COPY ABENDPAR.                                                   00001720
