@@ -1,36 +1,352 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. ARITH                                                00020000
-      * ************************                                        00030000
-      * ARITHMETIC ON COBOL    *                                        00040000
-      * ************************                                        00050000
-       ENVIRONMENT DIVISION.                                            00060000
-       DATA DIVISION.                                                   00070000
-       WORKING-STORAGE SECTION.                                         00071000
-       01 NUM1 PIC 9(2) VALUE 2.                                        00080000
-       01 NUM2 PIC 9(2) VALUE 2.                                        00090000
-       01 RESULT PIC 9(3) VALUE ZEROES.                                 00100003
-       01 COMPRES PIC 9(4) VALUE ZEROES.                                00101003
-       01 D PIC 9(1) VALUE ZEROES.                                      00102003
-       PROCEDURE DIVISION.                                              00110000
-           ADD NUM1 TO RESULT                                           00111000
-           DISPLAY 'RESULT = ' RESULT                                   00112000
-           ADD NUM2 TO RESULT                                           00113000
-           DISPLAY 'RESULT = ' RESULT                                   00114000
-                                                                        00115000
-           ADD NUM1 TO NUM2 GIVING RESULT ON SIZE ERROR DISPLAY "ERROR" 00116003
-           DISPLAY 'NUM1 = ' NUM1                                       00117000
-           DISPLAY 'NUM2 = ' NUM2                                       00118000
-           DISPLAY 'RESULT = ' RESULT                                   00119000
-                                                                        00119101
-           SUBTRACT NUM1 FROM NUM2                                      00119201
-           SUBTRACT NUM1 FROM NUM GIVING RESULT                         00119301
-                                                                        00119401
-           MULTIPLY NUM1 BY NUM2                                        00119501
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT                          00119601
-                                                                        00119701
-           DIVIDE NUM1 INTO NUM2 GIVING RESULT                          00119801
-           REMAINDER NUM3                                               00119901
-                                                                        00120002
-           COMPUTE COMPRES = (NUM1 + NUM2) * NUM2                       00121002
-           COMPUTE D ROUNDED = 3.88                                     00122003
-           STOP RUN.                                                    00130000
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. ARITH.                                               00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * INTEREST AND PREMIUM CALCULATOR.                         *      00000090
+      * READS A TRANSACTION FILE OF PRINCIPAL/RATE/TERM ENTRIES, *      00000100
+      * COMPUTES INTEREST OR PREMIUM AMOUNTS DEPENDING ON THE    *      00000110
+      * TRANSACTION TYPE, ACCUMULATES RUNNING TOTALS, AND POSTS  *      00000120
+      * EVERY TRANSACTION TO A GENERAL LEDGER REPORT.  EVERY     *      00000130
+      * ARITHMETIC STATEMENT IS GUARDED WITH ON SIZE ERROR.      *      00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT ARITH-TRAN-FILE                                       00000190
+           ASSIGN TO ARITHIN                                            00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-TRAN-FILE.                                 00000220
+                                                                        00000230
+           SELECT GL-REPORT-FILE                                        00000240
+           ASSIGN TO GLRPT                                              00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-GL-FILE.                                   00000270
+           SELECT AUDIT-LOG-FILE                                        00000280
+           ASSIGN TO AUDITLOG                                           00000290
+           ORGANIZATION IS SEQUENTIAL                                   00000300
+           FILE STATUS IS FS-AUDIT-LOG-FILE.                            00000310
+                                                                        00000320
+           SELECT PARM-FILE                                             00000330
+           ASSIGN TO ARITHPRM                                           00000340
+           ORGANIZATION IS SEQUENTIAL                                   00000350
+           FILE STATUS IS FS-PARM-FILE.                                 00000360
+                                                                        00000370
+       DATA DIVISION.                                                   00000380
+       FILE SECTION.                                                    00000390
+       FD ARITH-TRAN-FILE.                                              00000400
+       COPY TRANREC.                                                    00000410
+                                                                        00000420
+       FD GL-REPORT-FILE.                                               00000430
+       01 GL-REPORT-LINE               PIC X(133).                      00000440
+                                                                        00000450
+       FD AUDIT-LOG-FILE.                                               00000460
+       COPY AUDITLOG.                                                   00000470
+                                                                        00000480
+       FD PARM-FILE.                                                    00000490
+       COPY PARMCPY.                                                    00000500
+                                                                        00000510
+       WORKING-STORAGE SECTION.                                         00000520
+       01 FS-TRAN-FILE                 PIC XX.                          00000530
+       01 FS-GL-FILE                   PIC XX.                          00000540
+       01 FS-AUDIT-LOG-FILE            PIC XX.                          00000550
+       01 FS-PARM-FILE             PIC XX.                              00000560
+                                                                        00000570
+       01 WS-EOF-SW                    PIC X(01) VALUE 'N'.             00000580
+           88 WS-EOF                    VALUE 'Y'.                      00000590
+       01 WS-SIZE-ERROR-SW             PIC X(01) VALUE 'N'.             00000600
+           88 WS-SIZE-ERROR-OCCURRED     VALUE 'Y'.                     00000610
+                                                                        00000620
+       COPY TRANREC                                                     00000630
+           REPLACING ==ARITH-TRAN-RECORD== BY ==WS-TRAN-REC==.          00000640
+                                                                        00000650
+       01 WS-INTEREST-AMT              PIC S9(09)V99 COMP-3             00000660
+                                        VALUE ZEROES.                   00000670
+       01 WS-PREMIUM-AMT               PIC S9(09)V99 COMP-3             00000680
+                                        VALUE ZEROES.                   00000690
+       01 WS-POSTING-AMT               PIC S9(09)V99 COMP-3             00000700
+                                        VALUE ZEROES.                   00000710
+       01 WS-DR-CR-IND                 PIC X(02).                       00000720
+                                                                        00000730
+       01 WS-RUNNING-TOTALS.                                            00000740
+           05 WS-TOTAL-INTEREST        PIC S9(11)V99 COMP-3             00000750
+                                        VALUE ZEROES.                   00000760
+           05 WS-TOTAL-PREMIUM         PIC S9(11)V99 COMP-3             00000770
+                                        VALUE ZEROES.                   00000780
+           05 WS-TOTAL-DEBITS          PIC S9(11)V99 COMP-3             00000790
+                                        VALUE ZEROES.                   00000800
+           05 WS-TOTAL-CREDITS         PIC S9(11)V99 COMP-3             00000810
+                                        VALUE ZEROES.                   00000820
+       01 WS-TRANS-READ                PIC 9(07) VALUE ZEROES.          00000830
+       01 WS-TRANS-REJECTED            PIC 9(07) VALUE ZEROES.          00000840
+       01 WS-RATE-ALERT-THRESHOLD      PIC S9V9999 COMP-3               00000850
+                                       VALUE .1000.                     00000860
+       COPY ABENDCPY.                                                   00000870
+                                                                        00000880
+       01 WS-LINE-COUNT                PIC 9(02) VALUE ZEROES.          00000890
+       01 WS-LINES-PER-PAGE            PIC 9(02) VALUE 50.              00000900
+       01 WS-PAGE-COUNT                PIC 9(04) VALUE ZEROES.          00000910
+                                                                        00000920
+       01 WS-HDR-LINE-1.                                                00000930
+           05 FILLER                   PIC X(01) VALUE '1'.             00000940
+           05 FILLER                   PIC X(30)                        00000950
+              VALUE 'GENERAL LEDGER POSTING REPORT'.                    00000960
+           05 FILLER                   PIC X(10) VALUE SPACES.          00000970
+           05 FILLER                   PIC X(05) VALUE 'PAGE '.         00000980
+           05 HDR1-PAGE                PIC ZZZ9.                        00000990
+                                                                        00001000
+       01 WS-HDR-LINE-2.                                                00001010
+           05 FILLER                   PIC X(01) VALUE SPACES.          00001020
+           05 FILLER                   PIC X(10) VALUE 'TRAN ID'.       00001030
+           05 FILLER                   PIC X(12) VALUE 'ACCOUNT NO'.    00001040
+           05 FILLER                   PIC X(06) VALUE 'TYPE'.          00001050
+           05 FILLER                   PIC X(05) VALUE 'DR/CR'.         00001060
+           05 FILLER                   PIC X(20) VALUE 'AMOUNT'.        00001070
+                                                                        00001080
+       01 WS-DTL-LINE.                                                  00001090
+           05 FILLER                   PIC X(01) VALUE SPACES.          00001100
+           05 DTL-TRAN-ID              PIC 9(09).                       00001110
+           05 FILLER                   PIC X(03) VALUE SPACES.          00001120
+           05 DTL-ACCT-NO              PIC 9(09).                       00001130
+           05 FILLER                   PIC X(03) VALUE SPACES.          00001140
+           05 DTL-TYPE                 PIC X(04).                       00001150
+           05 FILLER                   PIC X(03) VALUE SPACES.          00001160
+           05 DTL-DR-CR                PIC X(02).                       00001170
+           05 FILLER                   PIC X(03) VALUE SPACES.          00001180
+           05 DTL-AMOUNT                PIC Z(08)9.99-.                 00001190
+                                                                        00001200
+       01 WS-TOTAL-LINE.                                                00001210
+           05 FILLER                   PIC X(01) VALUE SPACES.          00001220
+           05 FILLER                   PIC X(18)                        00001230
+              VALUE 'TOTAL INTEREST:'.                                  00001240
+           05 TOT-INTEREST              PIC Z(08)9.99-.                 00001250
+       01 WS-TOTAL-LINE-2.                                              00001260
+           05 FILLER                   PIC X(01) VALUE SPACES.          00001270
+           05 FILLER                   PIC X(20) VALUE 'TOTAL PREMIUM:'.00001280
+           05 TOT-PREMIUM                PIC Z(08)9.99-.                00001290
+       01 WS-TOTAL-LINE-3.                                              00001300
+           05 FILLER                   PIC X(01) VALUE SPACES.          00001310
+           05 FILLER                   PIC X(20) VALUE 'TOTAL DEBITS:'. 00001320
+           05 TOT-DEBITS                 PIC Z(08)9.99-.                00001330
+       01 WS-TOTAL-LINE-4.                                              00001340
+           05 FILLER                   PIC X(01) VALUE SPACES.          00001350
+           05 FILLER                   PIC X(20) VALUE 'TOTAL CREDITS:'.00001360
+           05 TOT-CREDITS                PIC Z(08)9.99-.                00001370
+                                                                        00001380
+       PROCEDURE DIVISION.                                              00001390
+       0000-MAIN.                                                       00001400
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00001410
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00001420
+              UNTIL WS-EOF                                              00001430
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00001440
+           GOBACK.                                                      00001450
+                                                                        00001460
+       1000-INITIALIZE.                                                 00001470
+           OPEN INPUT ARITH-TRAN-FILE                                   00001480
+           IF FS-TRAN-FILE NOT = "00"                                   00001490
+              MOVE "OPEN FAILED ON ARITH-TRAN-FILE" TO                  00001500
+                 WS-ABEND-MESSAGE                                       00001510
+              GO TO 9999-ABEND                                          00001520
+           END-IF                                                       00001530
+                                                                        00001540
+           OPEN OUTPUT GL-REPORT-FILE                                   00001550
+           IF FS-GL-FILE NOT = "00"                                     00001560
+              MOVE "OPEN FAILED ON GL-REPORT-FILE" TO                   00001570
+                 WS-ABEND-MESSAGE                                       00001580
+              GO TO 9999-ABEND                                          00001590
+           END-IF                                                       00001600
+           MOVE "ARITH" TO ALOG-PROGRAM-ID                              00001610
+           PERFORM 8800-OPEN-AUDIT-LOG THRU 8800-EXIT                   00001620
+                                                                        00001630
+           PERFORM 8700-READ-PARM-CARD THRU 8700-EXIT                   00001640
+           IF FS-PARM-FILE = "00" AND PARM-RATE-THRESHOLD > 0           00001650
+              MOVE PARM-RATE-THRESHOLD TO WS-RATE-ALERT-THRESHOLD       00001660
+           END-IF                                                       00001670
+                                                                        00001680
+           PERFORM 2200-PRINT-PAGE-HEADERS THRU 2200-EXIT               00001690
+           PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.                00001700
+       1000-EXIT.                                                       00001710
+           EXIT.                                                        00001720
+                                                                        00001730
+       2000-PROCESS-FILE.                                               00001740
+           ADD 1 TO WS-TRANS-READ                                       00001750
+           MOVE 'N' TO WS-SIZE-ERROR-SW                                 00001760
+           EVALUATE TRAN-TYPE OF WS-TRAN-REC                            00001770
+             WHEN 'INTR'                                                00001780
+               PERFORM 2100-COMPUTE-INTEREST THRU 2100-EXIT             00001790
+             WHEN 'PREM'                                                00001800
+               PERFORM 2150-COMPUTE-PREMIUM THRU 2150-EXIT              00001810
+             WHEN OTHER                                                 00001820
+               ADD 1 TO WS-TRANS-REJECTED                               00001830
+               DISPLAY "UNKNOWN TRAN TYPE, TRAN ID: "                   00001840
+                 TRAN-ID OF WS-TRAN-REC                                 00001850
+               MOVE 'Y' TO WS-SIZE-ERROR-SW                             00001860
+           END-EVALUATE                                                 00001870
+                                                                        00001880
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00001890
+              PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT                  00001900
+           END-IF                                                       00001910
+                                                                        00001920
+           PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.                00001930
+       2000-EXIT.                                                       00001940
+           EXIT.                                                        00001950
+                                                                        00001960
+      *> ***************************************************************00001970
+      *> SIMPLE INTEREST = PRINCIPAL * RATE * TERM-MONTHS / 12, ROUNDED 00001980
+      *> ***************************************************************00001990
+       2100-COMPUTE-INTEREST.                                           00002000
+           COMPUTE WS-INTEREST-AMT ROUNDED =                            00002010
+              TRAN-PRINCIPAL OF WS-TRAN-REC                             00002020
+              * TRAN-RATE OF WS-TRAN-REC                                00002030
+              * TRAN-TERM-MONTHS OF WS-TRAN-REC / 12                    00002040
+              ON SIZE ERROR                                             00002050
+                 DISPLAY "SIZE ERROR COMPUTING INTEREST, TRAN ID: "     00002060
+                   TRAN-ID OF WS-TRAN-REC                               00002070
+                 MOVE 'Y' TO WS-SIZE-ERROR-SW                           00002080
+                 MOVE ZEROES TO WS-INTEREST-AMT                         00002090
+           END-COMPUTE                                                  00002100
+                                                                        00002110
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00002120
+              AND TRAN-RATE OF WS-TRAN-REC > WS-RATE-ALERT-THRESHOLD    00002130
+              DISPLAY "RATE ABOVE ALERT THRESHOLD, TRAN ID: "           00002140
+                TRAN-ID OF WS-TRAN-REC                                  00002150
+           END-IF                                                       00002160
+                                                                        00002170
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00002180
+              ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST                  00002190
+                 ON SIZE ERROR                                          00002200
+                    DISPLAY "SIZE ERROR ADDING TO TOTAL INTEREST"       00002210
+              END-ADD                                                   00002220
+              MOVE WS-INTEREST-AMT TO WS-POSTING-AMT                    00002230
+              MOVE 'DR' TO WS-DR-CR-IND                                 00002240
+              ADD WS-POSTING-AMT TO WS-TOTAL-DEBITS                     00002250
+                 ON SIZE ERROR                                          00002260
+                    DISPLAY "SIZE ERROR ADDING TO TOTAL DEBITS"         00002270
+              END-ADD                                                   00002280
+           END-IF                                                       00002290
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00002300
+              MOVE "AMOUNT CALC  " TO ALOG-ACTION                       00002310
+              MOVE "INTEREST AMOUNT CALCULATED" TO ALOG-DETAIL          00002320
+              PERFORM 8900-WRITE-AUDIT-LOG THRU 8900-EXIT               00002330
+           END-IF.                                                      00002340
+       2100-EXIT.                                                       00002350
+           EXIT.                                                        00002360
+                                                                        00002370
+      *> ***************************************************************00002380
+      *> FLAT PREMIUM = PRINCIPAL * RATE, ROUNDED                       00002390
+      *> ***************************************************************00002400
+       2150-COMPUTE-PREMIUM.                                            00002410
+           COMPUTE WS-PREMIUM-AMT ROUNDED =                             00002420
+              TRAN-PRINCIPAL OF WS-TRAN-REC * TRAN-RATE OF WS-TRAN-REC  00002430
+              ON SIZE ERROR                                             00002440
+                 DISPLAY "SIZE ERROR COMPUTING PREMIUM, TRAN ID: "      00002450
+                   TRAN-ID OF WS-TRAN-REC                               00002460
+                 MOVE 'Y' TO WS-SIZE-ERROR-SW                           00002470
+                 MOVE ZEROES TO WS-PREMIUM-AMT                          00002480
+           END-COMPUTE                                                  00002490
+                                                                        00002500
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00002510
+              AND TRAN-RATE OF WS-TRAN-REC > WS-RATE-ALERT-THRESHOLD    00002520
+              DISPLAY "RATE ABOVE ALERT THRESHOLD, TRAN ID: "           00002530
+                TRAN-ID OF WS-TRAN-REC                                  00002540
+           END-IF                                                       00002550
+                                                                        00002560
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00002570
+              ADD WS-PREMIUM-AMT TO WS-TOTAL-PREMIUM                    00002580
+                 ON SIZE ERROR                                          00002590
+                    DISPLAY "SIZE ERROR ADDING TO TOTAL PREMIUM"        00002600
+              END-ADD                                                   00002610
+              MOVE WS-PREMIUM-AMT TO WS-POSTING-AMT                     00002620
+              MOVE 'CR' TO WS-DR-CR-IND                                 00002630
+              ADD WS-POSTING-AMT TO WS-TOTAL-CREDITS                    00002640
+                 ON SIZE ERROR                                          00002650
+                    DISPLAY "SIZE ERROR ADDING TO TOTAL CREDITS"        00002660
+              END-ADD                                                   00002670
+           END-IF                                                       00002680
+           IF NOT WS-SIZE-ERROR-OCCURRED                                00002690
+              MOVE "AMOUNT CALC  " TO ALOG-ACTION                       00002700
+              MOVE "PREMIUM AMOUNT CALCULATED" TO ALOG-DETAIL           00002710
+              PERFORM 8900-WRITE-AUDIT-LOG THRU 8900-EXIT               00002720
+           END-IF.                                                      00002730
+       2150-EXIT.                                                       00002740
+           EXIT.                                                        00002750
+                                                                        00002760
+       2200-PRINT-PAGE-HEADERS.                                         00002770
+           ADD 1 TO WS-PAGE-COUNT                                       00002780
+           MOVE WS-PAGE-COUNT TO HDR1-PAGE                              00002790
+           WRITE GL-REPORT-LINE FROM WS-HDR-LINE-1                      00002800
+           WRITE GL-REPORT-LINE FROM WS-HDR-LINE-2                      00002810
+           MOVE ZEROES TO WS-LINE-COUNT.                                00002820
+       2200-EXIT.                                                       00002830
+           EXIT.                                                        00002840
+                                                                        00002850
+       2300-PRINT-DETAIL.                                               00002860
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE                     00002870
+              PERFORM 2200-PRINT-PAGE-HEADERS THRU 2200-EXIT            00002880
+           END-IF                                                       00002890
+                                                                        00002900
+           MOVE TRAN-ID OF WS-TRAN-REC TO DTL-TRAN-ID                   00002910
+           MOVE TRAN-ACCT-NO OF WS-TRAN-REC TO DTL-ACCT-NO              00002920
+           MOVE TRAN-TYPE OF WS-TRAN-REC TO DTL-TYPE                    00002930
+           MOVE WS-DR-CR-IND TO DTL-DR-CR                               00002940
+           MOVE WS-POSTING-AMT TO DTL-AMOUNT                            00002950
+           WRITE GL-REPORT-LINE FROM WS-DTL-LINE                        00002960
+           ADD 1 TO WS-LINE-COUNT.                                      00002970
+       2300-EXIT.                                                       00002980
+           EXIT.                                                        00002990
+                                                                        00003000
+       2900-READ-TRANSACTION.                                           00003010
+           READ ARITH-TRAN-FILE INTO WS-TRAN-REC                        00003020
+           EVALUATE FS-TRAN-FILE                                        00003030
+             WHEN "00"                                                  00003040
+               CONTINUE                                                 00003050
+             WHEN "10"                                                  00003060
+               SET WS-EOF TO TRUE                                       00003070
+             WHEN OTHER                                                 00003080
+               DISPLAY "READ FAILED, ARITH-TRAN-FILE STATUS: "          00003090
+                 FS-TRAN-FILE                                           00003100
+               SET WS-EOF TO TRUE                                       00003110
+           END-EVALUATE.                                                00003120
+       2900-EXIT.                                                       00003130
+           EXIT.                                                        00003140
+                                                                        00003150
+       9000-TERMINATE.                                                  00003160
+           PERFORM 9100-PRINT-TOTALS THRU 9100-EXIT                     00003170
+                                                                        00003180
+           DISPLAY "TRANSACTIONS READ:     " WS-TRANS-READ              00003190
+           DISPLAY "TRANSACTIONS REJECTED:  " WS-TRANS-REJECTED         00003200
+           DISPLAY "TOTAL INTEREST:         " WS-TOTAL-INTEREST         00003210
+           DISPLAY "TOTAL PREMIUM:          " WS-TOTAL-PREMIUM          00003220
+           DISPLAY "TOTAL DEBITS:           " WS-TOTAL-DEBITS           00003230
+           DISPLAY "TOTAL CREDITS:          " WS-TOTAL-CREDITS          00003240
+                                                                        00003250
+           CLOSE ARITH-TRAN-FILE                                        00003260
+           CLOSE GL-REPORT-FILE                                         00003270
+           CLOSE AUDIT-LOG-FILE.                                        00003280
+       9000-EXIT.                                                       00003290
+           EXIT.                                                        00003300
+                                                                        00003310
+       9100-PRINT-TOTALS.                                               00003320
+           MOVE WS-TOTAL-INTEREST TO TOT-INTEREST                       00003330
+           WRITE GL-REPORT-LINE FROM WS-TOTAL-LINE                      00003340
+                                                                        00003350
+           MOVE WS-TOTAL-PREMIUM TO TOT-PREMIUM                         00003360
+           WRITE GL-REPORT-LINE FROM WS-TOTAL-LINE-2                    00003370
+                                                                        00003380
+           MOVE WS-TOTAL-DEBITS TO TOT-DEBITS                           00003390
+           WRITE GL-REPORT-LINE FROM WS-TOTAL-LINE-3                    00003400
+                                                                        00003410
+           MOVE WS-TOTAL-CREDITS TO TOT-CREDITS                         00003420
+           WRITE GL-REPORT-LINE FROM WS-TOTAL-LINE-4.                   00003430
+       9100-EXIT.                                                       00003440
+           EXIT.                                                        00003450
+                                                                        00003460
+       COPY AUDITOPN.                                                   00003470
+       COPY AUDITWRT.                                                   00003480
+           COPY PARMPAR.                                                00003490
+                                                                        00003500
+       COPY ABENDPAR.                                                   00003510
+                                                                        00003520
