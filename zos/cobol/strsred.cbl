@@ -1,50 +1,166 @@
-# REFERENCE MODIFICATION                                                00010000
-  MOVE FULL-DATE(3:2) TO MONTH                                          00020000
-  MOVE FULL-DATE(5:4) TO YEAR                                           00030000
-  REFERENCE MODIICATION CAN BE USED TO REFER A POSITION OF A FIELD      00040000
-  FIELDNAME(OFFSET:LENGTH)                                              00050000
-  IF LEN IS OMITTED THE ALL CHARS AFTER OFFSET ARE SELECTED             00060000
-# STRING STATEMENT                                                      00070000
-  STRING FIRST-NAME DELIMITED BY SIZE                                   00080000
-         LAST-NAME DELIMITED BY SIZE                                    00090000
-         INTO FULL-NAME                                                 00100000
-         WITH POINTER POINTER-FIELD                                     00110000
-         ON OVERFLOW DISPLAY                                            00120000
-         NOT ON OVERFLOW DISPLAY                                        00130000
- USED TO CONCATENATE TWO OR MORE FIELDS TOGETHER                        00140000
- DELIMIT BY SIZE WILL SEND THE WHOLE FIELD                              00150000
- POINTER CLAUSE DETERMINES STARTING POSITION IN THE RECEIVING FIELD     00160000
- OVERFLOW CLAUSE WILL GET EXECUTED WHEN MORE CHARS ARE SENT THAN        00170000
- IT CAN HOLD                                                            00180000
-                                                                        00190000
-                                                                        00200000
-# UNSTRING STATEMENT                                                    00210000
-UNSTRING FULL-NAME DELIMITED BY " "                                     00220000
-     INTO FIRST-NAME MIDDLE-NAME LAST-NAME                              00230000
-     TALLYING IN COUNTER1                                               00240001
-     WITH POINTER POINTER-FIELD                                         00250001
-     ON OVERFLOW DISPLAY ""                                             00260001
-     NOT ON OVERFLOW DISPLAY ""                                         00270001
-END-UNSTRING.                                                           00271001
-                                                                        00272001
-USED TO DIVIDE A FIELD INTO TWO OR MORE FIELDS                          00280001
-POINTER CLAUSE DETERMINES THE STARTING POSITION IN THE SENDIN FIELD     00290001
-OVERFLOW CLAUSE WILL GET EXECUTED WHEN MORE CHARS ARE SENT INTO RECE    00300001
-VING FIELD THAN IT CAN HOLD                                             00310001
-TALLYING COUNTS THE NUMBER OF RECEIVING FIELDS                          00320001
-                                                                        00330001
-# INSPECT STATEMENT                                                     00340001
-INSPECT FULL-NAME                                                       00350001
-        TALLYING COUNTER1 FOR CHARACTERS BEFORE SPACE.                  00360001
-IT CAN BE USED TO COUNT, REPLACE AND CONVERT CHARACTERS IN A STRING.    00370001
-                                                                        00380001
-INSPECT FULL-NAME                                                       00390001
-       TALLYING COUNTER1 OR ALL ".".                                    00400001
-INSPECT FULL-NAME                                                       00410001
-       TALLYING COUNTER1 FOR ALL "#".                                   00420001
-       TALLYING COUNTER1 FOR ALL "*" BEFORE ".".                        00430001
-       REPLACING ALL "." BY "".                                         00440001
-       REPLACING CHARACTERS BY "0" AFTER "."                            00450001
-       REPLACING LEADING "*" BY ZERO                                    00460001
-       REPLACING ALL "CR" BY "".                                        00470001
-       CONVERTING "A" TO "A".                                           00480001
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. STRSRED.                                             00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * NAME SPLITTING ROUTINE.                                  *      00000090
+      * READS A FILE OF ASSEMBLED FULL NAMES (THE OUTPUT OF       *     00000100
+      * NAMEBLD) AND UNSTRINGS EACH ONE BACK INTO FIRST, MIDDLE   *     00000110
+      * AND LAST NAME FIELDS ON SPACE BOUNDARIES. A NAME WITH     *     00000120
+      * MORE THAN THREE SPACE-DELIMITED PARTS OVERFLOWS THE       *     00000130
+      * RECEIVING FIELDS AND IS REPORTED ON AN EXCEPTIONS FILE.   *     00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT FULL-NAME-FILE                                        00000190
+           ASSIGN TO NAMESPLT                                           00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-FULL-NAME-FILE.                            00000220
+                                                                        00000230
+           SELECT NAME-PARTS-FILE                                       00000240
+           ASSIGN TO NAMEPART                                           00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-NAME-PARTS-FILE.                           00000270
+                                                                        00000280
+           SELECT NAME-SPLIT-EXCP-FILE                                  00000290
+           ASSIGN TO NAMESPEX                                           00000300
+           ORGANIZATION IS SEQUENTIAL                                   00000310
+           FILE STATUS IS FS-NAME-SPLIT-EXCP-FILE.                      00000320
+                                                                        00000330
+       DATA DIVISION.                                                   00000340
+       FILE SECTION.                                                    00000350
+       FD FULL-NAME-FILE.                                               00000360
+       COPY FULLNMR.                                                    00000370
+                                                                        00000380
+       FD NAME-PARTS-FILE.                                              00000390
+       COPY NAMEREC.                                                    00000400
+                                                                        00000410
+       FD NAME-SPLIT-EXCP-FILE.                                         00000420
+       COPY NMSPLEXC.                                                   00000430
+                                                                        00000440
+       WORKING-STORAGE SECTION.                                         00000450
+       01 FS-FULL-NAME-FILE            PIC XX.                          00000460
+       01 FS-NAME-PARTS-FILE           PIC XX.                          00000470
+       01 FS-NAME-SPLIT-EXCP-FILE      PIC XX.                          00000480
+       COPY ABENDCPY.                                                   00000490
+                                                                        00000500
+       01 WS-EOF-SW                    PIC X(01) VALUE 'N'.             00000510
+           88 WS-EOF                    VALUE 'Y'.                      00000520
+       01 WS-OVERFLOW-SW               PIC X(01) VALUE 'N'.             00000530
+           88 WS-SPLIT-OVERFLOW         VALUE 'Y'.                      00000540
+       01 WS-POINTER                   PIC 9(03) VALUE 1.               00000550
+       01 WS-COUNTER1                  PIC 9(02) VALUE ZEROES.          00000560
+                                                                        00000570
+       01 WS-NAMES-READ                PIC 9(07) VALUE ZEROES.          00000580
+       01 WS-NAMES-SPLIT               PIC 9(07) VALUE ZEROES.          00000590
+       01 WS-NAMES-OVERFLOWED          PIC 9(07) VALUE ZEROES.          00000600
+                                                                        00000610
+       PROCEDURE DIVISION.                                              00000620
+       0000-MAIN.                                                       00000630
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000640
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000650
+              UNTIL WS-EOF                                              00000660
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000670
+           STOP RUN.                                                    00000680
+                                                                        00000690
+       1000-INITIALIZE.                                                 00000700
+           OPEN INPUT FULL-NAME-FILE                                    00000710
+           IF FS-FULL-NAME-FILE NOT = "00"                              00000720
+              MOVE "OPEN FAILED ON FULL-NAME-FILE" TO                   00000730
+                 WS-ABEND-MESSAGE                                       00000740
+              GO TO 9999-ABEND                                          00000750
+           END-IF                                                       00000760
+                                                                        00000770
+           OPEN OUTPUT NAME-PARTS-FILE                                  00000780
+           IF FS-NAME-PARTS-FILE NOT = "00"                             00000790
+              MOVE "OPEN FAILED ON NAME-PARTS-FILE" TO                  00000800
+                 WS-ABEND-MESSAGE                                       00000810
+              GO TO 9999-ABEND                                          00000820
+           END-IF                                                       00000830
+                                                                        00000840
+           OPEN OUTPUT NAME-SPLIT-EXCP-FILE                             00000850
+           IF FS-NAME-SPLIT-EXCP-FILE NOT = "00"                        00000860
+              MOVE "OPEN FAILED ON NAME-SPLIT-EXCP-FILE" TO             00000870
+                 WS-ABEND-MESSAGE                                       00000880
+              GO TO 9999-ABEND                                          00000890
+           END-IF                                                       00000900
+                                                                        00000910
+           PERFORM 2900-READ-FULL-NAME THRU 2900-EXIT.                  00000920
+       1000-EXIT.                                                       00000930
+           EXIT.                                                        00000940
+                                                                        00000950
+       2000-PROCESS-FILE.                                               00000960
+           ADD 1 TO WS-NAMES-READ                                       00000970
+           PERFORM 2100-SPLIT-NAME THRU 2100-EXIT                       00000980
+           IF WS-SPLIT-OVERFLOW                                         00000990
+              PERFORM 2200-LOG-OVERFLOW THRU 2200-EXIT                  00001000
+           ELSE                                                         00001010
+              WRITE NAME-PARTS-RECORD                                   00001020
+              ADD 1 TO WS-NAMES-SPLIT                                   00001030
+           END-IF                                                       00001040
+                                                                        00001050
+           PERFORM 2900-READ-FULL-NAME THRU 2900-EXIT.                  00001060
+       2000-EXIT.                                                       00001070
+           EXIT.                                                        00001080
+                                                                        00001090
+      *> ***************************************************************00001100
+      *> UNSTRING ON SPACE BOUNDARIES INTO FIRST/MIDDLE/LAST NAME.      00001110
+      *> COUNTER1 TALLIES HOW MANY RECEIVING FIELDS WERE FILLED; A      00001120
+      *> FOURTH SPACE-DELIMITED WORD OVERFLOWS THE THREE WE HAVE        00001130
+      *> ***************************************************************00001140
+       2100-SPLIT-NAME.                                                 00001150
+           MOVE 'N' TO WS-OVERFLOW-SW                                   00001160
+           MOVE ZEROES TO WS-COUNTER1                                   00001170
+           MOVE 1 TO WS-POINTER                                         00001180
+           MOVE SPACES TO NAME-PARTS-RECORD                             00001190
+           UNSTRING FN-FULL-NAME DELIMITED BY SPACE                     00001200
+              INTO NP-FIRST-NAME NP-MIDDLE-NAME NP-LAST-NAME            00001210
+              WITH POINTER WS-POINTER                                   00001220
+              TALLYING IN WS-COUNTER1                                   00001230
+              ON OVERFLOW                                               00001240
+                 SET WS-SPLIT-OVERFLOW TO TRUE                          00001250
+              NOT ON OVERFLOW                                           00001260
+                 CONTINUE                                               00001270
+           END-UNSTRING.                                                00001280
+       2100-EXIT.                                                       00001290
+           EXIT.                                                        00001300
+                                                                        00001310
+       2200-LOG-OVERFLOW.                                               00001320
+           MOVE FN-FULL-NAME TO NSX-FULL-NAME                           00001330
+           MOVE WS-COUNTER1 TO NSX-FIELDS-FILLED                        00001340
+           MOVE "NAME HAS MORE THAN 3 PARTS" TO NSX-REASON              00001350
+           WRITE NAME-SPLIT-EXCP-RECORD                                 00001360
+           ADD 1 TO WS-NAMES-OVERFLOWED.                                00001370
+       2200-EXIT.                                                       00001380
+           EXIT.                                                        00001390
+                                                                        00001400
+       2900-READ-FULL-NAME.                                             00001410
+           READ FULL-NAME-FILE                                          00001420
+           EVALUATE FS-FULL-NAME-FILE                                   00001430
+             WHEN "00"                                                  00001440
+               CONTINUE                                                 00001450
+             WHEN "10"                                                  00001460
+               SET WS-EOF TO TRUE                                       00001470
+             WHEN OTHER                                                 00001480
+               DISPLAY "READ FAILED, FULL-NAME-FILE STATUS: "           00001490
+                 FS-FULL-NAME-FILE                                      00001500
+               SET WS-EOF TO TRUE                                       00001510
+           END-EVALUATE.                                                00001520
+       2900-EXIT.                                                       00001530
+           EXIT.                                                        00001540
+                                                                        00001550
+       9000-TERMINATE.                                                  00001560
+           DISPLAY "NAMES READ       : " WS-NAMES-READ                  00001570
+           DISPLAY "NAMES SPLIT      : " WS-NAMES-SPLIT                 00001580
+           DISPLAY "NAMES OVERFLOWED : " WS-NAMES-OVERFLOWED            00001590
+           CLOSE FULL-NAME-FILE                                         00001600
+           CLOSE NAME-PARTS-FILE                                        00001610
+           CLOSE NAME-SPLIT-EXCP-FILE.                                  00001620
+       9000-EXIT.                                                       00001630
+           EXIT.                                                        00001640
+                                                                        00001650
+       COPY ABENDPAR.                                                   00001660
