@@ -1,12 +1,85 @@
-       IDENTIFICATION DIVISION.                                         00010001
-       PROGRAM-ID. HELLO.                                               00020001
-       ENVIRONMENT DIVISION.                                            00030001
-                                                                        00040001
-       DATA DIVISION.                                                   00050001
-                                                                        00060001
-       PROCEDURE DIVISION.                                              00070001
-       000-MAIN-PROCEDURE.                                              00071002
-           PERFORM 100-PRINT-HELLO                                      00071102
-           STOP RUN.                                                    00072002
-       100-PRINT-HELLO.                                                 00073002
-           DISPLAY 'HELLO WORLD'                                        00090001
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. MAINMENU.                                            00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * MAIN MENU / DISPATCHER.                                  *      00000090
+      * DISPLAYS A FUNCTION CODE MENU AND CALLS THE CHOSEN        *     00000100
+      * BATCH PROGRAM AS A SUBPROGRAM, CHECKING ITS RETURN-CODE   *     00000110
+      * AFTER EACH CALL. EACH CALLED PROGRAM ALSO RUNS FINE ON    *     00000120
+      * ITS OWN UNDER ITS OWN JCL STEP - THIS MENU IS AN          *     00000130
+      * ALTERNATIVE, INTERACTIVE WAY TO RUN THE SAME PROGRAMS.    *     00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       DATA DIVISION.                                                   00000170
+       WORKING-STORAGE SECTION.                                         00000180
+       01 WS-FUNCTION-CD                PIC 9(01) VALUE ZEROES.         00000190
+       01 WS-QUIT-SW                    PIC X(01) VALUE 'N'.            00000200
+           88 WS-QUIT                    VALUE 'Y'.                     00000210
+                                                                        00000220
+       PROCEDURE DIVISION.                                              00000230
+       0000-MAIN.                                                       00000240
+           PERFORM 1000-RUN-MENU THRU 1000-EXIT                         00000250
+              UNTIL WS-QUIT                                             00000260
+           STOP RUN.                                                    00000270
+                                                                        00000280
+       1000-RUN-MENU.                                                   00000290
+           PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT                     00000300
+           ACCEPT WS-FUNCTION-CD                                        00000310
+           EVALUATE WS-FUNCTION-CD                                      00000320
+             WHEN 1                                                     00000330
+               CALL "FILESHAN"                                          00000340
+               PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT            00000350
+             WHEN 2                                                     00000360
+               CALL "FILERPT"                                           00000370
+               PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT            00000380
+             WHEN 3                                                     00000390
+               CALL "CONDI"                                             00000400
+               PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT            00000410
+             WHEN 4                                                     00000420
+               CALL "ARITH"                                             00000430
+               PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT            00000440
+             WHEN 5                                                     00000450
+               CALL "STUDENT"                                           00000460
+               PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT            00000470
+             WHEN 6                                                     00000480
+               CALL "ATTNRPT"                                           00000490
+               PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT            00000500
+             WHEN 9                                                     00000510
+               SET WS-QUIT TO TRUE                                      00000520
+             WHEN OTHER                                                 00000530
+               DISPLAY "INVALID FUNCTION CODE, RE-ENTER"                00000540
+           END-EVALUATE.                                                00000550
+       1000-EXIT.                                                       00000560
+           EXIT.                                                        00000570
+                                                                        00000580
+       1100-DISPLAY-MENU.                                               00000590
+           DISPLAY "===== DATA CENTER APPLICATIONS MAIN MENU ====="     00000600
+           DISPLAY "1 - RUN FILESHAN (ACCOUNT FILE MAINTENANCE)"        00000610
+           DISPLAY "2 - RUN FILERPT  (ACCOUNT PRINT REPORT)"            00000620
+           DISPLAY "3 - RUN CONDI    (APPLICANT ELIGIBILITY)"           00000630
+           DISPLAY "4 - RUN ARITH    (INTEREST/PREMIUM POSTING)"        00000640
+           DISPLAY "5 - RUN STUDENT  (STUDENT TRANSCRIPT REPORT)"       00000650
+           DISPLAY "6 - RUN ATTNRPT  (WEEKLY ATTENDANCE REPORT)"        00000660
+           DISPLAY "9 - EXIT"                                           00000670
+           DISPLAY "ENTER FUNCTION CODE: ".                             00000680
+       1100-EXIT.                                                       00000690
+           EXIT.                                                        00000700
+                                                                        00000710
+      *> ***************************************************************00000720
+      *> EVERY CALLED PROGRAM SETS RETURN-CODE TO 12 ON A FATAL I/O     00000730
+      *> ERROR. A NON-ZERO RETURN-CODE IS REPORTED BUT DOES NOT STOP    00000740
+      *> THE MENU FROM OFFERING THE NEXT FUNCTION                       00000750
+      *> ***************************************************************00000760
+       1200-CHECK-RETURN-CODE.                                          00000770
+           IF RETURN-CODE NOT = 0                                       00000780
+              DISPLAY "FUNCTION " WS-FUNCTION-CD                        00000790
+                " ENDED WITH RETURN CODE: " RETURN-CODE                 00000800
+           ELSE                                                         00000810
+              DISPLAY "FUNCTION " WS-FUNCTION-CD " COMPLETED OK"        00000820
+           END-IF.                                                      00000830
+       1200-EXIT.                                                       00000840
+           EXIT.                                                        00000850
