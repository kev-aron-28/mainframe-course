@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. STUDENT.                                             00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * STUDENT MASTER AND TRANSCRIPT REPORT.                    *      00000090
+      * LOADS A STUDENT MASTER FILE INTO AN INDEXED IN-MEMORY    *      00000100
+      * TABLE (WITH OVERFLOW PROTECTION PAST 30 STUDENTS), SORTS *      00000110
+      * THE ROSTER ALPHABETICALLY BY NAME, CALCULATES A PER-     *      00000120
+      * SUBJECT AVERAGE AND LETTER GRADE/GPA FOR EACH STUDENT,   *      00000130
+      * AND PRINTS A FORMATTED TRANSCRIPT REPORT.                *      00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT STUDENT-MASTER-FILE                                   00000190
+           ASSIGN TO STUDIN                                             00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-STUDENT-FILE.                              00000220
+                                                                        00000230
+           SELECT TRANSCRIPT-FILE                                       00000240
+           ASSIGN TO TRANRPT                                            00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-TRANSCRIPT-FILE.                           00000270
+                                                                        00000280
+       DATA DIVISION.                                                   00000290
+       FILE SECTION.                                                    00000300
+       FD STUDENT-MASTER-FILE.                                          00000310
+       COPY STUDREC.                                                    00000320
+                                                                        00000330
+       FD TRANSCRIPT-FILE.                                              00000340
+       01 TRANSCRIPT-LINE              PIC X(133).                      00000350
+                                                                        00000360
+       WORKING-STORAGE SECTION.                                         00000370
+       01 FS-STUDENT-FILE              PIC XX.                          00000380
+       01 FS-TRANSCRIPT-FILE           PIC XX.                          00000390
+                                                                        00000400
+       01 WS-EOF-SW                    PIC X(01) VALUE 'N'.             00000410
+           88 WS-EOF                    VALUE 'Y'.                      00000420
+                                                                        00000430
+       01 WS-MAX-STUDENTS              PIC 9(02) VALUE 30.              00000440
+       01 WS-STUDENT-COUNT             PIC 9(02) VALUE ZEROES.          00000450
+       01 WS-OVERFLOW-COUNT            PIC 9(02) VALUE ZEROES.          00000460
+       COPY ABENDCPY.                                                   00000470
+                                                                        00000480
+       01 STUDENT-TABLE.                                                00000490
+           05 STUDENTS OCCURS 30 TIMES                                  00000500
+              INDEXED BY STUD-IDX STUD-IDX2.                            00000510
+               10 TBL-STUDENT-NAME     PIC X(15).                       00000520
+               10 TBL-SUBJECT-SCORE OCCURS 3 TIMES                      00000530
+                                       PIC 9(03).                       00000540
+               10 TBL-AVERAGE          PIC 9(03)V9.                     00000550
+               10 TBL-GRADE            PIC X(01).                       00000560
+               10 TBL-GPA              PIC 9V9.                         00000570
+                                                                        00000580
+       01 WS-SUB                       PIC 9(01).                       00000590
+       01 WS-SUM-SCORES                PIC 9(04).                       00000600
+       01 WS-SWAP-ENTRY.                                                00000610
+           05 SWAP-STUDENT-NAME        PIC X(15).                       00000620
+           05 SWAP-SUBJECT-SCORE OCCURS 3 TIMES                         00000630
+                                       PIC 9(03).                       00000640
+           05 SWAP-AVERAGE             PIC 9(03)V9.                     00000650
+           05 SWAP-GRADE               PIC X(01).                       00000660
+           05 SWAP-GPA                 PIC 9V9.                         00000670
+                                                                        00000680
+       01 WS-LINE-COUNT                PIC 9(02) VALUE ZEROES.          00000690
+       01 WS-LINES-PER-PAGE            PIC 9(02) VALUE 50.              00000700
+       01 WS-PAGE-COUNT                PIC 9(04) VALUE ZEROES.          00000710
+                                                                        00000720
+       01 WS-HDR-LINE-1.                                                00000730
+           05 FILLER                   PIC X(01) VALUE '1'.             00000740
+           05 FILLER                   PIC X(19)                        00000750
+              VALUE 'STUDENT TRANSCRIPT'.                               00000760
+           05 FILLER                   PIC X(15) VALUE SPACES.          00000770
+           05 FILLER                   PIC X(05) VALUE 'PAGE '.         00000780
+           05 HDR1-PAGE                PIC ZZZ9.                        00000790
+                                                                        00000800
+       01 WS-HDR-LINE-2.                                                00000810
+           05 FILLER                   PIC X(01) VALUE SPACES.          00000820
+           05 FILLER                   PIC X(17) VALUE 'STUDENT NAME'.  00000830
+           05 FILLER                   PIC X(08) VALUE 'SUB 1'.         00000840
+           05 FILLER                   PIC X(08) VALUE 'SUB 2'.         00000850
+           05 FILLER                   PIC X(08) VALUE 'SUB 3'.         00000860
+           05 FILLER                   PIC X(08) VALUE 'AVG'.           00000870
+           05 FILLER                   PIC X(06) VALUE 'GRADE'.         00000880
+           05 FILLER                   PIC X(04) VALUE 'GPA'.           00000890
+                                                                        00000900
+       01 WS-DTL-LINE.                                                  00000910
+           05 FILLER                   PIC X(01) VALUE SPACES.          00000920
+           05 DTL-NAME                 PIC X(17).                       00000930
+           05 DTL-SCORE-1              PIC ZZ9 BLANK WHEN ZERO.         00000940
+           05 FILLER                   PIC X(05) VALUE SPACES.          00000950
+           05 DTL-SCORE-2              PIC ZZ9 BLANK WHEN ZERO.         00000960
+           05 FILLER                   PIC X(05) VALUE SPACES.          00000970
+           05 DTL-SCORE-3              PIC ZZ9 BLANK WHEN ZERO.         00000980
+           05 FILLER                   PIC X(05) VALUE SPACES.          00000990
+           05 DTL-AVERAGE              PIC ZZ9.9.                       00001000
+           05 FILLER                   PIC X(03) VALUE SPACES.          00001010
+           05 DTL-GRADE                PIC X(01).                       00001020
+           05 FILLER                   PIC X(05) VALUE SPACES.          00001030
+           05 DTL-GPA                  PIC 9.9.                         00001040
+                                                                        00001050
+       PROCEDURE DIVISION.                                              00001060
+       0000-MAIN.                                                       00001070
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00001080
+           PERFORM 2000-LOAD-STUDENTS THRU 2000-EXIT                    00001090
+              UNTIL WS-EOF                                              00001100
+           PERFORM 3000-SORT-ROSTER THRU 3000-EXIT                      00001110
+           PERFORM 4000-CALC-AVERAGES THRU 4000-EXIT                    00001120
+           PERFORM 5000-PRINT-TRANSCRIPT THRU 5000-EXIT                 00001130
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00001140
+           GOBACK.                                                      00001150
+                                                                        00001160
+       1000-INITIALIZE.                                                 00001170
+           OPEN INPUT STUDENT-MASTER-FILE                               00001180
+           IF FS-STUDENT-FILE NOT = "00"                                00001190
+              MOVE "OPEN FAILED ON STUDENT-MASTER-FILE" TO              00001200
+                 WS-ABEND-MESSAGE                                       00001210
+              GO TO 9999-ABEND                                          00001220
+           END-IF                                                       00001230
+                                                                        00001240
+           OPEN OUTPUT TRANSCRIPT-FILE                                  00001250
+           IF FS-TRANSCRIPT-FILE NOT = "00"                             00001260
+              MOVE "OPEN FAILED ON TRANSCRIPT-FILE" TO                  00001270
+                 WS-ABEND-MESSAGE                                       00001280
+              GO TO 9999-ABEND                                          00001290
+           END-IF                                                       00001300
+                                                                        00001310
+           PERFORM 2900-READ-STUDENT THRU 2900-EXIT.                    00001320
+       1000-EXIT.                                                       00001330
+           EXIT.                                                        00001340
+                                                                        00001350
+      *> ***************************************************************00001360
+      *> LOAD EACH STUDENT INTO THE TABLE, REJECTING ANYTHING BEYOND    00001370
+      *> THE 30TH ENTRY INSTEAD OF WRITING PAST THE END OF THE TABLE    00001380
+      *> ***************************************************************00001390
+       2000-LOAD-STUDENTS.                                              00001400
+           IF WS-STUDENT-COUNT NOT < WS-MAX-STUDENTS                    00001410
+              ADD 1 TO WS-OVERFLOW-COUNT                                00001420
+              DISPLAY "STUDENT TABLE FULL (30 MAX), REJECTING ID: "     00001430
+                STUD-ID OF STUDENT-MASTER-RECORD                        00001440
+           ELSE                                                         00001450
+              ADD 1 TO WS-STUDENT-COUNT                                 00001460
+              SET STUD-IDX TO WS-STUDENT-COUNT                          00001470
+              MOVE STUD-NAME OF STUDENT-MASTER-RECORD                   00001480
+                 TO TBL-STUDENT-NAME (STUD-IDX)                         00001490
+              PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3       00001500
+                MOVE STUD-SCORE OF STUDENT-MASTER-RECORD (WS-SUB)       00001510
+                   TO TBL-SUBJECT-SCORE (STUD-IDX, WS-SUB)              00001520
+              END-PERFORM                                               00001530
+           END-IF                                                       00001540
+           PERFORM 2900-READ-STUDENT THRU 2900-EXIT.                    00001550
+       2000-EXIT.                                                       00001560
+           EXIT.                                                        00001570
+                                                                        00001580
+       2900-READ-STUDENT.                                               00001590
+           READ STUDENT-MASTER-FILE                                     00001600
+           EVALUATE FS-STUDENT-FILE                                     00001610
+             WHEN "00"                                                  00001620
+               CONTINUE                                                 00001630
+             WHEN "10"                                                  00001640
+               SET WS-EOF TO TRUE                                       00001650
+             WHEN OTHER                                                 00001660
+               DISPLAY "READ FAILED, STUDENT-MASTER-FILE STATUS: "      00001670
+                 FS-STUDENT-FILE                                        00001680
+               SET WS-EOF TO TRUE                                       00001690
+           END-EVALUATE.                                                00001700
+       2900-EXIT.                                                       00001710
+           EXIT.                                                        00001720
+                                                                        00001730
+      *> ***************************************************************00001740
+      *> IN-MEMORY INSERTION SORT OF THE ROSTER BY STUDENT NAME         00001750
+      *> ***************************************************************00001760
+       3000-SORT-ROSTER.                                                00001770
+           IF WS-STUDENT-COUNT > 1                                      00001780
+              PERFORM VARYING STUD-IDX FROM 2 BY 1                      00001790
+                       UNTIL STUD-IDX > WS-STUDENT-COUNT                00001800
+                PERFORM 3100-INSERT-ONE-ENTRY THRU 3100-EXIT            00001810
+              END-PERFORM                                               00001820
+           END-IF.                                                      00001830
+       3000-EXIT.                                                       00001840
+           EXIT.                                                        00001850
+                                                                        00001860
+       3100-INSERT-ONE-ENTRY.                                           00001870
+           MOVE TBL-STUDENT-NAME (STUD-IDX) TO SWAP-STUDENT-NAME        00001880
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3          00001890
+             MOVE TBL-SUBJECT-SCORE (STUD-IDX, WS-SUB)                  00001900
+                TO SWAP-SUBJECT-SCORE (WS-SUB)                          00001910
+           END-PERFORM                                                  00001920
+           SET STUD-IDX2 TO STUD-IDX                                    00001930
+                                                                        00001940
+           PERFORM UNTIL STUD-IDX2 = 1                                  00001950
+              OR TBL-STUDENT-NAME (STUD-IDX2 - 1)                       00001960
+                 NOT > SWAP-STUDENT-NAME                                00001970
+             MOVE TBL-STUDENT-NAME (STUD-IDX2 - 1)                      00001980
+                TO TBL-STUDENT-NAME (STUD-IDX2)                         00001990
+             PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3        00002000
+               MOVE TBL-SUBJECT-SCORE (STUD-IDX2 - 1, WS-SUB)           00002010
+                  TO TBL-SUBJECT-SCORE (STUD-IDX2, WS-SUB)              00002020
+             END-PERFORM                                                00002030
+             SET STUD-IDX2 DOWN BY 1                                    00002040
+           END-PERFORM                                                  00002050
+                                                                        00002060
+           MOVE SWAP-STUDENT-NAME TO TBL-STUDENT-NAME (STUD-IDX2)       00002070
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3          00002080
+             MOVE SWAP-SUBJECT-SCORE (WS-SUB)                           00002090
+                TO TBL-SUBJECT-SCORE (STUD-IDX2, WS-SUB)                00002100
+           END-PERFORM.                                                 00002110
+       3100-EXIT.                                                       00002120
+           EXIT.                                                        00002130
+                                                                        00002140
+      *> ***************************************************************00002150
+      *> FOR EACH STUDENT, AVERAGE THE 3 SUBJECT SCORES AND DERIVE A    00002160
+      *> LETTER GRADE AND GPA FROM THE SAME SCALE USED BY CONDI         00002170
+      *> ***************************************************************00002180
+       4000-CALC-AVERAGES.                                              00002190
+           IF WS-STUDENT-COUNT > 0                                      00002200
+              PERFORM VARYING STUD-IDX FROM 1 BY 1                      00002210
+                       UNTIL STUD-IDX > WS-STUDENT-COUNT                00002220
+                MOVE ZEROES TO WS-SUM-SCORES                            00002230
+                PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3     00002240
+                  ADD TBL-SUBJECT-SCORE (STUD-IDX, WS-SUB)              00002250
+                     TO WS-SUM-SCORES                                   00002260
+                END-PERFORM                                             00002270
+                COMPUTE TBL-AVERAGE (STUD-IDX) ROUNDED =                00002280
+                   WS-SUM-SCORES / 3                                    00002290
+                   ON SIZE ERROR                                        00002300
+                      MOVE ZEROES TO TBL-AVERAGE (STUD-IDX)             00002310
+                END-COMPUTE                                             00002320
+                                                                        00002330
+                EVALUATE TRUE                                           00002340
+                  WHEN TBL-AVERAGE (STUD-IDX) NOT < 90                  00002350
+                    MOVE 'A' TO TBL-GRADE (STUD-IDX)                    00002360
+                    MOVE 4.0 TO TBL-GPA (STUD-IDX)                      00002370
+                  WHEN TBL-AVERAGE (STUD-IDX) NOT < 80                  00002380
+                    MOVE 'B' TO TBL-GRADE (STUD-IDX)                    00002390
+                    MOVE 3.0 TO TBL-GPA (STUD-IDX)                      00002400
+                  WHEN TBL-AVERAGE (STUD-IDX) NOT < 70                  00002410
+                    MOVE 'C' TO TBL-GRADE (STUD-IDX)                    00002420
+                    MOVE 2.0 TO TBL-GPA (STUD-IDX)                      00002430
+                  WHEN TBL-AVERAGE (STUD-IDX) NOT < 60                  00002440
+                    MOVE 'D' TO TBL-GRADE (STUD-IDX)                    00002450
+                    MOVE 1.0 TO TBL-GPA (STUD-IDX)                      00002460
+                  WHEN OTHER                                            00002470
+                    MOVE 'F' TO TBL-GRADE (STUD-IDX)                    00002480
+                    MOVE 0.0 TO TBL-GPA (STUD-IDX)                      00002490
+                END-EVALUATE                                            00002500
+              END-PERFORM                                               00002510
+           END-IF.                                                      00002520
+       4000-EXIT.                                                       00002530
+           EXIT.                                                        00002540
+                                                                        00002550
+       5000-PRINT-TRANSCRIPT.                                           00002560
+           PERFORM 5100-PRINT-PAGE-HEADERS THRU 5100-EXIT               00002570
+           IF WS-STUDENT-COUNT > 0                                      00002580
+              PERFORM VARYING STUD-IDX FROM 1 BY 1                      00002590
+                       UNTIL STUD-IDX > WS-STUDENT-COUNT                00002600
+                PERFORM 5200-PRINT-DETAIL THRU 5200-EXIT                00002610
+              END-PERFORM                                               00002620
+           END-IF.                                                      00002630
+       5000-EXIT.                                                       00002640
+           EXIT.                                                        00002650
+                                                                        00002660
+       5100-PRINT-PAGE-HEADERS.                                         00002670
+           ADD 1 TO WS-PAGE-COUNT                                       00002680
+           MOVE WS-PAGE-COUNT TO HDR1-PAGE                              00002690
+           WRITE TRANSCRIPT-LINE FROM WS-HDR-LINE-1                     00002700
+           WRITE TRANSCRIPT-LINE FROM WS-HDR-LINE-2                     00002710
+           MOVE ZEROES TO WS-LINE-COUNT.                                00002720
+       5100-EXIT.                                                       00002730
+           EXIT.                                                        00002740
+                                                                        00002750
+       5200-PRINT-DETAIL.                                               00002760
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE                     00002770
+              PERFORM 5100-PRINT-PAGE-HEADERS THRU 5100-EXIT            00002780
+           END-IF                                                       00002790
+                                                                        00002800
+           MOVE TBL-STUDENT-NAME (STUD-IDX) TO DTL-NAME                 00002810
+           MOVE TBL-SUBJECT-SCORE (STUD-IDX, 1) TO DTL-SCORE-1          00002820
+           MOVE TBL-SUBJECT-SCORE (STUD-IDX, 2) TO DTL-SCORE-2          00002830
+           MOVE TBL-SUBJECT-SCORE (STUD-IDX, 3) TO DTL-SCORE-3          00002840
+           MOVE TBL-AVERAGE (STUD-IDX) TO DTL-AVERAGE                   00002850
+           MOVE TBL-GRADE (STUD-IDX) TO DTL-GRADE                       00002860
+           MOVE TBL-GPA (STUD-IDX) TO DTL-GPA                           00002870
+           WRITE TRANSCRIPT-LINE FROM WS-DTL-LINE                       00002880
+           ADD 1 TO WS-LINE-COUNT.                                      00002890
+       5200-EXIT.                                                       00002900
+           EXIT.                                                        00002910
+                                                                        00002920
+       9000-TERMINATE.                                                  00002930
+           DISPLAY "STUDENTS LOADED:   " WS-STUDENT-COUNT               00002940
+           DISPLAY "STUDENTS REJECTED: " WS-OVERFLOW-COUNT              00002950
+           CLOSE STUDENT-MASTER-FILE                                    00002960
+           CLOSE TRANSCRIPT-FILE.                                       00002970
+       9000-EXIT.                                                       00002980
+           EXIT.                                                        00002990
+                                                                        00003000
+       COPY ABENDPAR.                                                   00003010
