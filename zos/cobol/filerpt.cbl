@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. FILERPT.                                             00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************                    00000080
+      * PRINTS A PAGINATED TRANSACTION REPORT OFF   *                   00000090
+      * MYFILE FOR THE LINE PRINTER                 *                   00000100
+      * ********************************************                    00000110
+       ENVIRONMENT DIVISION.                                            00000120
+       INPUT-OUTPUT SECTION.                                            00000130
+       FILE-CONTROL.                                                    00000140
+           SELECT MYFILE                                                00000150
+           ASSIGN TO MYDD                                               00000160
+           ORGANIZATION IS INDEXED                                      00000170
+           ACCESS MODE IS SEQUENTIAL                                    00000180
+           RECORD KEY IS MYFREC-KEY OF MYFILE-RECORDS                   00000190
+           FILE STATUS IS FS-MYFILE.                                    00000200
+           SELECT RPT-FILE                                              00000210
+           ASSIGN TO RPTOUT                                             00000220
+           ORGANIZATION IS SEQUENTIAL                                   00000230
+           FILE STATUS IS FS-RPT-FILE.                                  00000240
+       DATA DIVISION.                                                   00000250
+       FILE SECTION.                                                    00000260
+       FD MYFILE.                                                       00000270
+       COPY MYFREC.                                                     00000280
+                                                                        00000290
+       FD RPT-FILE.                                                     00000300
+       01 RPT-LINE PIC X(133).                                          00000310
+                                                                        00000320
+       WORKING-STORAGE SECTION.                                         00000330
+       COPY MYFREC REPLACING ==MYFILE-RECORDS== BY ==WS-MYFILE-REC==.   00000340
+       01 FS-MYFILE PIC XX.                                             00000350
+       01 FS-RPT-FILE PIC XX.                                           00000360
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.                                00000370
+           88 WS-EOF VALUE 'Y'.                                         00000380
+       01 WS-LINE-COUNT PIC 9(02) VALUE ZEROES.                         00000390
+       01 WS-LINES-PER-PAGE PIC 9(02) VALUE 50.                         00000400
+       01 WS-PAGE-COUNT PIC 9(04) VALUE ZEROES.                         00000410
+       01 WS-GRAND-TOTAL-AMT PIC S9(11)V99 COMP-3 VALUE ZEROES.         00000420
+       01 WS-GRAND-TOTAL-RECS PIC 9(09) VALUE ZEROES.                   00000430
+       COPY ABENDCPY.                                                   00000440
+       01 WS-CURRENT-DATE.                                              00000450
+           05 WS-CURR-YYYY PIC 9(04).                                   00000460
+           05 WS-CURR-MM PIC 9(02).                                     00000470
+           05 WS-CURR-DD PIC 9(02).                                     00000480
+       01 WS-CURRENT-TIME.                                              00000490
+           05 WS-CURR-HH PIC 9(02).                                     00000500
+           05 WS-CURR-MIN PIC 9(02).                                    00000510
+           05 WS-CURR-SEC PIC 9(02).                                    00000520
+           05 FILLER PIC 9(02).                                         00000530
+                                                                        00000540
+       01 WS-HDR-LINE-1.                                                00000550
+           05 FILLER PIC X(01) VALUE '1'.                               00000560
+           05 FILLER PIC X(20) VALUE 'FILERPT  - MYFILE TR'.            00000570
+           05 FILLER PIC X(30) VALUE 'ANSACTION REPORT'.                00000580
+           05 FILLER PIC X(10) VALUE SPACES.                            00000590
+           05 HDR1-MM PIC 99.                                           00000600
+           05 FILLER PIC X(01) VALUE '/'.                               00000610
+           05 HDR1-DD PIC 99.                                           00000620
+           05 FILLER PIC X(01) VALUE '/'.                               00000630
+           05 HDR1-YYYY PIC 9999.                                       00000640
+           05 FILLER PIC X(03) VALUE SPACES.                            00000650
+           05 HDR1-HH PIC 99.                                           00000660
+           05 FILLER PIC X(01) VALUE ':'.                               00000670
+           05 HDR1-MIN PIC 99.                                          00000680
+           05 FILLER PIC X(01) VALUE ':'.                               00000690
+           05 HDR1-SEC PIC 99.                                          00000700
+           05 FILLER PIC X(05) VALUE SPACES.                            00000710
+           05 FILLER PIC X(05) VALUE 'PAGE '.                           00000720
+           05 HDR1-PAGE PIC ZZZ9.                                       00000730
+                                                                        00000740
+       01 WS-HDR-LINE-2.                                                00000750
+           05 FILLER PIC X(01) VALUE SPACE.                             00000760
+           05 FILLER PIC X(09) VALUE 'ACCOUNT'.                         00000770
+           05 FILLER PIC X(08) VALUE SPACES.                            00000780
+           05 FILLER PIC X(08) VALUE 'TRAN DT'.                         00000790
+           05 FILLER PIC X(05) VALUE SPACES.                            00000800
+           05 FILLER PIC X(08) VALUE 'EFF DT'.                          00000810
+           05 FILLER PIC X(06) VALUE SPACES.                            00000820
+           05 FILLER PIC X(14) VALUE 'AMOUNT'.                          00000830
+           05 FILLER PIC X(06) VALUE SPACES.                            00000840
+           05 FILLER PIC X(30) VALUE 'DESCRIPTION'.                     00000850
+                                                                        00000860
+       01 WS-DTL-LINE.                                                  00000870
+           05 FILLER PIC X(01) VALUE SPACE.                             00000880
+           05 DTL-ACCT PIC 9(09).                                       00000890
+           05 FILLER PIC X(03) VALUE SPACES.                            00000900
+           05 DTL-TRAN-DATE PIC 9(08).                                  00000910
+           05 FILLER PIC X(03) VALUE SPACES.                            00000920
+           05 DTL-EFF-DATE PIC 9(08).                                   00000930
+           05 FILLER PIC X(03) VALUE SPACES.                            00000940
+           05 DTL-AMOUNT PIC Z(10)9.99-.                                00000950
+           05 FILLER PIC X(03) VALUE SPACES.                            00000960
+           05 DTL-DESC PIC X(30).                                       00000970
+                                                                        00000980
+       01 WS-TOTAL-LINE.                                                00000990
+           05 FILLER PIC X(01) VALUE SPACE.                             00001000
+           05 FILLER PIC X(20) VALUE 'GRAND TOTAL RECORDS:'.            00001010
+           05 TOT-RECS PIC ZZZ,ZZZ,ZZ9.                                 00001020
+           05 FILLER PIC X(05) VALUE SPACES.                            00001030
+           05 FILLER PIC X(16) VALUE 'GRAND TOTAL AMT:'.                00001040
+           05 TOT-AMT PIC Z(10)9.99-.                                   00001050
+                                                                        00001060
+       PROCEDURE DIVISION.                                              00001070
+       0000-MAIN.                                                       00001080
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00001090
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00001100
+           PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT                     00001110
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00001120
+           GOBACK.                                                      00001130
+                                                                        00001140
+      *> ***************************************************************00001150
+      *> OPEN FILES AND CAPTURE THE RUN DATE/TIME FOR THE PAGE HEADER   00001160
+      *> ***************************************************************00001170
+       1000-INITIALIZE.                                                 00001180
+           OPEN INPUT MYFILE                                            00001190
+           IF FS-MYFILE NOT = "00"                                      00001200
+              MOVE "OPEN FAILED ON MYFILE" TO WS-ABEND-MESSAGE          00001210
+              GO TO 9999-ABEND                                          00001220
+           END-IF                                                       00001230
+           OPEN OUTPUT RPT-FILE                                         00001240
+           IF FS-RPT-FILE NOT = "00"                                    00001250
+              MOVE "OPEN FAILED ON RPT-FILE" TO WS-ABEND-MESSAGE        00001260
+              GO TO 9999-ABEND                                          00001270
+           END-IF                                                       00001280
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD                    00001290
+           ACCEPT WS-CURRENT-TIME FROM TIME.                            00001300
+       1000-EXIT.                                                       00001310
+           EXIT.                                                        00001320
+                                                                        00001330
+      *> ***************************************************************00001340
+      *> READ EVERY MYFILE RECORD AND PRINT A DETAIL LINE, STARTING A   00001350
+      *> NEW PAGE WHENEVER THE CURRENT PAGE IS FULL                     00001360
+      *> ***************************************************************00001370
+       2000-PROCESS-FILE.                                               00001380
+           PERFORM UNTIL WS-EOF                                         00001390
+             READ MYFILE                                                00001400
+               INTO WS-MYFILE-REC                                       00001410
+               AT END                                                   00001420
+                 SET WS-EOF TO TRUE                                     00001430
+               NOT AT END                                               00001440
+                 PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT               00001450
+             END-READ                                                   00001460
+           END-PERFORM.                                                 00001470
+       2000-EXIT.                                                       00001480
+           EXIT.                                                        00001490
+                                                                        00001500
+       2100-PRINT-DETAIL.                                               00001510
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE   00001520
+              PERFORM 2200-PRINT-PAGE-HEADERS THRU 2200-EXIT            00001530
+           END-IF                                                       00001540
+           MOVE MYFREC-ACCT-NO OF WS-MYFILE-REC TO DTL-ACCT             00001550
+           MOVE MYFREC-TRAN-DATE OF WS-MYFILE-REC TO DTL-TRAN-DATE      00001560
+           MOVE MYFREC-EFF-DATE OF WS-MYFILE-REC TO DTL-EFF-DATE        00001570
+           MOVE MYFREC-AMOUNT OF WS-MYFILE-REC TO DTL-AMOUNT            00001580
+           MOVE MYFREC-DESC OF WS-MYFILE-REC TO DTL-DESC                00001590
+           WRITE RPT-LINE FROM WS-DTL-LINE                              00001600
+           ADD 1 TO WS-LINE-COUNT                                       00001610
+           ADD 1 TO WS-GRAND-TOTAL-RECS                                 00001620
+           ADD MYFREC-AMOUNT OF WS-MYFILE-REC TO WS-GRAND-TOTAL-AMT.    00001630
+       2100-EXIT.                                                       00001640
+           EXIT.                                                        00001650
+                                                                        00001660
+      *> ***************************************************************00001670
+      *> START A NEW PAGE: PAGE HEADER, COLUMN HEADER, RESET LINE COUNT 00001680
+      *> ***************************************************************00001690
+       2200-PRINT-PAGE-HEADERS.                                         00001700
+           ADD 1 TO WS-PAGE-COUNT                                       00001710
+           MOVE WS-CURR-MM TO HDR1-MM                                   00001720
+           MOVE WS-CURR-DD TO HDR1-DD                                   00001730
+           MOVE WS-CURR-YYYY TO HDR1-YYYY                               00001740
+           MOVE WS-CURR-HH TO HDR1-HH                                   00001750
+           MOVE WS-CURR-MIN TO HDR1-MIN                                 00001760
+           MOVE WS-CURR-SEC TO HDR1-SEC                                 00001770
+           MOVE WS-PAGE-COUNT TO HDR1-PAGE                              00001780
+           WRITE RPT-LINE FROM WS-HDR-LINE-1                            00001790
+           WRITE RPT-LINE FROM WS-HDR-LINE-2                            00001800
+           MOVE 0 TO WS-LINE-COUNT.                                     00001810
+       2200-EXIT.                                                       00001820
+           EXIT.                                                        00001830
+                                                                        00001840
+      *> ***************************************************************00001850
+      *> PRINT THE GRAND TOTAL LINE AT THE END OF THE REPORT            00001860
+      *> ***************************************************************00001870
+       8000-PRINT-TOTALS.                                               00001880
+           MOVE WS-GRAND-TOTAL-RECS TO TOT-RECS                         00001890
+           MOVE WS-GRAND-TOTAL-AMT TO TOT-AMT                           00001900
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.                           00001910
+       8000-EXIT.                                                       00001920
+           EXIT.                                                        00001930
+                                                                        00001940
+       9000-TERMINATE.                                                  00001950
+           CLOSE MYFILE                                                 00001960
+           CLOSE RPT-FILE.                                              00001970
+       9000-EXIT.                                                       00001980
+           EXIT.                                                        00001990
+                                                                        00002000
+       COPY ABENDPAR.                                                   00002010
