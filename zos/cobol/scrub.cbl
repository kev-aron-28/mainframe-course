@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. SCRUB.                                               00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * SHARED DATA-CLEANSING SUBROUTINE.                        *      00000090
+      * CALLED WITH AN ALPHANUMERIC FIELD AND ITS LENGTH, SCRUBS  *     00000100
+      * STRAY CHARACTERS OUT OF THE FIELD IN PLACE - LOW-VALUES,  *     00000110
+      * LEADING ASTERISK PADDING, EMBEDDED "CR" MARKERS AND       *     00000120
+      * STRAY PERIODS. SHARED BY TEST1 AND FILESHAN SO EVERY      *     00000130
+      * INTAKE PROGRAM CLEANSES FREE-FORM TEXT THE SAME WAY.      *     00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       DATA DIVISION.                                                   00000170
+       WORKING-STORAGE SECTION.                                         00000180
+       LINKAGE SECTION.                                                 00000190
+       01 LK-SCRUB-DATA                PIC X(30).                       00000200
+       01 LK-SCRUB-LENGTH              PIC 9(02).                       00000210
+                                                                        00000220
+       PROCEDURE DIVISION USING LK-SCRUB-DATA LK-SCRUB-LENGTH.          00000230
+       0000-MAIN.                                                       00000240
+           PERFORM 1000-SCRUB-FIELD THRU 1000-EXIT                      00000250
+           GOBACK.                                                      00000260
+                                                                        00000270
+      *> ***************************************************************00000280
+      *> SCRUB THE FIELD IN PLACE, WORKING ONLY OVER THE CALLER'S       00000290
+      *> STATED LENGTH SO WE NEVER TOUCH BYTES PAST THE CALLER'S FIELD  00000300
+      *> ***************************************************************00000310
+       1000-SCRUB-FIELD.                                                00000320
+           INSPECT LK-SCRUB-DATA (1:LK-SCRUB-LENGTH)                    00000330
+              CONVERTING LOW-VALUES TO SPACES                           00000340
+                                                                        00000350
+           INSPECT LK-SCRUB-DATA (1:LK-SCRUB-LENGTH)                    00000360
+              REPLACING LEADING "*" BY SPACE                            00000370
+                                                                        00000380
+           INSPECT LK-SCRUB-DATA (1:LK-SCRUB-LENGTH)                    00000390
+              REPLACING ALL "CR" BY SPACES                              00000400
+                                                                        00000410
+           INSPECT LK-SCRUB-DATA (1:LK-SCRUB-LENGTH)                    00000420
+              REPLACING ALL "." BY SPACE.                               00000430
+       1000-EXIT.                                                       00000440
+           EXIT.                                                        00000450
