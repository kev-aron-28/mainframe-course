@@ -1,34 +1,381 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. CONDI.                                               00020000
-      * *********************************                               00030000
-      * LEARNING CONDITIONALS AND LOOPS *                               00040000
-      * *********************************                               00050000
-       ENVIRONMENT DIVISION.                                            00060000
-                                                                        00070000
-                                                                        00080000
-       DATA DIVISION.                                                   00090000
-       WORKING-STORAGE SECTION.                                         00100000
-       01 AGE PIC 9(2) VALUE 50.                                        00110000
-       01 COUNTRY PIC X(20) VALUE 'USA'.                                00120000
-       01 GRADE PIC X(1) VALUE 'A'.                                     00130000
-       PROCEDURE DIVISION.                                              00140000
-           DISPLAY 'START OF PROGRAM'                                   00141000
-                                                                        00142000
-           IF AGE > 18 AND COUNTRY = 'USA'                              00143000
-             DISPLAY 'ADULT'                                            00144000
-           ELSE                                                         00144100
-             DISPLAY 'NOT ADULT'                                        00144200
-           END-IF                                                       00145000
-           EVALUATE GRADE                                               00146000
-            WHEN 'A'                                                    00146100
-              DISPLAY 'GOOD'                                            00146200
-            WHEN 'B'                                                    00146300
-              DISPLAY 'BAD'                                             00146400
-            WHEN OTHER                                                  00146500
-              DISPLAY 'NOT'                                             00146600
-           END-EVALUATE                                                 00146900
-                                                                        00147000
-                                                                        00147100
-           DISPLAY 'END OF THE PROGRAM'                                 00147200
-                                                                        00148000
-           STOP RUN.                                                    00150000
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. CONDI.                                               00000020
+       AUTHOR. DATA CENTER APPLICATIONS.                                00000030
+       DATE-WRITTEN. 08/08/2026.                                        00000040
+       DATE-COMPILED. 08/08/2026.                                       00000050
+       INSTALLATION. DATA CENTER APPLICATIONS.                          00000060
+       SECURITY. PUBLIC.                                                00000070
+      * ********************************************************        00000080
+      * APPLICANT ELIGIBILITY AND GRADING ENGINE.                *      00000090
+      * READS A BATCH OF APPLICANTS, CHECKS EACH ONE AGAINST A   *      00000100
+      * TABLE-DRIVEN SET OF PRODUCT ELIGIBILITY RULES, ASSIGNS A *      00000110
+      * LETTER GRADE AND GPA FROM THE APPLICANT'S SCORE, LOGS    *      00000120
+      * EVERY DECISION TO AN AUDIT TRAIL, AND PRODUCES AN        *      00000130
+      * AGE-BAND SUMMARY AT THE END OF THE RUN.                  *      00000140
+      * ********************************************************        00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT APPLICANT-FILE                                        00000190
+           ASSIGN TO APPLIN                                             00000200
+           ORGANIZATION IS SEQUENTIAL                                   00000210
+           FILE STATUS IS FS-APPLICANT-FILE.                            00000220
+                                                                        00000230
+           SELECT CONDI-AUDIT-FILE                                      00000240
+           ASSIGN TO CONDAUD                                            00000250
+           ORGANIZATION IS SEQUENTIAL                                   00000260
+           FILE STATUS IS FS-AUDIT-FILE.                                00000270
+                                                                        00000280
+           SELECT CONDI-SUM-FILE                                        00000290
+           ASSIGN TO CONDSUM                                            00000300
+           ORGANIZATION IS SEQUENTIAL                                   00000310
+           FILE STATUS IS FS-SUM-FILE.                                  00000320
+           SELECT AUDIT-LOG-FILE                                        00000330
+           ASSIGN TO AUDITLOG                                           00000340
+           ORGANIZATION IS SEQUENTIAL                                   00000350
+           FILE STATUS IS FS-AUDIT-LOG-FILE.                            00000360
+                                                                        00000370
+           SELECT PARM-FILE                                             00000380
+           ASSIGN TO CONDPARM                                           00000390
+           ORGANIZATION IS SEQUENTIAL                                   00000400
+           FILE STATUS IS FS-PARM-FILE.                                 00000410
+                                                                        00000420
+       DATA DIVISION.                                                   00000430
+       FILE SECTION.                                                    00000440
+       FD APPLICANT-FILE.                                               00000450
+       COPY APPLREC.                                                    00000460
+                                                                        00000470
+       FD CONDI-AUDIT-FILE.                                             00000480
+       01 CONDI-AUDIT-REC.                                              00000490
+           05 AUD-DATE              PIC 9(08).                          00000500
+           05 AUD-TIME              PIC 9(08).                          00000510
+           05 AUD-APPL-ID           PIC 9(09).                          00000520
+           05 AUD-DECISION-TYPE     PIC X(10).                          00000530
+           05 AUD-DECISION-TEXT     PIC X(40).                          00000540
+                                                                        00000550
+       FD CONDI-SUM-FILE.                                               00000560
+       01 CONDI-SUM-REC            PIC X(80).                           00000570
+                                                                        00000580
+       FD AUDIT-LOG-FILE.                                               00000590
+       COPY AUDITLOG.                                                   00000600
+                                                                        00000610
+       FD PARM-FILE.                                                    00000620
+       COPY PARMCPY.                                                    00000630
+                                                                        00000640
+       WORKING-STORAGE SECTION.                                         00000650
+       01 FS-APPLICANT-FILE        PIC XX.                              00000660
+       01 FS-AUDIT-FILE            PIC XX.                              00000670
+       01 FS-SUM-FILE              PIC XX.                              00000680
+       01 FS-AUDIT-LOG-FILE        PIC XX.                              00000690
+       01 FS-PARM-FILE             PIC XX.                              00000700
+                                                                        00000710
+       01 WS-EOF-SW                PIC X(01) VALUE 'N'.                 00000720
+           88 WS-EOF                VALUE 'Y'.                          00000730
+                                                                        00000740
+       COPY APPLREC                                                     00000750
+           REPLACING ==APPLICANT-RECORD== BY ==WS-APPLICANT-REC==.      00000760
+                                                                        00000770
+      *> ***************************************************************00000780
+      *> TABLE-DRIVEN ELIGIBILITY RULES - ONE ENTRY PER PRODUCT CODE.   00000790
+      *> COUNTRY OF 'ANY' MEANS NO COUNTRY RESTRICTION FOR THAT PRODUCT.00000800
+      *> ***************************************************************00000810
+       01 ELIGIBILITY-RULES-INIT.                                       00000820
+           05 FILLER PIC X(10) VALUE 'AUTO040USA'.                      00000830
+           05 FILLER PIC X(10) VALUE 'HOME021USA'.                      00000840
+           05 FILLER PIC X(10) VALUE 'LIFE018USA'.                      00000850
+           05 FILLER PIC X(10) VALUE 'AUTO025CAN'.                      00000860
+           05 FILLER PIC X(10) VALUE 'LOAN021ANY'.                      00000870
+       01 ELIGIBILITY-RULES REDEFINES ELIGIBILITY-RULES-INIT.           00000880
+           05 ELIG-RULE OCCURS 5 TIMES.                                 00000890
+               10 ELIG-PRODUCT-CD   PIC X(04).                          00000900
+               10 ELIG-MIN-AGE      PIC 9(03).                          00000910
+               10 ELIG-COUNTRY      PIC X(03).                          00000920
+       01 WS-ELIG-SUB               PIC 9(02).                          00000930
+       01 WS-RULE-FOUND-SW          PIC X(01) VALUE 'N'.                00000940
+           88 WS-RULE-FOUND          VALUE 'Y'.                         00000950
+       01 WS-ELIGIBLE-SW            PIC X(01) VALUE 'N'.                00000960
+           88 WS-ELIGIBLE            VALUE 'Y'.                         00000970
+                                                                        00000980
+       01 WS-GRADE                  PIC X(01).                          00000990
+       01 WS-GPA-POINTS             PIC 9V9 VALUE ZEROES.               00001000
+       01 WS-GPA-POINTS-ED          PIC 9.9.                            00001010
+       01 WS-TOTAL-GPA-POINTS       PIC 9(07)V9 VALUE ZEROES.           00001020
+                                                                        00001030
+       01 WS-AGE-BAND-COUNTS.                                           00001040
+           05 WS-BAND-UNDER-18      PIC 9(07) VALUE ZEROES.             00001050
+           05 WS-BAND-18-25         PIC 9(07) VALUE ZEROES.             00001060
+           05 WS-BAND-26-40         PIC 9(07) VALUE ZEROES.             00001070
+           05 WS-BAND-41-65         PIC 9(07) VALUE ZEROES.             00001080
+           05 WS-BAND-OVER-65       PIC 9(07) VALUE ZEROES.             00001090
+                                                                        00001100
+       01 WS-ELIGIBLE-COUNT         PIC 9(07) VALUE ZEROES.             00001110
+       01 WS-INELIGIBLE-COUNT       PIC 9(07) VALUE ZEROES.             00001120
+       01 WS-AVERAGE-GPA             PIC 9(01)V99 VALUE ZEROES.         00001130
+       01 WS-AVERAGE-GPA-ED        PIC 9.99.                            00001140
+       01 WS-APPLICANTS-READ        PIC 9(07) VALUE ZEROES.             00001150
+       01 WS-MIN-AGE-THRESHOLD      PIC 9(03) VALUE 18.                 00001160
+       COPY ABENDCPY.                                                   00001170
+                                                                        00001180
+       01 WS-CURRENT-DATE.                                              00001190
+           05 WS-CURR-YYYY          PIC 9(04).                          00001200
+           05 WS-CURR-MM            PIC 9(02).                          00001210
+           05 WS-CURR-DD            PIC 9(02).                          00001220
+       01 WS-CURRENT-TIME.                                              00001230
+           05 WS-CURR-HH            PIC 9(02).                          00001240
+           05 WS-CURR-MIN           PIC 9(02).                          00001250
+           05 WS-CURR-SS            PIC 9(02).                          00001260
+           05 FILLER                PIC 9(04).                          00001270
+                                                                        00001280
+       PROCEDURE DIVISION.                                              00001290
+       0000-MAIN.                                                       00001300
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00001310
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00001320
+              UNTIL WS-EOF                                              00001330
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00001340
+           GOBACK.                                                      00001350
+                                                                        00001360
+       1000-INITIALIZE.                                                 00001370
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD                    00001380
+           ACCEPT WS-CURRENT-TIME FROM TIME                             00001390
+                                                                        00001400
+           OPEN INPUT APPLICANT-FILE                                    00001410
+           IF FS-APPLICANT-FILE NOT = "00"                              00001420
+              MOVE "OPEN FAILED ON APPLICANT-FILE" TO WS-ABEND-MESSAGE  00001430
+              GO TO 9999-ABEND                                          00001440
+           END-IF                                                       00001450
+                                                                        00001460
+           OPEN OUTPUT CONDI-AUDIT-FILE                                 00001470
+           IF FS-AUDIT-FILE NOT = "00"                                  00001480
+              MOVE "OPEN FAILED ON CONDI-AUDIT-FILE" TO WS-ABEND-MESSAGE00001490
+              GO TO 9999-ABEND                                          00001500
+           END-IF                                                       00001510
+                                                                        00001520
+           OPEN OUTPUT CONDI-SUM-FILE                                   00001530
+           IF FS-SUM-FILE NOT = "00"                                    00001540
+              MOVE "OPEN FAILED ON CONDI-SUM-FILE" TO WS-ABEND-MESSAGE  00001550
+              GO TO 9999-ABEND                                          00001560
+           END-IF                                                       00001570
+           MOVE "CONDI" TO ALOG-PROGRAM-ID                              00001580
+           PERFORM 8800-OPEN-AUDIT-LOG THRU 8800-EXIT                   00001590
+                                                                        00001600
+           PERFORM 8700-READ-PARM-CARD THRU 8700-EXIT                   00001610
+           IF FS-PARM-FILE = "00" AND PARM-AGE-THRESHOLD > 0            00001620
+              MOVE PARM-AGE-THRESHOLD TO WS-MIN-AGE-THRESHOLD           00001630
+           END-IF                                                       00001640
+                                                                        00001650
+           PERFORM 2900-READ-APPLICANT THRU 2900-EXIT.                  00001660
+       1000-EXIT.                                                       00001670
+           EXIT.                                                        00001680
+                                                                        00001690
+      *> ***************************************************************00001700
+      *> PROCESS ONE APPLICANT: ELIGIBILITY, GRADE, AGE BAND, AUDIT LOG 00001710
+      *> ***************************************************************00001720
+       2000-PROCESS-FILE.                                               00001730
+           ADD 1 TO WS-APPLICANTS-READ                                  00001740
+           PERFORM 2100-CHECK-ELIGIBILITY THRU 2100-EXIT                00001750
+           PERFORM 2200-ASSIGN-GRADE THRU 2200-EXIT                     00001760
+           PERFORM 2300-TALLY-AGE-BAND THRU 2300-EXIT                   00001770
+           PERFORM 2900-READ-APPLICANT THRU 2900-EXIT.                  00001780
+       2000-EXIT.                                                       00001790
+           EXIT.                                                        00001800
+                                                                        00001810
+      *> ***************************************************************00001820
+      *> LOOK UP THE APPLICANT'S PRODUCT IN THE ELIGIBILITY RULES TABLE 00001830
+      *> AND DECIDE PASS/FAIL AGAINST MINIMUM AGE AND ALLOWED COUNTRY   00001840
+      *> ***************************************************************00001850
+       2100-CHECK-ELIGIBILITY.                                          00001860
+           MOVE 'N' TO WS-RULE-FOUND-SW                                 00001870
+           MOVE 'N' TO WS-ELIGIBLE-SW                                   00001880
+           IF APPL-AGE OF WS-APPLICANT-REC                              00001890
+              < WS-MIN-AGE-THRESHOLD                                    00001900
+              SET WS-RULE-FOUND TO TRUE                                 00001910
+           ELSE                                                         00001920
+           PERFORM VARYING WS-ELIG-SUB FROM 1 BY 1                      00001930
+                    UNTIL WS-ELIG-SUB > 5                               00001940
+                    OR WS-RULE-FOUND                                    00001950
+             IF ELIG-PRODUCT-CD (WS-ELIG-SUB)                           00001960
+                = APPL-PRODUCT-CD OF WS-APPLICANT-REC                   00001970
+                AND (ELIG-COUNTRY (WS-ELIG-SUB) = 'ANY'                 00001980
+                     OR APPL-COUNTRY OF WS-APPLICANT-REC                00001990
+                        = ELIG-COUNTRY (WS-ELIG-SUB))                   00002000
+                SET WS-RULE-FOUND TO TRUE                               00002010
+                IF APPL-AGE OF WS-APPLICANT-REC                         00002020
+                   NOT < ELIG-MIN-AGE (WS-ELIG-SUB)                     00002030
+                   SET WS-ELIGIBLE TO TRUE                              00002040
+                END-IF                                                  00002050
+             END-IF                                                     00002060
+           END-PERFORM                                                  00002070
+           END-IF                                                       00002080
+                                                                        00002090
+           IF WS-ELIGIBLE                                               00002100
+              ADD 1 TO WS-ELIGIBLE-COUNT                                00002110
+              MOVE 'ELIGIBLE  ' TO AUD-DECISION-TYPE                    00002120
+              STRING 'PRODUCT ' APPL-PRODUCT-CD OF WS-APPLICANT-REC     00002130
+                 ' APPROVED FOR '                                       00002140
+                 APPL-COUNTRY OF WS-APPLICANT-REC DELIMITED BY SIZE     00002150
+                 INTO AUD-DECISION-TEXT                                 00002160
+           ELSE                                                         00002170
+              ADD 1 TO WS-INELIGIBLE-COUNT                              00002180
+              MOVE 'INELIGIBLE' TO AUD-DECISION-TYPE                    00002190
+              IF NOT WS-RULE-FOUND                                      00002200
+                 STRING 'NO RULE FOR PRODUCT '                          00002210
+                    APPL-PRODUCT-CD OF WS-APPLICANT-REC                 00002220
+                    DELIMITED BY SIZE                                   00002230
+                    INTO AUD-DECISION-TEXT                              00002240
+              ELSE                                                      00002250
+                 STRING 'FAILED AGE OR COUNTRY CHECK FOR '              00002260
+                    APPL-PRODUCT-CD OF WS-APPLICANT-REC                 00002270
+                    DELIMITED BY SIZE                                   00002280
+                    INTO AUD-DECISION-TEXT                              00002290
+              END-IF                                                    00002300
+           END-IF                                                       00002310
+           PERFORM 2400-WRITE-AUDIT-REC THRU 2400-EXIT.                 00002320
+       2100-EXIT.                                                       00002330
+           EXIT.                                                        00002340
+                                                                        00002350
+      *> ***************************************************************00002360
+      *> ASSIGN A LETTER GRADE AND GPA POINTS FROM THE APPLICANT SCORE  00002370
+      *> ***************************************************************00002380
+       2200-ASSIGN-GRADE.                                               00002390
+           EVALUATE TRUE                                                00002400
+             WHEN APPL-SCORE OF WS-APPLICANT-REC NOT < 90               00002410
+               MOVE 'A' TO WS-GRADE                                     00002420
+               MOVE 4.0 TO WS-GPA-POINTS                                00002430
+             WHEN APPL-SCORE OF WS-APPLICANT-REC NOT < 80               00002440
+               MOVE 'B' TO WS-GRADE                                     00002450
+               MOVE 3.0 TO WS-GPA-POINTS                                00002460
+             WHEN APPL-SCORE OF WS-APPLICANT-REC NOT < 70               00002470
+               MOVE 'C' TO WS-GRADE                                     00002480
+               MOVE 2.0 TO WS-GPA-POINTS                                00002490
+             WHEN APPL-SCORE OF WS-APPLICANT-REC NOT < 60               00002500
+               MOVE 'D' TO WS-GRADE                                     00002510
+               MOVE 1.0 TO WS-GPA-POINTS                                00002520
+             WHEN OTHER                                                 00002530
+               MOVE 'F' TO WS-GRADE                                     00002540
+               MOVE 0.0 TO WS-GPA-POINTS                                00002550
+           END-EVALUATE                                                 00002560
+                                                                        00002570
+           ADD WS-GPA-POINTS TO WS-TOTAL-GPA-POINTS                     00002580
+                                                                        00002590
+           MOVE 'GRADE     ' TO AUD-DECISION-TYPE                       00002600
+           MOVE WS-GPA-POINTS TO WS-GPA-POINTS-ED                       00002610
+           STRING 'SCORE ' APPL-SCORE OF WS-APPLICANT-REC               00002620
+              ' GRADED ' WS-GRADE ' GPA ' WS-GPA-POINTS-ED              00002630
+              DELIMITED BY SIZE                                         00002640
+              INTO AUD-DECISION-TEXT                                    00002650
+           PERFORM 2400-WRITE-AUDIT-REC THRU 2400-EXIT.                 00002660
+       2200-EXIT.                                                       00002670
+           EXIT.                                                        00002680
+                                                                        00002690
+      *> ***************************************************************00002700
+      *> TALLY THE APPLICANT INTO THE APPROPRIATE AGE BAND              00002710
+      *> ***************************************************************00002720
+       2300-TALLY-AGE-BAND.                                             00002730
+           EVALUATE TRUE                                                00002740
+             WHEN APPL-AGE OF WS-APPLICANT-REC < 18                     00002750
+               ADD 1 TO WS-BAND-UNDER-18                                00002760
+             WHEN APPL-AGE OF WS-APPLICANT-REC NOT > 25                 00002770
+               ADD 1 TO WS-BAND-18-25                                   00002780
+             WHEN APPL-AGE OF WS-APPLICANT-REC NOT > 40                 00002790
+               ADD 1 TO WS-BAND-26-40                                   00002800
+             WHEN APPL-AGE OF WS-APPLICANT-REC NOT > 65                 00002810
+               ADD 1 TO WS-BAND-41-65                                   00002820
+             WHEN OTHER                                                 00002830
+               ADD 1 TO WS-BAND-OVER-65                                 00002840
+           END-EVALUATE.                                                00002850
+       2300-EXIT.                                                       00002860
+           EXIT.                                                        00002870
+                                                                        00002880
+       2400-WRITE-AUDIT-REC.                                            00002890
+           MOVE WS-CURRENT-DATE TO AUD-DATE                             00002900
+           MOVE WS-CURRENT-TIME TO AUD-TIME                             00002910
+           MOVE APPL-ID OF WS-APPLICANT-REC TO AUD-APPL-ID              00002920
+           WRITE CONDI-AUDIT-REC                                        00002930
+           IF FS-AUDIT-FILE NOT = "00"                                  00002940
+              DISPLAY "WRITE FAILED, CONDI-AUDIT-FILE STATUS: "         00002950
+                FS-AUDIT-FILE                                           00002960
+           END-IF                                                       00002970
+           MOVE AUD-DECISION-TYPE TO ALOG-ACTION                        00002980
+           MOVE AUD-DECISION-TEXT TO ALOG-DETAIL                        00002990
+           PERFORM 8900-WRITE-AUDIT-LOG THRU 8900-EXIT.                 00003000
+       2400-EXIT.                                                       00003010
+           EXIT.                                                        00003020
+                                                                        00003030
+       2900-READ-APPLICANT.                                             00003040
+           READ APPLICANT-FILE INTO WS-APPLICANT-REC                    00003050
+           EVALUATE FS-APPLICANT-FILE                                   00003060
+             WHEN "00"                                                  00003070
+               CONTINUE                                                 00003080
+             WHEN "10"                                                  00003090
+               SET WS-EOF TO TRUE                                       00003100
+             WHEN OTHER                                                 00003110
+               DISPLAY "READ FAILED, APPLICANT-FILE STATUS: "           00003120
+                 FS-APPLICANT-FILE                                      00003130
+               SET WS-EOF TO TRUE                                       00003140
+           END-EVALUATE.                                                00003150
+       2900-EXIT.                                                       00003160
+           EXIT.                                                        00003170
+                                                                        00003180
+      *> ***************************************************************00003190
+      *> WRITE THE AGE-BAND SUMMARY REPORT AND CLOSE ALL FILES          00003200
+      *> ***************************************************************00003210
+       9000-TERMINATE.                                                  00003220
+           PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT                    00003230
+                                                                        00003240
+           CLOSE APPLICANT-FILE                                         00003250
+           CLOSE CONDI-AUDIT-FILE                                       00003260
+           CLOSE CONDI-SUM-FILE                                         00003270
+           CLOSE AUDIT-LOG-FILE.                                        00003280
+       9000-EXIT.                                                       00003290
+           EXIT.                                                        00003300
+                                                                        00003310
+       9100-WRITE-SUMMARY.                                              00003320
+           DISPLAY "APPLICANTS READ:    " WS-APPLICANTS-READ            00003330
+           DISPLAY "ELIGIBLE:           " WS-ELIGIBLE-COUNT             00003340
+           DISPLAY "INELIGIBLE:         " WS-INELIGIBLE-COUNT           00003350
+           DISPLAY "AGE BAND UNDER 18:  " WS-BAND-UNDER-18              00003360
+           DISPLAY "AGE BAND 18-25:     " WS-BAND-18-25                 00003370
+           DISPLAY "AGE BAND 26-40:     " WS-BAND-26-40                 00003380
+           DISPLAY "AGE BAND 41-65:     " WS-BAND-41-65                 00003390
+           DISPLAY "AGE BAND OVER 65:   " WS-BAND-OVER-65               00003400
+                                                                        00003410
+           IF WS-APPLICANTS-READ > 0                                    00003420
+              COMPUTE WS-AVERAGE-GPA ROUNDED =                          00003430
+                 WS-TOTAL-GPA-POINTS / WS-APPLICANTS-READ               00003440
+                 ON SIZE ERROR                                          00003450
+                    MOVE ZEROES TO WS-AVERAGE-GPA                       00003460
+              END-COMPUTE                                               00003470
+           END-IF                                                       00003480
+           MOVE WS-AVERAGE-GPA TO WS-AVERAGE-GPA-ED                     00003490
+           DISPLAY "AVERAGE GPA:        " WS-AVERAGE-GPA-ED             00003500
+                                                                        00003510
+           MOVE SPACES TO CONDI-SUM-REC                                 00003520
+           STRING 'APPLICANTS READ: ' WS-APPLICANTS-READ                00003530
+              ' ELIGIBLE: ' WS-ELIGIBLE-COUNT                           00003540
+              ' INELIGIBLE: ' WS-INELIGIBLE-COUNT                       00003550
+              DELIMITED BY SIZE INTO CONDI-SUM-REC                      00003560
+           WRITE CONDI-SUM-REC                                          00003570
+                                                                        00003580
+           MOVE SPACES TO CONDI-SUM-REC                                 00003590
+           STRING 'AGE BANDS  <18: ' WS-BAND-UNDER-18                   00003600
+              ' 18-25: ' WS-BAND-18-25                                  00003610
+              ' 26-40: ' WS-BAND-26-40                                  00003620
+              ' 41-65: ' WS-BAND-41-65                                  00003630
+              ' 65+: ' WS-BAND-OVER-65                                  00003640
+              DELIMITED BY SIZE INTO CONDI-SUM-REC                      00003650
+           WRITE CONDI-SUM-REC                                          00003660
+                                                                        00003670
+           MOVE SPACES TO CONDI-SUM-REC                                 00003680
+           STRING 'AVERAGE GPA: ' WS-AVERAGE-GPA-ED                     00003690
+              DELIMITED BY SIZE INTO CONDI-SUM-REC                      00003700
+           WRITE CONDI-SUM-REC.                                         00003710
+       9100-EXIT.                                                       00003720
+           EXIT.                                                        00003730
+                                                                        00003740
+       COPY AUDITOPN.                                                   00003750
+       COPY AUDITWRT.                                                   00003760
+           COPY PARMPAR.                                                00003770
+                                                                        00003780
+       COPY ABENDPAR.                                                   00003790
+                                                                        00003800
+                                                                        00003810
